@@ -10,17 +10,29 @@ DATA DIVISION.
     FILE SECTION.
         FD OUT_FILE.
             01 OUT_FILE_RECORD PIC 99.
+*>末尾に付加する制御合計レコード(件数+合計値)。先頭の"TRAILER"で明細と区別する
+            01 OUT_FILE_TRAILER_RECORD.
+                05 OUT_FILE_TRL_TAG PIC X(07).
+                05 OUT_FILE_TRL_CNT PIC 9(07).
+                05 OUT_FILE_TRL_TOTAL PIC 9(09).
     WORKING-STORAGE SECTION.
         01 LINE_COUNT PIC 99 VALUE 0.
+        01 WK_CTL_TOTAL PIC 9(09) VALUE 0.
 PROCEDURE DIVISION.
     MAIN SECTION.
         OPEN OUTPUT OUT_FILE.
         PERFORM 10 TIMES
             ADD 1 TO LINE_COUNT
             MOVE LINE_COUNT TO OUT_FILE_RECORD
+            ADD OUT_FILE_RECORD TO WK_CTL_TOTAL
             WRITE OUT_FILE_RECORD
             DISPLAY OUT_FILE_RECORD
         END-PERFORM.
+*>ファイルの末尾に件数と合計値の制御合計レコードを書き出す
+        MOVE "TRAILER" TO OUT_FILE_TRL_TAG.
+        MOVE LINE_COUNT TO OUT_FILE_TRL_CNT.
+        MOVE WK_CTL_TOTAL TO OUT_FILE_TRL_TOTAL.
+        WRITE OUT_FILE_TRAILER_RECORD.
         CLOSE OUT_FILE.
         STOP RUN.
 *>ENVIRONMENT 環境部 使用する実機の特性によって定まる性質を入力する

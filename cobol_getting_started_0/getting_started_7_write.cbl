@@ -10,32 +10,48 @@ ENVIRONMENT DIVISION.
 DATA DIVISION.
     FILE SECTION.
         FD SAMPLE_FILE.
-            01 OUT_FILE_REC PIC X(50).
-            01 IN_FILE_REC PIC X(50).
+*>APPLICATION_16_KEY_BREAK/APPLICATION_18_MATCHINGのIN01と同じ項目構成
+*>(KEY PIC X(04) + SUJI PIC 9(02))にして、そのまま後続バッチの入力に使えるようにする
+            01 OUT_FILE_REC.
+                05 OUT_TRN_KEY PIC X(04).
+                05 OUT_TRN_SUJI PIC 9(02).
+            01 IN_FILE_REC PIC X(06).
         WORKING-STORAGE SECTION.
             01 IN_FILE_STATUS PIC XX.
             01 ITEM PIC X(50).
+*>FILE_STATUS_CHECKからの戻りエリア(OPEN結果の診断メッセージ用)
+            01 WK_FS_MESSAGE PIC X(40).
+            01 WK_FS_ACTION PIC X(01).
+*>1件分の取引入力エリアと、その検証結果(Y=正常)
+            01 WK_KEY_INPUT PIC X(04).
+            01 WK_SUJI_INPUT PIC X(02).
+            01 WK_KEY_VALID PIC X(01) VALUE "N".
+                88 WK_KEY_OK VALUE "Y".
+            01 WK_SUJI_VALID PIC X(01) VALUE "N".
+                88 WK_SUJI_OK VALUE "Y".
 PROCEDURE DIVISION.
     MAIN_PART SECTION.
+*>KEYに"9999"が入力されるまで、1件ずつKEYとSUJIを検証しながら取引を受け付ける
     WRITE_PART.
         OPEN OUTPUT SAMPLE_FILE.
         DISPLAY "WRITE".
-        PERFORM UNTIL ITEM = "99"
-            DISPLAY "PLEASE INPUT " WITH NO ADVANCING
-            ACCEPT ITEM
-            IF ITEM = "99"
+        MOVE SPACE TO WK_KEY_INPUT.
+        PERFORM UNTIL WK_KEY_INPUT = "9999"
+            PERFORM CAPTURE_TRANSACTION_PART
+            IF WK_KEY_INPUT NOT = "9999"
                 THEN
-                    MOVE ITEM TO OUT_FILE_REC;
-                    WRITE OUT_FILE_REC;
-                    DISPLAY "WRITE:"OUT_FILE_REC
-                ELSE
-                    DISPLAY "NOT 99";
-                    STOP RUN;
+                    PERFORM WRITE_TRANSACTION_PART
             END-IF
         END-PERFORM.
         CLOSE SAMPLE_FILE.
     READ_PART.
         OPEN INPUT SAMPLE_FILE.
+        CALL "FILE_STATUS_CHECK" USING IN_FILE_STATUS
+            WK_FS_MESSAGE WK_FS_ACTION.
+        IF WK_FS_ACTION NOT = "C"
+            THEN
+                DISPLAY "SAMPLE_FILE " WK_FS_MESSAGE
+        END-IF.
         DISPLAY "READ".
         PERFORM UNTIL IN_FILE_STATUS NOT = "00"
             READ SAMPLE_FILE
@@ -47,5 +63,46 @@ PROCEDURE DIVISION.
         END-PERFORM.
         CLOSE SAMPLE_FILE.
         STOP RUN.
+*>KEY(4桁の数字、終了は"9999")とSUJI(2桁の数字)を、それぞれ正しい値が
+*>入力されるまで再入力させながら受け付ける
+    CAPTURE_TRANSACTION_PART.
+        MOVE "N" TO WK_KEY_VALID.
+        PERFORM UNTIL WK_KEY_OK
+            DISPLAY "KEY(4桁の数字、終了は9999)を入力してください>>"
+                WITH NO ADVANCING
+            ACCEPT WK_KEY_INPUT
+            IF WK_KEY_INPUT = "9999"
+                THEN
+                    MOVE "Y" TO WK_KEY_VALID
+                ELSE
+                    IF WK_KEY_INPUT IS NUMERIC
+                        THEN
+                            MOVE "Y" TO WK_KEY_VALID
+                        ELSE
+                            DISPLAY "KEYは4桁の数字で入力してください"
+                    END-IF
+            END-IF
+        END-PERFORM.
+        IF WK_KEY_INPUT NOT = "9999"
+            THEN
+                MOVE "N" TO WK_SUJI_VALID
+                PERFORM UNTIL WK_SUJI_OK
+                    DISPLAY "SUJI(2桁の数字)を入力してください>>"
+                        WITH NO ADVANCING
+                    ACCEPT WK_SUJI_INPUT
+                    IF WK_SUJI_INPUT IS NUMERIC
+                        THEN
+                            MOVE "Y" TO WK_SUJI_VALID
+                        ELSE
+                            DISPLAY "SUJIは2桁の数字で入力してください"
+                    END-IF
+                END-PERFORM
+        END-IF.
+*>検証済みの1件分をSAMPLE_FILEへ書き出す
+    WRITE_TRANSACTION_PART.
+        MOVE WK_KEY_INPUT TO OUT_TRN_KEY.
+        MOVE WK_SUJI_INPUT TO OUT_TRN_SUJI.
+        WRITE OUT_FILE_REC.
+        DISPLAY "WRITE:"OUT_FILE_REC.
 *>WRITE データ項目
 *>データを書き込む

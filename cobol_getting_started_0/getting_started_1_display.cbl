@@ -3,11 +3,27 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. GETTING_STARTED_1_DISPLAY.
 ENVIRONMENT DIVISION.
     CONFIGURATION SECTION.
+        REPOSITORY.
+        FUNCTION VALID-NUM-RANGE.
 DATA DIVISION.
     WORKING-STORAGE SECTION.
         01 INPUT_RECORD.
             05 IN_DATA_STR PIC X(10).
             05 IN_DATA_NUM PIC 9(4).
+*>VALID-NUM-RANGEの引数(PIC 9(18))と桁数を合わせた受け渡し領域
+        01 WK_VNR_NUM PIC 9(18).
+        01 WK_VNR_LOW PIC 9(18) VALUE 100.
+        01 WK_VNR_HIGH PIC 9(18) VALUE 999.
+*>各フィールドの検証結果(Y=正常)とエラーメッセージの一覧
+        01 WK_CHECK_AREA.
+            05 WK_STR_RESULT PIC X(01) VALUE "N".
+                88 WK_STR_OK VALUE "Y".
+            05 WK_NUM_RESULT PIC X(01) VALUE "N".
+                88 WK_NUM_OK VALUE "Y".
+            05 WK_ERROR_COUNT PIC 9(01) VALUE ZERO.
+        01 WK_ERROR_LIST.
+            05 WK_ERROR_MSG OCCURS 2 TIMES PIC X(40).
+        01 WK_DISP_IDX PIC 9(01).
 PROCEDURE DIVISION.
     MAIN_PART SECTION.
     INPUT_PART.
@@ -16,25 +32,61 @@ PROCEDURE DIVISION.
         DISPLAY "数値を入力してください>>" WITH NO ADVANCING.
         ACCEPT IN_DATA_NUM FROM CONSOLE.
     JUDGE_PART.
-        IF IN_DATA_NUM IS NUMERIC
-            THEN
-                IF IN_DATA_NUM >= 100 AND
-                IN_DATA_NUM <= 999
-                    THEN
-                        CONTINUE;
-                    ELSE
-                        DISPLAY "入力した数値が正しくありません";
-                        STOP RUN;
-                END-IF
-            ELSE
-                DISPLAY "数値以外が入力されました";
-                STOP RUN;
-        END-IF.
+*>IN_DATA_STR/IN_DATA_NUMの両方を検証し、不正なフィールドだけ再入力させる。
+*>全ての違反を一覧表示してから再入力に回るので、1件ずつ直す手戻りが要らない
+        PERFORM CHECK_FIELDS_PART.
+        PERFORM UNTIL WK_STR_OK AND WK_NUM_OK
+            PERFORM DISPLAY_ERRORS_PART
+            PERFORM REENTER_PART
+            PERFORM CHECK_FIELDS_PART
+        END-PERFORM.
     OUTPUT_PART.
         DISPLAY "IN_DATA_STR="IN_DATA_STR UPON CONSOLE.
         DISPLAY "IN_DATA_NUM="IN_DATA_NUM UPON CONSOLE.
     END_PART.
         STOP RUN.
+*>IN_DATA_STRの未入力チェックと、IN_DATA_NUMの数値・範囲(100~999)チェックを
+*>共通関数VALID-NUM-RANGEに任せて行い、違反をWK_ERROR_LISTへ積み上げる
+    CHECK_FIELDS_PART.
+        MOVE ZERO TO WK_ERROR_COUNT.
+        MOVE "Y" TO WK_STR_RESULT.
+        IF IN_DATA_STR = SPACES
+            THEN
+                MOVE "N" TO WK_STR_RESULT
+                ADD 1 TO WK_ERROR_COUNT
+                MOVE "IN_DATA_STR: 未入力です" TO
+                    WK_ERROR_MSG(WK_ERROR_COUNT)
+        END-IF.
+        MOVE ZERO TO WK_VNR_NUM.
+        MOVE IN_DATA_NUM TO WK_VNR_NUM.
+        IF FUNCTION VALID-NUM-RANGE(WK_VNR_NUM, WK_VNR_LOW, WK_VNR_HIGH) = 1
+            THEN
+                MOVE "Y" TO WK_NUM_RESULT
+            ELSE
+                MOVE "N" TO WK_NUM_RESULT
+                ADD 1 TO WK_ERROR_COUNT
+                MOVE "IN_DATA_NUM: 100~999の数値を入力してください" TO
+                    WK_ERROR_MSG(WK_ERROR_COUNT)
+        END-IF.
+*>蓄積したエラーメッセージをまとめて表示する
+    DISPLAY_ERRORS_PART.
+        DISPLAY "入力内容に誤りがあります".
+        PERFORM VARYING WK_DISP_IDX FROM 1 BY 1
+            UNTIL WK_DISP_IDX > WK_ERROR_COUNT
+            DISPLAY WK_ERROR_MSG(WK_DISP_IDX)
+        END-PERFORM.
+*>不正と判定されたフィールドだけ再入力させる
+    REENTER_PART.
+        IF NOT WK_STR_OK
+            THEN
+                DISPLAY "英数字を入力してください>>" WITH NO ADVANCING
+                ACCEPT IN_DATA_STR FROM CONSOLE
+        END-IF.
+        IF NOT WK_NUM_OK
+            THEN
+                DISPLAY "数値を入力してください>>" WITH NO ADVANCING
+                ACCEPT IN_DATA_NUM FROM CONSOLE
+        END-IF.
 *>ACCEPT データ項目 CONSOLE
 *>コンソールに入力した文字列を、データ項目に格納する
 *>WITH NO ADVANCING

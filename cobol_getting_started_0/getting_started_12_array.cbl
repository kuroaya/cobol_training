@@ -8,19 +8,51 @@ DATA DIVISION.
         01 WORK_ITEM_1.
             05 WORK_DATA PIC X(12) VALUE "OCCURS_TEST" OCCURS 5 TIMES.
         01 WORK_ITEM_2.
-            05 WORK_SIZE PIC 9(01).
-            05 FRUITS OCCURS 0 TO 5 
-                DEPENDING ON WORK_SIZE. 
+            05 WORK_SIZE PIC 9(02).
+            05 FRUITS OCCURS 0 TO 99
+                DEPENDING ON WORK_SIZE.
                 10 ITEM PIC X(10).
+        01 WK_REQUEST_SIZE PIC 9(03).
 PROCEDURE DIVISION.
     MAIN_PROCEDURE.
     INITIALIZE_ARRAY.
-        SET WORK_SIZE TO 5.
-        MOVE "APPLE" TO ITEM(1).
-        MOVE "ORANGE" TO ITEM(2).
-        MOVE "BANANA" TO ITEM(3).
-        MOVE "PINEAPPLE" TO ITEM(4).
-        MOVE "MELON" TO ITEM(5).
+        MOVE 5 TO WK_REQUEST_SIZE.
+        IF WK_REQUEST_SIZE > 99
+            THEN
+                DISPLAY "CAPACITY EXCEEDED: WORK_SIZE"
+            ELSE
+                SET WORK_SIZE TO WK_REQUEST_SIZE
+        END-IF.
+        IF 1 <= WORK_SIZE
+            THEN
+                MOVE "APPLE" TO ITEM(1)
+            ELSE
+                DISPLAY "CAPACITY EXCEEDED: ITEM(1)"
+        END-IF.
+        IF 2 <= WORK_SIZE
+            THEN
+                MOVE "ORANGE" TO ITEM(2)
+            ELSE
+                DISPLAY "CAPACITY EXCEEDED: ITEM(2)"
+        END-IF.
+        IF 3 <= WORK_SIZE
+            THEN
+                MOVE "BANANA" TO ITEM(3)
+            ELSE
+                DISPLAY "CAPACITY EXCEEDED: ITEM(3)"
+        END-IF.
+        IF 4 <= WORK_SIZE
+            THEN
+                MOVE "PINEAPPLE" TO ITEM(4)
+            ELSE
+                DISPLAY "CAPACITY EXCEEDED: ITEM(4)"
+        END-IF.
+        IF 5 <= WORK_SIZE
+            THEN
+                MOVE "MELON" TO ITEM(5)
+            ELSE
+                DISPLAY "CAPACITY EXCEEDED: ITEM(5)"
+        END-IF.
     OUTPUT_PROCEDURE.
         DISPLAY "WORK_ITEM_1:" WORK_ITEM_1.
         DISPLAY "ITEM(1):"ITEM(1).
@@ -37,4 +69,4 @@ PROCEDURE DIVISION.
 *>VALUE句を指定した場合は、配列の全ての要素に値が設定される
 *>データ項目 OCCURS 最小要素数 TO 最大要素数 DEPENDING ON 要素数管理項目
 *>要素数が可変の配列を設定する
-*>要素数管理項目に、希望するデータ数を指定する、データ項目を設定する
\ No newline at end of file
+*>要素数管理項目に、希望するデータ数を指定する、データ項目を設定する

@@ -26,15 +26,42 @@ DATA DIVISION.
                 05 OUT-SHOHIN-CODE PIC 9(003).
                 05 OUT-SHOHIN-MEI PIC X(010).
                 05 OUT-SHOHIN-KAKAKU PIC 9(004).
+    WORKING-STORAGE SECTION.
+        01 SW-SORT-EOF PIC X VALUE "N".
+            88 SORT-EOF VALUE "Y".
+        01 WK-TOTAL-KAKAKU PIC 9(010) VALUE ZERO.
+*>出力ファイルの最終行に付け足す在庫金額合計行(OUT-RECと同じ17バイト)
+        01 OUT-TOTAL-REC.
+            05 PIC X(007) VALUE "TOTAL: ".
+            05 OUT-TOTAL-KAKAKU PIC 9(010).
 PROCEDURE DIVISION.
     MAIN_PROCEDURE.
         DISPLAY "START".
         SORT ST-FILE
             ON ASCENDING KEY ST-SHOHIN-CODE
             USING IN-FILE
-            GIVING OUT-FILE.
+            OUTPUT PROCEDURE IS OUTPUT_PROCEDURE.
         DISPLAY "GOAL".
         STOP RUN.
+*>整列結果をOUT-FILEへ書き出しながら在庫金額(KAKAKU)を積み上げ、
+*>最後に合計行を追記する出力手続き
+    OUTPUT_PROCEDURE SECTION.
+        OPEN OUTPUT OUT-FILE.
+        PERFORM RETURN_SORTED_RTN UNTIL SORT-EOF.
+        MOVE WK-TOTAL-KAKAKU TO OUT-TOTAL-KAKAKU.
+        WRITE OUT-REC FROM OUT-TOTAL-REC.
+        CLOSE OUT-FILE.
+    OUTPUT_PROCEDURE_EXIT.
+    RETURN_SORTED_RTN SECTION.
+        RETURN ST-FILE
+            AT END
+                SET SORT-EOF TO TRUE
+            NOT AT END
+                MOVE ST-REC TO OUT-REC
+                ADD ST-SHOHIN-KAKAKU TO WK-TOTAL-KAKAKU
+                WRITE OUT-REC
+        END-RETURN.
+    RETURN_SORTED_RTN_EXIT.
 *>SORTでは、整列併合用ファイルというSORT文が一時的に使用するファイルの定義を行う必要がある
 *>1.入力ファイルを読み込む
 *>2.整列併合用ファイルを使用してソートを行う

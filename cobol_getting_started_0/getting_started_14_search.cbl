@@ -1,53 +1,138 @@
 *>SEARCH文テーブルを検索する
 IDENTIFICATION DIVISION.
 PROGRAM-ID. GETTING_STARTED_14_SEARCH.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT PRODUCT_MASTER_FILE
+            ASSIGN TO "ProductMaster.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS PRODUCT_MASTER_STATUS.
 DATA DIVISION.
     FILE SECTION.
+        FD PRODUCT_MASTER_FILE.
+        01 PRODUCT_MASTER_RECORD.
+            05 PM_HINBAN PIC 9(02).
+            05 PM_HINMEI PIC X(10).
     WORKING-STORAGE SECTION.
         01 WORKING_AREA.
-            05 CONSOLE_INPUT PIC 9(01).
+            05 CONSOLE_MODE PIC 9(01).
+            05 CONSOLE_INPUT PIC 9(02).
+            05 CONSOLE_NAME PIC X(10).
             05 DISP_BUF PIC X(64).
+        01 PRODUCT_MASTER_STATUS PIC XX.
+*>入力されたHINBANの末尾桁をチェックデジットとしてCHECK_DIGITへ渡す領域
+        01 WK_CD_CODE PIC X(10).
+        01 WK_CD_LENGTH PIC 9(02) COMP VALUE 2.
+        01 WK_CD_RESULT PIC X(01).
+            88 WK_CD_VALID VALUE "V".
+*>商品テーブル(HINMEIの昇順ソート済み。SEARCH ALLによる名前検索のため)
         01 SHOHIN_TBL_MASTER.
-            05 TBL_SIZE PIC 9(01).
-            05 SHOHIN_TBL OCCURS 0 TO 5
+            05 TBL_SIZE PIC 9(02).
+            05 SHOHIN_TBL OCCURS 0 TO 99
                 DEPENDING ON TBL_SIZE
+                ASCENDING KEY IS HINMEI
                 INDEXED BY TBL_IDX.
-                10 HINBAN PIC 9(01).
+                10 HINBAN PIC 9(02).
                 10 HINMEI PIC X(10).
 PROCEDURE DIVISION.
     MAIN_PROCEDURE SECTION.
     INITIALIZE_PROCEDURE.
         MOVE ZERO TO CONSOLE_INPUT.
-        SET TBL_SIZE TO 5.
-        MOVE 1 TO HINBAN(1).
-        MOVE 2 TO HINBAN(2).
-        MOVE 3 TO HINBAN(3).
-        MOVE 4 TO HINBAN(4).
-        MOVE 5 TO HINBAN(5).
-        MOVE "ORRANGE" TO HINMEI(1).
-        MOVE "APPLE" TO HINMEI(2).
-        MOVE "BANANA" TO HINMEI(3).
-        MOVE "STRAWBERRY" TO HINMEI(4).
-        MOVE "MELON" TO HINMEI(5).
+        PERFORM LOAD_SHOHIN_RTN.
+*>HINMEIの昇順に並び替える(SEARCH ALLで名前検索を行うための前提)
+        SORT SHOHIN_TBL ASCENDING KEY HINMEI.
     DISPLAY_INPUT.
     EXEC_DISPLAY_INPUT_PROC.
-        DISPLAY "PLEASE INPUT (1~5)"
-        ACCEPT CONSOLE_INPUT FROM CONSOLE.
-        SET TBL_IDX TO 1.
-        SEARCH SHOHIN_TBL
-            AT END
-                DISPLAY "INPUT ERROR"
-                STOP RUN
-            WHEN
-                HINBAN(TBL_IDX) = CONSOLE_INPUT
-                MOVE SPACE TO DISP_BUF
-                STRING "HINMEI　TO　" HINMEI(TBL_IDX)
-                    DELIMITED BY SPACE
-                    INTO DISP_BUF
-                DISPLAY DISP_BUF
-        END-SEARCH.
+        DISPLAY "SEARCH BY (1)HINBAN OR (2)HINMEI"
+        ACCEPT CONSOLE_MODE FROM CONSOLE.
+
+        IF CONSOLE_MODE = 2
+            THEN
+    *>商品テーブルのSEARCH ALL検索(HINMEIの昇順ソート済みテーブルを二分探索する)
+                DISPLAY "PLEASE INPUT HINMEI NAME"
+                ACCEPT CONSOLE_NAME FROM CONSOLE
+                SET TBL_IDX TO 1
+                SEARCH ALL SHOHIN_TBL
+                    AT END
+                        DISPLAY "INPUT ERROR"
+                        STOP RUN
+                    WHEN
+                        HINMEI(TBL_IDX) = CONSOLE_NAME
+                        MOVE SPACE TO DISP_BUF
+                        STRING "HINBAN　TO　" HINBAN(TBL_IDX)
+                            DELIMITED BY SPACE
+                            INTO DISP_BUF
+                        DISPLAY DISP_BUF
+                END-SEARCH
+            ELSE
+    *>商品テーブルの逐次検索(従来どおりHINBANの値で検索する)
+                DISPLAY "PLEASE INPUT HINBAN NUMBER"
+                ACCEPT CONSOLE_INPUT FROM CONSOLE
+    *>入力されたHINBANをチェックデジットで検査してから検索にかける
+                MOVE SPACE TO WK_CD_CODE
+                MOVE CONSOLE_INPUT TO WK_CD_CODE(1:2)
+                CALL "CHECK_DIGIT" USING WK_CD_CODE WK_CD_LENGTH
+                    WK_CD_RESULT
+                IF NOT WK_CD_VALID
+                    THEN
+                        DISPLAY "INPUT ERROR (CHECK DIGIT)"
+                        STOP RUN
+                END-IF
+                SET TBL_IDX TO 1
+                SEARCH SHOHIN_TBL
+                    AT END
+                        DISPLAY "INPUT ERROR"
+                        STOP RUN
+                    WHEN
+                        HINBAN(TBL_IDX) = CONSOLE_INPUT
+                        MOVE SPACE TO DISP_BUF
+                        STRING "HINMEI　TO　" HINMEI(TBL_IDX)
+                            DELIMITED BY SPACE
+                            INTO DISP_BUF
+                        DISPLAY DISP_BUF
+                END-SEARCH
+        END-IF.
     END_PROCEDURE.
         STOP RUN.
+*>商品マスタファイルの読み込み(見つからない場合は従来のデモ5件で起動する)
+    LOAD_SHOHIN_RTN SECTION.
+        SET TBL_SIZE TO 0.
+        OPEN INPUT PRODUCT_MASTER_FILE.
+        IF PRODUCT_MASTER_STATUS = "00"
+            THEN
+                PERFORM UNTIL PRODUCT_MASTER_STATUS NOT = "00"
+                    READ PRODUCT_MASTER_FILE
+                        AT END
+                            CONTINUE
+                        NOT AT END
+                            IF TBL_SIZE < 99
+                                THEN
+                                    ADD 1 TO TBL_SIZE
+                                    SET TBL_IDX TO TBL_SIZE
+                                    MOVE PM_HINBAN TO HINBAN(TBL_IDX)
+                                    MOVE PM_HINMEI TO HINMEI(TBL_IDX)
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE PRODUCT_MASTER_FILE
+        END-IF.
+        IF TBL_SIZE = 0
+            THEN
+                SET TBL_SIZE TO 5
+    *>HINBANはCHECK_DIGITで検査できるよう、末尾桁をチェックデジットにした値にしてある
+                MOVE 18 TO HINBAN(1)
+                MOVE 26 TO HINBAN(2)
+                MOVE 34 TO HINBAN(3)
+                MOVE 42 TO HINBAN(4)
+                MOVE 59 TO HINBAN(5)
+                MOVE "ORRANGE" TO HINMEI(1)
+                MOVE "APPLE" TO HINMEI(2)
+                MOVE "BANANA" TO HINMEI(3)
+                MOVE "STRAWBERRY" TO HINMEI(4)
+                MOVE "MELON" TO HINMEI(5)
+        END-IF.
+    LOAD_SHOHIN_EXIT.
 *>データ項目 OCCURS 最小要素数 TO 最大要素数
 *>配列にするデータ項目定義を記述する
 *>DEPENDING ON 要素数

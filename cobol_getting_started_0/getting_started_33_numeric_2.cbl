@@ -8,40 +8,60 @@ ENVIRONMENT DIVISION.
             ASSIGN TO "File1"
             ORGANIZATION IS LINE SEQUENTIAL
             FILE STATUS IS IN_FILE_STATUS.
+        SELECT REJECT01_FILE
+            ASSIGN TO "Reject1"
+            ORGANIZATION IS LINE SEQUENTIAL.
 DATA DIVISION.
     FILE SECTION.
         FD IN01_FILE.
         01 IN01.
             05 IN01_SUJI PIC 99.
+*>IS NUMERICでない行を記録番号つきで退避するリジェクトファイル
+        FD REJECT01_FILE.
+        01 REJECT01_RECORD.
+            05 REJECT01_REC_NO PIC 9(05).
+            05 REJECT01_DATA PIC X(02).
     WORKING-STORAGE SECTION.
         01 IN_FILE_STATUS PIC XX.
-        01 WK_SUM_SUJI PIC 999.
+        01 WK_SUM_SUJI PIC 999 VALUE ZERO.
+        01 WK_REC_NO PIC 9(05) VALUE ZERO.
+*>FILE_STATUS_CHECKからの戻りエリア(OPEN結果の診断メッセージ用)
+        01 WK_FS_MESSAGE PIC X(40).
+        01 WK_FS_ACTION PIC X(01).
 PROCEDURE DIVISION.
     INITIALIZE_EXE SECTION.
         OPEN INPUT IN01_FILE.
-        READ IN01_FILE
-            AT END
-                DISPLAY "READ END";
-            NOT AT END 
-                IF (IN01_SUJI IS NUMERIC)
-                    THEN
-                        MOVE IN01_SUJI TO WK_SUM_SUJI;
-                END-IF
-        END-READ.
+        CALL "FILE_STATUS_CHECK" USING IN_FILE_STATUS
+            WK_FS_MESSAGE WK_FS_ACTION.
+        IF WK_FS_ACTION NOT = "C"
+            THEN
+                DISPLAY "IN01_FILE " WK_FS_MESSAGE
+        END-IF.
+        OPEN OUTPUT REJECT01_FILE.
     MAIN_PROCEDURE SECTION.
         PERFORM UNTIL IN_FILE_STATUS NOT = "00"
             READ IN01_FILE
-                AT END 
+                AT END
                     DISPLAY "READ END"
                 NOT AT END
-                    IF (IN01_SUJI IS NUMERIC)
-                        THEN
-                            ADD IN01_SUJI TO WK_SUM_SUJI
-                    END-IF
+                    PERFORM VALIDATE_SUJI_RTN
             END-READ
         END-PERFORM.
         DISPLAY "INPUT SUM"WK_SUM_SUJI".".
     END_PROCEDURE SECTION.
         CLOSE IN01_FILE.
+        CLOSE REJECT01_FILE.
         STOP RUN.
+*>1レコード分をIS NUMERICで検証し、数字でなければ記録番号つきでリジェクトへ書く
+    VALIDATE_SUJI_RTN SECTION.
+        ADD 1 TO WK_REC_NO.
+        IF (IN01_SUJI IS NUMERIC)
+            THEN
+                ADD IN01_SUJI TO WK_SUM_SUJI
+            ELSE
+                MOVE WK_REC_NO TO REJECT01_REC_NO
+                MOVE IN01_SUJI TO REJECT01_DATA
+                WRITE REJECT01_RECORD
+        END-IF.
+    VALIDATE_SUJI_EXIT.
 

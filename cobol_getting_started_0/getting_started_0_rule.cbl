@@ -1,30 +1,78 @@
 *>COBOLの書き方とルール
+*>ADD/SUBTRACTの書き方デモを、総勘定元帳額と補助元帳額を突き合わせる
+*>実際の二欄照合(リコンサイル)ユーティリティへ発展させたもの
 IDENTIFICATION DIVISION.
 PROGRAM-ID. GETTING_STARTED_0_RULE.
 ENVIRONMENT DIVISION.
     CONFIGURATION SECTION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT RECON_FILE ASSIGN TO "File1"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS RECON_FILE_STATUS.
+        SELECT RECON_REPORT_FILE ASSIGN TO "File2"
+            ORGANIZATION IS LINE SEQUENTIAL.
 DATA DIVISION.
+    FILE SECTION.
+*>GL_AMOUNT=総勘定元帳額 SL_AMOUNT=補助元帳額 の二欄一致ペア
+        FD RECON_FILE.
+        01 RECON_RECORD.
+            05 GL_AMOUNT PIC 9(7).
+            05 SL_AMOUNT PIC 9(7).
+        FD RECON_REPORT_FILE.
+        01 RECON_REPORT_RECORD PIC X(40).
     WORKING-STORAGE SECTION.
-        01 WORK-AREA.
-            05 WORK_GROUP.
-                10 WORK_NUM_1 PIC 9(3).
-                10 WORK_NUM_2 PIC 9(3).
-                10 WORK_SUM PIC 9(3).
-                10 WORK_SUB PIC 9(3).
+        01 RECON_FILE_STATUS PIC XX.
+*>許容差異(この額を超える差異は要確認としてフラグを立てる)
+        01 WK-TOLERANCE PIC 9(7) VALUE 100.
+        01 WK-DIFF PIC S9(7).
+        01 WK-ABS-DIFF PIC 9(7).
+        01 RECON_DETAIL_LINE.
+            05 GL_AMOUNT_DISP PIC Z(6)9.
+            05 PIC X(2) VALUE SPACE.
+            05 SL_AMOUNT_DISP PIC Z(6)9.
+            05 PIC X(2) VALUE SPACE.
+            05 DIFF_AMOUNT_DISP PIC -(6)9.
+            05 PIC X(2) VALUE SPACE.
+            05 FLAG_DISP PIC X(12).
 PROCEDURE DIVISION.
     MAIN_PART SECTION.
-    CONFIG_PART.
-        MOVE 100 TO WORK_NUM_1.
-        MOVE 200 TO WORK_NUM_2.
-        MOVE 300 TO WORK_SUB.
-    EXE_PART.
-        ADD WORK_NUM_1 WORK_NUM_2 TO WORK_SUM.
-        SUBTRACT WORK_NUM_1 FROM WORK_SUB.
-    OUTPUT_PART.
-        DISPLAY "ADD:"WORK_SUM.
-        DISPLAY "SUB:"WORK_SUB.
+    INITIALIZE_PART.
+        OPEN INPUT RECON_FILE.
+        OPEN OUTPUT RECON_REPORT_FILE.
+    RECONCILE_PART.
+        PERFORM UNTIL RECON_FILE_STATUS NOT = "00"
+            READ RECON_FILE
+                AT END
+                    DISPLAY "READ END"
+                NOT AT END
+                    PERFORM RECONCILE_PAIR_RTN
+            END-READ
+        END-PERFORM.
     END_PART.
+        CLOSE RECON_FILE.
+        CLOSE RECON_REPORT_FILE.
         STOP RUN.
+*>1組のGL/SL額の差異を計算し、許容差異を超えたら要確認フラグを立てて出力する
+    RECONCILE_PAIR_RTN SECTION.
+        COMPUTE WK-DIFF = GL_AMOUNT - SL_AMOUNT.
+        IF WK-DIFF < 0
+            THEN
+                COMPUTE WK-ABS-DIFF = WK-DIFF * -1
+            ELSE
+                MOVE WK-DIFF TO WK-ABS-DIFF
+        END-IF.
+        MOVE GL_AMOUNT TO GL_AMOUNT_DISP.
+        MOVE SL_AMOUNT TO SL_AMOUNT_DISP.
+        MOVE WK-DIFF TO DIFF_AMOUNT_DISP.
+        IF WK-ABS-DIFF > WK-TOLERANCE
+            THEN
+                MOVE "**OVER TOL**" TO FLAG_DISP
+            ELSE
+                MOVE SPACES TO FLAG_DISP
+        END-IF.
+        WRITE RECON_REPORT_RECORD FROM RECON_DETAIL_LINE.
+    RECONCILE_PAIR_EXIT.
 *>IDENTIFICATION DIBISION
 *>見出し部 プログラムを識別するための部
 *>PROGRAM-ID プログラム名

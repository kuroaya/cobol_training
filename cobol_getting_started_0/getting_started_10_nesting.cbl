@@ -1,38 +1,94 @@
 *>NESTING 入れ子構造
 IDENTIFICATION DIVISION.
 PROGRAM-ID. GETTING_STARTED_10_NESTING.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT PRODUCT_MASTER_FILE
+            ASSIGN TO "ProductMaster.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS PRODUCT_MASTER_STATUS.
 DATA DIVISION.
     FILE SECTION.
+        FD PRODUCT_MASTER_FILE.
+        01 PRODUCT_MASTER_RECORD.
+            05 PM_HINBAN PIC 9(02).
+            05 PM_HINMEI PIC X(10).
     WORKING-STORAGE SECTION.
         01 WORKING-AREA.
-            05 CONSOLE-INPUT PIC X(1).
+            05 CONSOLE-INPUT PIC 9(02).
+        01 PRODUCT_MASTER_STATUS PIC XX.
+*>商品テーブル
+        01 SHOHIN_TBL_MASTER.
+            05 TBL_SIZE PIC 9(02).
+            05 SHOHIN_TBL OCCURS 0 TO 99
+                DEPENDING ON TBL_SIZE
+                INDEXED BY TBL_IDX.
+                10 HINBAN PIC 9(02).
+                10 HINMEI PIC X(10).
 PROCEDURE DIVISION.
     MAIN_PROCEDURE.
     INITIALIZE_PART.
-        MOVE SPACE TO CONSOLE-INPUT.
+        MOVE ZERO TO CONSOLE-INPUT.
+*>商品テーブルの初期化(商品マスタファイルから読み込む)
+        PERFORM LOAD_SHOHIN_PROC.
     EXEC_DISPLAY_INPUT_PROC.
+        PERFORM DISPLAY_MENU_PROC.
         DISPLAY "PLEASE INPUT".
         ACCEPT CONSOLE-INPUT FROM CONSOLE.
-        IF (CONSOLE-INPUT >= 1) AND
-            (CONSOLE-INPUT <= 5)
-                THEN
-                    EVALUATE CONSOLE-INPUT
-                        WHEN 1
-                            DISPLAY "ORANGE"
-                        WHEN 2
-                            DISPLAY "APPLE"
-                        WHEN 3
-                            DISPLAY "BANANA"
-                        WHEN 4
-                            DISPLAY "SUIKA"
-                        WHEN 5
-                            DISPLAY "MELLON"
-                    END-EVALUATE
-                ELSE
-                    DISPLAY "NOTHING"
-                    GO TO EXEC_DISPLAY_INPUT_PROC
-        END-IF.
+        SET TBL_IDX TO 1.
+        SEARCH SHOHIN_TBL
+            AT END
+                DISPLAY "NOTHING"
+                GO TO EXEC_DISPLAY_INPUT_PROC
+            WHEN HINBAN(TBL_IDX) = CONSOLE-INPUT
+                DISPLAY HINMEI(TBL_IDX)
+        END-SEARCH.
     END_PART.
         STOP RUN.
+*>商品テーブルの内容をメニューとして一覧表示する
+    DISPLAY_MENU_PROC.
+        PERFORM VARYING TBL_IDX FROM 1 BY 1 UNTIL TBL_IDX > TBL_SIZE
+            DISPLAY HINBAN(TBL_IDX) " : " HINMEI(TBL_IDX)
+        END-PERFORM.
+        EXIT.
+*>商品マスタファイルの読み込み(見つからない場合は従来のデモ5件で起動する)
+    LOAD_SHOHIN_PROC.
+        SET TBL_SIZE TO 0.
+        OPEN INPUT PRODUCT_MASTER_FILE.
+        IF PRODUCT_MASTER_STATUS = "00"
+            THEN
+                PERFORM UNTIL PRODUCT_MASTER_STATUS NOT = "00"
+                    READ PRODUCT_MASTER_FILE
+                        AT END
+                            CONTINUE
+                        NOT AT END
+                            IF TBL_SIZE < 99
+                                THEN
+                                    ADD 1 TO TBL_SIZE
+                                    SET TBL_IDX TO TBL_SIZE
+                                    MOVE PM_HINBAN TO HINBAN(TBL_IDX)
+                                    MOVE PM_HINMEI TO HINMEI(TBL_IDX)
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE PRODUCT_MASTER_FILE
+        END-IF.
+        IF TBL_SIZE = 0
+            THEN
+                SET TBL_SIZE TO 5
+                MOVE 1 TO HINBAN(1)
+                MOVE 2 TO HINBAN(2)
+                MOVE 3 TO HINBAN(3)
+                MOVE 4 TO HINBAN(4)
+                MOVE 5 TO HINBAN(5)
+                MOVE "ORANGE" TO HINMEI(1)
+                MOVE "APPLE" TO HINMEI(2)
+                MOVE "BANANA" TO HINMEI(3)
+                MOVE "SUIKA" TO HINMEI(4)
+                MOVE "MELLON" TO HINMEI(5)
+        END-IF.
+        EXIT.
 *>処理の中に処理を設定することができる
-        
\ No newline at end of file
+*>商品マスタファイルがあればその内容を、無ければ従来のデモ5件をメニュー化し、
+*>範囲外の品番が入力された場合は、プログラムを終了させずに再入力を促す

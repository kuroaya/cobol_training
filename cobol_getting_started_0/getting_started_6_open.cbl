@@ -13,10 +13,19 @@ DATA DIVISION.
             01 IN_FILE_REC PIC X(10).
         WORKING-STORAGE SECTION.
             01 IN_FILE_STATUS PIC XX.
+*>FILE_STATUS_CHECKからの戻りエリア(OPEN結果の診断メッセージ用)
+            01 WK_FS_MESSAGE PIC X(40).
+            01 WK_FS_ACTION PIC X(01).
 PROCEDURE DIVISION.
     MAIN_PART SECTION.
     OPEN_PART.
         OPEN INPUT SAMPLE_FILE.
+        CALL "FILE_STATUS_CHECK" USING IN_FILE_STATUS
+            WK_FS_MESSAGE WK_FS_ACTION.
+        IF WK_FS_ACTION NOT = "C"
+            THEN
+                DISPLAY "SAMPLE_FILE " WK_FS_MESSAGE
+        END-IF.
     READ_PART.
         PERFORM UNTIL IN_FILE_STATUS NOT = "00"
             READ SAMPLE_FILE

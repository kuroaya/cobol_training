@@ -1,16 +1,60 @@
 *>EVALUATE 条件を選択して多重分岐する
+*>名簿ファイルを読み込んで生徒ごとの判定をGRADE_REPORTへ出力する
 IDENTIFICATION DIVISION.
 PROGRAM-ID. SAMPLE_8_EVALUATE.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT IN01_FILE
+            ASSIGN TO "File1"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS IN_FILE_STATUS.
+        SELECT GRADE_REPORT_FILE
+            ASSIGN TO "File2"
+            ORGANIZATION IS LINE SEQUENTIAL.
 DATA DIVISION.
+    FILE SECTION.
+    FD IN01_FILE.
+    01 IN01.
+        05 IN01_ID PIC 9(4).
+        05 IN01_MATH PIC 9(3).
+        05 IN01_LANG PIC 9(3).
+    FD GRADE_REPORT_FILE.
+    01 GRADE_REPORT_RECORD PIC X(17).
     WORKING-STORAGE SECTION.
+        01 IN_FILE_STATUS PIC XX.
         01 MATH PIC 9(3).
         01 LANG PIC 9(3).
         01 RESULT PIC X.
+*>成績報告の1行分の編集項目(GRADE_REPORT_RECORDと同じ18バイト)
+        01 GRADE_REPORT_LINE.
+            05 GRADE_REPORT_ID PIC 9(4).
+            05 PIC X(02) VALUE SPACE.
+            05 GRADE_REPORT_MATH PIC 9(3).
+            05 PIC X(02) VALUE SPACE.
+            05 GRADE_REPORT_LANG PIC 9(3).
+            05 PIC X(02) VALUE SPACE.
+            05 GRADE_REPORT_RESULT PIC X.
 PROCEDURE DIVISION.
     MAIN SECTION.
     TEST_RESULT.
-        ACCEPT MATH.
-        ACCEPT LANG.
+        OPEN INPUT IN01_FILE.
+        OPEN OUTPUT GRADE_REPORT_FILE.
+        PERFORM UNTIL IN_FILE_STATUS NOT = "00"
+            READ IN01_FILE
+                AT END
+                    DISPLAY "READ END"
+                NOT AT END
+                    PERFORM EVALUATE_RESULT_RTN
+            END-READ
+        END-PERFORM.
+        CLOSE IN01_FILE.
+        CLOSE GRADE_REPORT_FILE.
+        STOP RUN.
+*>1名分のMATH/LANGから判定を行い、GRADE_REPORTへ1行書き出す
+    EVALUATE_RESULT_RTN.
+        MOVE IN01_MATH TO MATH.
+        MOVE IN01_LANG TO LANG.
         EVALUATE MATH ALSO LANG
             WHEN 0 THRU 50 ALSO ANY
                 MOVE "D" TO RESULT;
@@ -24,8 +68,11 @@ PROCEDURE DIVISION.
             WHEN OTHER
                 MOVE "Z" TO RESULT;
         END-EVALUATE.
-        DISPLAY RESULT.
-        STOP RUN.
+        MOVE IN01_ID TO GRADE_REPORT_ID.
+        MOVE MATH TO GRADE_REPORT_MATH.
+        MOVE LANG TO GRADE_REPORT_LANG.
+        MOVE RESULT TO GRADE_REPORT_RESULT.
+        WRITE GRADE_REPORT_RECORD FROM GRADE_REPORT_LINE.
 *>得点によってAからDの判断をする どこにも該当しなければZ
 *>EVALUATE 判断対象
 *>判断の対象を記述する

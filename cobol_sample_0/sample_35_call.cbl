@@ -3,7 +3,6 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. SAMPLE_35_CALL.
 DATA DIVISION.
     WORKING-STORAGE SECTION.
-        01 TAX_DATA IS EXTERNAL PIC 9.
         01 EARNINGS PIC 9(5).
         01 TAX_INCLUDED PIC 9(5).
 PROCEDURE DIVISION.
@@ -13,7 +12,6 @@ PROCEDURE DIVISION.
     CALL_PART.
         IF EARNINGS IS NUMERIC
             THEN
-                MOVE 5 TO TAX_DATA;
                 CALL "CALL_2" USING BY CONTENT EARNINGS
                         BY REFERENCE TAX_INCLUDED
                     ON EXCEPTION
@@ -26,21 +24,8 @@ PROCEDURE DIVISION.
         END-IF.
     END_PART.
         STOP RUN.
-        
-IDENTIFICATION DIVISION.
-PROGRAM-ID. CALL_2.
-DATA DIVISION.
-    WORKING-STORAGE SECTION.
-        01 TAX_DATA IS EXTERNAL PIC 9.
-    LINKAGE SECTION.
-        01 EARNINGS PIC 9(5).
-        01 TAX_INCLUDED PIC 9(5).
-PROCEDURE DIVISION USING EARNINGS, TAX_INCLUDED.
-    MAIN_PART SECTION.
-    CALCULATION.
-        COMPUTE TAX_INCLUDED = EARNINGS + EARNINGS * TAX_DATA / 100.
-    SUB_END.
-        END PROGRAM "CALL_2".
+*>CALL_2は他のプログラムからも共通で呼び出せるよう、独立したプログラムとして
+*>cobol_application_0/call_2.cblに切り出してある
 *>データ名 IS EXTERNAL データ種
 *>データ間で共通して使う項目を指定する
 *>CALL プログラム名 USING BY REFERENCE OR CONTENT データ項目

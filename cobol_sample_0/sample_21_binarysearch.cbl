@@ -9,6 +9,8 @@ DATA DIVISION.
             10 数学 PIC 9(3).
             10 英語 PIC 9(3).
     01 人数 PIC 99 VALUE ZERO.
+*>検索値入力エリア(0を入力すると検索を終了する)
+    01 検索値 PIC 9(3) VALUE 1.
 PROCEDURE DIVISION.
     MAIN_PART SECTION.
     INPUT_PART.
@@ -21,16 +23,23 @@ PROCEDURE DIVISION.
         MOVE 49 TO 英語(1).
         MOVE 70 TO 英語(2).
         MOVE 35 TO 英語(3).
+*>ASCENDING KEYで宣言した数学の昇順に並び替える(SEARCH ALLの前提条件)
+        SORT 生徒 ASCENDING KEY 数学.
     SEARCH_PART.
-        SEARCH ALL 生徒
-            AT END
-                DISPLAY "NO MATH POINT 59";
-                STOP RUN;
-            WHEN 数学(K) = 59
-                CONTINUE;
-        END-SEARCH.
-    OUTPUT_PART.
-        DISPLAY "MATH POINT 59 NAME "氏名(K) ".".
+*>ヒット・ミスのいずれでも0が入力されるまで検索を繰り返す
+        PERFORM UNTIL 検索値 = 0
+            DISPLAY "数学の点数を入力してください(0で終了)"
+            ACCEPT 検索値 FROM CONSOLE
+            IF 検索値 NOT = 0
+                THEN
+                    SEARCH ALL 生徒
+                        AT END
+                            DISPLAY "NO MATH POINT " 検索値
+                        WHEN 数学(K) = 検索値
+                            DISPLAY "MATH POINT " 検索値 " NAME " 氏名(K) "."
+                    END-SEARCH
+            END-IF
+        END-PERFORM.
     END_PART.
         STOP RUN.
 *>SEARCH ALL 検索対象

@@ -0,0 +1,11 @@
+*>PRINT_EDIT.cpy 帳票印字用の共通編集項目(ゼロ抑制/けたよせ)
+*>各プログラムはWORKING-STORAGEへこの項目をCOPYし、印字直前に
+*>自プログラムの値をMOVEしてから、帳票行(FROM句の対象)へ組み込む
+*>PE_AMOUNT_xは金額がゼロのときスペースになり、PE_TEXT_xは
+*>右づめで印字されるため、レポートごとにBLANK WHEN ZERO/
+*>JUSTIFIED RIGHTを書き直さなくても、印字編集が統一される
+    01 PRINT_EDIT_AREA.
+        05 PE_AMOUNT_5 PIC ZZZZ9 BLANK WHEN ZERO.
+        05 PE_AMOUNT_7 PIC Z(6)9 BLANK WHEN ZERO.
+        05 PE_TEXT_10 PIC X(10) JUSTIFIED RIGHT.
+        05 PE_TEXT_20 PIC X(20) JUSTIFIED RIGHT.

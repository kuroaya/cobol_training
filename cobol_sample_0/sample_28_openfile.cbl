@@ -6,6 +6,9 @@ ENVIRONMENT DIVISION.
     FILE-CONTROL.
         SELECT DATA_FILE ASSIGN TO "File1"
             FILE STATUS IS FILE_STATUS.
+*>OPEN失敗時に代替パスとして再試行する控えファイル(File1.bak)
+        SELECT ALT_DATA_FILE ASSIGN TO "File1.bak"
+            FILE STATUS IS ALT_FILE_STATUS.
 DATA DIVISION.
     FILE SECTION.
     FD DATA_FILE.
@@ -13,34 +16,72 @@ DATA DIVISION.
         05 NUMBER_CODE PIC X(5).
         05 BELONGS_CODE PIC X(4).
         05 NAME_CODE PIC X(10).
+    FD ALT_DATA_FILE.
+    01 ALT_DATA_RECORD.
+        05 ALT_NUMBER_CODE PIC X(5).
+        05 ALT_BELONGS_CODE PIC X(4).
+        05 ALT_NAME_CODE PIC X(10).
     WORKING-STORAGE SECTION.
     01 FILE_STATUS PIC XX.
+    01 ALT_FILE_STATUS PIC XX.
     01 JUDGE PIC X.
         88 CONTINUE_PROCESS VALUE "1".
         88 END_PROCESS VALUE "2".
+*>どちらのファイルを読んでいるかの切替スイッチ(File1=主, File1.bak=代替)
+    01 SW_USING_ALT PIC X(01) VALUE "N".
+        88 USING_ALT_FILE VALUE "Y".
+*>FILE_STATUS_CHECKからの戻りエリア
+    01 WK_FS_MESSAGE PIC X(40).
+    01 WK_FS_ACTION PIC X(01).
 PROCEDURE DIVISION.
     MAIN_PART SECTION.
     INITIALIZE_PART.
         OPEN INPUT DATA_FILE.
+        CALL "FILE_STATUS_CHECK" USING FILE_STATUS
+            WK_FS_MESSAGE WK_FS_ACTION.
+        IF WK_FS_ACTION = "R"
+            THEN
+                DISPLAY WK_FS_MESSAGE ", RETRYING File1.bak"
+                SET USING_ALT_FILE TO TRUE
+                OPEN INPUT ALT_DATA_FILE
+                CALL "FILE_STATUS_CHECK" USING ALT_FILE_STATUS
+                    WK_FS_MESSAGE WK_FS_ACTION
+        END-IF.
         SET CONTINUE_PROCESS TO TRUE.
-        IF FILE_STATUS NOT = "00"
+        IF WK_FS_ACTION NOT = "C"
             THEN
-                DISPLAY "NO OPEN";
+                DISPLAY WK_FS_MESSAGE;
                 STOP RUN;
             ELSE
                 CONTINUE;
         END-IF.
     READING_PART.
         PERFORM UNTIL END_PROCESS
-            READ DATA_FILE
-                AT END
-                    SET END_PROCESS TO TRUE;
-                NOT AT END
-                    DISPLAY NUMBER_CODE "," BELONGS_CODE "," NAME_CODE;
-            END-READ
+            IF USING_ALT_FILE
+                THEN
+                    READ ALT_DATA_FILE
+                        AT END
+                            SET END_PROCESS TO TRUE;
+                        NOT AT END
+                            DISPLAY ALT_NUMBER_CODE "," ALT_BELONGS_CODE
+                                "," ALT_NAME_CODE;
+                    END-READ
+                ELSE
+                    READ DATA_FILE
+                        AT END
+                            SET END_PROCESS TO TRUE;
+                        NOT AT END
+                            DISPLAY NUMBER_CODE "," BELONGS_CODE "," NAME_CODE;
+                    END-READ
+            END-IF
         END-PERFORM.
     FILE_END_PART.
-        CLOSE DATA_FILE.
+        IF USING_ALT_FILE
+            THEN
+                CLOSE ALT_DATA_FILE;
+            ELSE
+                CLOSE DATA_FILE;
+        END-IF.
     END_PART.
         STOP RUN.
 *>File1

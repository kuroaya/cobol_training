@@ -37,6 +37,34 @@ DATA DIVISION.
         01 NUM PIC 99.
             88 EXE VALUE ZERO.
             88 NEW VALUE 10.
+*>1ページに印字する明細行数(10行)に達するとPAGE_FULLが真になる
+            88 PAGE_FULL VALUE 10 THRU 99.
+        01 PAGE_NO PIC 999 VALUE ZERO.
+        01 PAGE_LINE.
+            05 PIC X(5) VALUE "PAGE ".
+            05 PAGE_NO_DISP PIC ZZ9.
+            05 PIC X(14) VALUE SPACE.
+        01 TOTAL_CNT PIC 9(05) VALUE ZERO.
+        01 TRAILER_D.
+            05 PIC X(10) VALUE "TOTAL CNT:".
+            05 TOTAL_CNT_DISP PIC ZZZZ9.
+            05 PIC X(7) VALUE SPACE.
+*>RUN_DATE_STAMPから受け取る実行日(帳票見出しに印字する)
+        01 RUN_YEAR PIC 9(4).
+        01 RUN_MONTH PIC 9(2).
+        01 RUN_DAY PIC 9(2).
+        01 RUN_HOUR PIC 9(2).
+        01 RUN_MINUTE PIC 9(2).
+        01 RUN_DATE_LINE.
+            05 PIC X(5) VALUE "DATE:".
+            05 RUN_YEAR_DISP PIC 9(4).
+            05 PIC X(1) VALUE "/".
+            05 RUN_MONTH_DISP PIC 99.
+            05 PIC X(1) VALUE "/".
+            05 RUN_DAY_DISP PIC 99.
+            05 PIC X(7) VALUE SPACE.
+*>帳票共通の印字編集項目(ゼロ抑制/けたよせ)
+        COPY PRINT_EDIT.
 PROCEDURE DIVISION.
     MAIN_PART SECTION.
     INITIALIZE_PART.
@@ -47,6 +75,12 @@ PROCEDURE DIVISION.
                 CONTINUE;
             ELSE
                 SET KEEP NEW TO TRUE;
+*>実行日時を取得して見出し行を編集しておく(ページが変わるたびに印字する)
+                CALL "RUN_DATE_STAMP" USING RUN_YEAR RUN_MONTH RUN_DAY
+                    RUN_HOUR RUN_MINUTE;
+                MOVE RUN_YEAR TO RUN_YEAR_DISP;
+                MOVE RUN_MONTH TO RUN_MONTH_DISP;
+                MOVE RUN_DAY TO RUN_DAY_DISP;
                 PERFORM PRINT_PROCESS THRU END_PROCESS;
         END-IF.
     PROGRAM_END.
@@ -54,25 +88,40 @@ PROCEDURE DIVISION.
     PRINT_PROCESS.
         PERFORM UNTIL FINISH
             READ DATA_FILE
-                AT END 
+                AT END
                     SET FINISH TO TRUE;
-                NOT AT END 
-                    IF NEW
+                NOT AT END
+                    IF NEW OR PAGE_FULL
                         THEN
+                            ADD 1 TO PAGE_NO;
+                            MOVE PAGE_NO TO PAGE_NO_DISP;
                             WRITE PRINT_RECORD FROM TITLE AFTER PAGE
                             END-WRITE;
+                            WRITE PRINT_RECORD FROM RUN_DATE_LINE AFTER 1 LINE
+                            END-WRITE;
+                            WRITE PRINT_RECORD FROM PAGE_LINE AFTER 2 LINE
+                            END-WRITE;
                             SET EXE TO TRUE;
                         ELSE
                             CONTINUE;
                     END-IF
                     INITIALIZE DETAIL_D;
                     MOVE CORR DATA_RECORD TO DETAIL_D;
+*>氏名欄は共通の印字編集項目でけたよせしてから明細行へ戻す
+                    MOVE NAME_DATA OF DETAIL_D TO PE_TEXT_10;
+                    MOVE PE_TEXT_10 TO NAME_DATA OF DETAIL_D;
                     WRITE PRINT_RECORD FROM DETAIL_D AFTER 2 LINE
                     END-WRITE
                     ADD 1 TO NUM;
+                    ADD 1 TO TOTAL_CNT;
             END-READ
         END-PERFORM.
     END_PROCESS.
+*>最終ページの末尾に印字件数の合計行を追記する(0件ならスペースにする)
+        MOVE TOTAL_CNT TO PE_AMOUNT_5.
+        MOVE PE_AMOUNT_5 TO TOTAL_CNT_DISP.
+        WRITE PRINT_RECORD FROM TRAILER_D AFTER 2 LINE
+        END-WRITE.
         CLOSE PRINT_FILE.
         CLOSE DATA_FILE.
 *>ASSIGN TO プリンタ名
@@ -90,4 +139,4 @@ PROCEDURE DIVISION.
 *>AT END-OF-PAGE
 *>ページ終了条件が成立したときの処理を記述する
 *>NOT AT END-OF-PAGE
-*>ページ終了条件が成立しないときの処理を記述する
\ No newline at end of file
+*>ページ終了条件が成立しないときの処理を記述する

@@ -31,8 +31,19 @@ DATA DIVISION.
             05 SEIREKI PIC 9(4) VALUE 2013.
             05 MONTH_DATA PIC 99 VALUE 9.
             05 DAY_DATA PIC 99 VALUE 30.
+*>RUN_DATE_STAMPが返す時刻のうち、この帳票では使わない受け皿
+        01 RUN_TIME_UNUSED.
+            05 RUN_HOUR_UNUSED PIC 99.
+            05 RUN_MINUTE_UNUSED PIC 99.
+*>年間合計/明細件数は、ANNUAL_TOTAL_LINEの1件当たり平均を求めるために
+*>SUM句とは別に手作業で積み上げる(SUMの累計値は報告書作成系からは参照できない)
+        01 WK_ANNUAL_TOTAL PIC 9(7) VALUE ZERO.
+        01 WK_TRANSACTION_COUNT PIC 9(5) VALUE ZERO.
+        01 WK_AVERAGE_PER_TRANSACTION PIC 9(5)V99 VALUE ZERO.
     REPORT SECTION.
-        RD OFFICE_AMOUNT PAGE LIMIT 60
+        RD OFFICE_AMOUNT
+            CONTROLS ARE FINAL EARNINGS_MONTH
+            PAGE LIMIT 60
             FIRST DETAIL 6
             LAST DETAIL 58.
         01 TYPE RH NEXT GROUP NEXT PAGE.
@@ -63,12 +74,28 @@ DATA DIVISION.
                 10 COLUMN 43 PIC ZZ9 SOURCE PAGE-COUNTER.
         01 EARNINGS_DATA TYPE DE.
             05 LINE PLUS 1.
-                10 COLUMN 10 PIC X(4) SOURCE NAME_DATA.
-                10 COLUMN 20 PIC X(10) SOURCE PRODUCT_DATA.
+*>氏名・商品名は右づめで印字し、金額欄は0円のときスペースにする
+                10 COLUMN 10 PIC X(4) SOURCE NAME_DATA JUSTIFIED RIGHT.
+                10 COLUMN 20 PIC X(10) SOURCE PRODUCT_DATA JUSTIFIED RIGHT.
                 10 COLUMN 40 PIC Z9 SOURCE EARNINGS_MONTH.
                 10 COLUMN 42 PIC X(1) VALUE "/".
                 10 COLUMN 43 PIC Z9 SOURCE EARNINGS_DAY.
-                10 COLUMN 60 PIC 9(5) SOURCE AMOUNT_OF_MONEY.
+                10 COLUMN 60 PIC Z(4)9 SOURCE AMOUNT_OF_MONEY BLANK WHEN ZERO.
+*>月ごとの制御脚書き(EARNINGS_MONTHが変わるたびに、その月の合計を印字する)
+        01 MONTH_TOTAL_LINE TYPE CF EARNINGS_MONTH.
+            05 LINE PLUS 2.
+                10 COLUMN 10 PIC X(12) VALUE "MONTH TOTAL:".
+                10 COLUMN 23 PIC Z9 SOURCE EARNINGS_MONTH.
+                10 COLUMN 60 PIC Z(5)9 SUM AMOUNT_OF_MONEY BLANK WHEN ZERO.
+*>年間の制御脚書き(最終制御区分。報告書全体の合計と明細1件当たりの平均を印字する)
+        01 ANNUAL_TOTAL_LINE TYPE CF FINAL.
+            05 LINE PLUS 2.
+                10 COLUMN 10 PIC X(13) VALUE "ANNUAL TOTAL:".
+                10 COLUMN 60 PIC Z(6)9 SUM AMOUNT_OF_MONEY BLANK WHEN ZERO.
+            05 LINE PLUS 1.
+                10 COLUMN 10 PIC X(16) VALUE "AVERAGE PER TXN:".
+                10 COLUMN 60 PIC Z(4)9.99 SOURCE
+                    WK_AVERAGE_PER_TRANSACTION BLANK WHEN ZERO.
 PROCEDURE DIVISION.
     MAIN_PART SECTION.
     INITIALIZE_PART.
@@ -79,6 +106,10 @@ PROCEDURE DIVISION.
                 DISPLAY "OPEN ERROR";
             ELSE
                 SET CONTINUE_EXE TO TRUE;
+*>見出しのYEAR_CONFIGを実行日付で上書きしてから報告書を開始する
+                CALL "RUN_DATE_STAMP" USING SEIREKI MONTH_DATA DAY_DATA
+                    RUN_HOUR_UNUSED RUN_MINUTE_UNUSED;
+                MOVE SEIREKI TO YEAR;
                 INITIATE OFFICE_AMOUNT;
                 PERFORM REPORT_PART THRU END_PART;
         END-IF.
@@ -89,11 +120,19 @@ PROCEDURE DIVISION.
             READ REPORT_FILE
                 AT END
                     SET END_EXE TO TRUE;
-                NOT AT END 
+                NOT AT END
+                    ADD 1 TO WK_TRANSACTION_COUNT;
+                    ADD AMOUNT_OF_MONEY TO WK_ANNUAL_TOTAL;
                     GENERATE EARNINGS_DATA;
             END-READ
         END-PERFORM.
     END_PART.
+*>ANNUAL_TOTAL_LINEはTERMINATEの実行時に印字されるため、その直前で平均を求める
+        IF WK_TRANSACTION_COUNT > ZERO
+            THEN
+                COMPUTE WK_AVERAGE_PER_TRANSACTION ROUNDED =
+                    WK_ANNUAL_TOTAL / WK_TRANSACTION_COUNT
+        END-IF.
         TERMINATE OFFICE_AMOUNT.
         CLOSE REPORT_FILE.
         CLOSE OFFICE_FILE.
@@ -135,3 +174,9 @@ PROCEDURE DIVISION.
 *>報告書を作成するための文
 *>TERMINATE 報告書名
 *>報告書の処理を終了するための文
+*>CONTROLS ARE FINAL データ名
+*>制御集団の区切り項目を指定する。FINALは報告書全体の制御区分を表す
+*>CF
+*>CONTROL FOOTING 制御脚書き。TYPE CF データ名の区分の値が変わるたびに印字される
+*>SUM データ名
+*>直前の制御脚書きからの累計値を求める

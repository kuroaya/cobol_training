@@ -1,36 +1,118 @@
 *>特定の条件を満たしたレコードをIF文でカウントする
 IDENTIFICATION DIVISION.
 PROGRAM-ID. SAMPLE_19_RECORDCOUNT.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT CLASS_ROSTER_FILE
+            ASSIGN TO "ClassRoster.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS ROSTER_STATUS.
+        SELECT GRADE_DISTRIBUTION_FILE
+            ASSIGN TO "GradeDistribution.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS DIST_STATUS.
 DATA DIVISION.
+    FILE SECTION.
+        FD CLASS_ROSTER_FILE.
+        01 CLASS_ROSTER_RECORD.
+            05 CR_NAME_DATA PIC X(10).
+            05 CR_MATH_DATA PIC 9(3).
+        FD GRADE_DISTRIBUTION_FILE.
+        01 GRADE_DISTRIBUTION_RECORD PIC X(40).
     WORKING-STORAGE SECTION.
-        01 CLASS_DATA.
-            05 STUDENT OCCURS 3 INDEXED BY K.
-                10 NAME_DATA PIC X(10).
-                10 MATH_DATA PIC 9(3).
-        01 COUNT_DATA PIC 9 VALUE ZERO.
+        01 ROSTER_STATUS PIC XX.
+        01 DIST_STATUS PIC XX.
+        01 TOTAL_STUDENTS PIC 9(05) VALUE ZERO.
+*>得点区分ごとの人数(1:90-100 2:80-89 3:70-79 4:70未満)
+        01 BUCKET_TBL.
+            05 BUCKET_CNT PIC 9(05) OCCURS 4 INDEXED BY BK_IDX.
+        01 BUCKET_PCT PIC ZZ9.99.
+*>帳票明細行(区分ラベル/人数/構成比)
+        01 DIST_DETAIL_LINE.
+            05 DIST_LABEL PIC X(10).
+            05 PIC X(2) VALUE SPACE.
+            05 DIST_CNT PIC ZZZZ9.
+            05 PIC X(10) VALUE "  PEOPLE  ".
+            05 DIST_PCT PIC ZZ9.99.
+            05 PIC X(1) VALUE "%".
+        01 DIST_TOTAL_LINE.
+            05 PIC X(12) VALUE "TOTAL COUNT:".
+            05 TOTAL_CNT_DISP PIC ZZZZ9.
+            05 PIC X(23) VALUE SPACE.
 PROCEDURE DIVISION.
     MAIN_PART SECTION.
     INPUT_PART.
-        SET K TO 3.
-            MOVE "SUZUKI" TO NAME_DATA(1).
-            MOVE "TANAKA" TO NAME_DATA(2).
-            MOVE "KOTORI" TO NAME_DATA(3).
-            MOVE 98 TO MATH_DATA(1).
-            MOVE 85 TO MATH_DATA(2).
-            MOVE 92 TO MATH_DATA(3).
+        MOVE ZERO TO BUCKET_TBL.
+        MOVE ZERO TO TOTAL_STUDENTS.
+        PERFORM READ-ROSTER-RTN.
     COUNT_PART.
-        PERFORM VARYING K FROM 1 BY 1 UNTIL K > 3
-            IF MATH_DATA(K) > 90
-                THEN
-                    ADD 1 TO COUNT_DATA;
-                ELSE
-                    CONTINUE;
-            END-IF
-        END-PERFORM.
+*>区分ごとの構成比を算出して帳票へ出力する
+        OPEN OUTPUT GRADE_DISTRIBUTION_FILE.
+        PERFORM OUTPUT-BUCKET-RTN VARYING BK_IDX FROM 1 BY 1
+            UNTIL BK_IDX > 4.
+        MOVE TOTAL_STUDENTS TO TOTAL_CNT_DISP.
+        WRITE GRADE_DISTRIBUTION_RECORD FROM DIST_TOTAL_LINE.
+        CLOSE GRADE_DISTRIBUTION_FILE.
     OUTPUT_PART.
-        DISPLAY "MATH>90 " COUNT_DATA " PEOPLE".
+        DISPLAY "GRADE DISTRIBUTION REPORT WRITTEN. TOTAL "
+            TOTAL_STUDENTS " STUDENTS".
     END_PART.
         STOP RUN.
+*>学級名簿ファイルを読み込み、得点区分ごとに件数を積み上げる
+    READ-ROSTER-RTN SECTION.
+        OPEN INPUT CLASS_ROSTER_FILE.
+        IF ROSTER_STATUS = "00"
+            THEN
+                PERFORM UNTIL ROSTER_STATUS NOT = "00"
+                    READ CLASS_ROSTER_FILE
+                        AT END
+                            CONTINUE
+                        NOT AT END
+                            ADD 1 TO TOTAL_STUDENTS
+                            PERFORM CLASSIFY-RTN
+                    END-READ
+                END-PERFORM
+                CLOSE CLASS_ROSTER_FILE
+        END-IF.
+    READ-ROSTER-EXIT.
+*>得点を4区分(90-100/80-89/70-79/70未満)のいずれかに分類する
+    CLASSIFY-RTN SECTION.
+        EVALUATE CR_MATH_DATA
+            WHEN 90 THRU 100
+                ADD 1 TO BUCKET_CNT(1);
+            WHEN 80 THRU 89
+                ADD 1 TO BUCKET_CNT(2);
+            WHEN 70 THRU 79
+                ADD 1 TO BUCKET_CNT(3);
+            WHEN OTHER
+                ADD 1 TO BUCKET_CNT(4);
+        END-EVALUATE.
+    CLASSIFY-EXIT.
+*>区分1件分の明細行(区分ラベル/人数/構成比)を帳票へ書き出す
+    OUTPUT-BUCKET-RTN SECTION.
+        IF TOTAL_STUDENTS > 0
+            THEN
+                COMPUTE BUCKET_PCT ROUNDED =
+                    BUCKET_CNT(BK_IDX) * 100 / TOTAL_STUDENTS
+            ELSE
+                MOVE ZERO TO BUCKET_PCT
+        END-IF.
+        EVALUATE BK_IDX
+            WHEN 1
+                MOVE "90-100" TO DIST_LABEL;
+            WHEN 2
+                MOVE "80-89" TO DIST_LABEL;
+            WHEN 3
+                MOVE "70-79" TO DIST_LABEL;
+            WHEN 4
+                MOVE "BELOW 70" TO DIST_LABEL;
+        END-EVALUATE.
+        MOVE BUCKET_CNT(BK_IDX) TO DIST_CNT.
+        MOVE BUCKET_PCT TO DIST_PCT.
+        WRITE GRADE_DISTRIBUTION_RECORD FROM DIST_DETAIL_LINE.
+    OUTPUT-BUCKET-EXIT.
 *>PERFORM VARYING 指標名 FROM 初期値 FORM 増加値 UNTIL 指標名 > 値
 *>指標名が値を超えるまで、以下の処理を繰り返す
-*>以上の処理に、条件が合致したら、カウントするデータ項目を増やす処理を挿入する
+*>学級名簿ファイル(CLASS_ROSTER_FILE)を全件読み込み、得点を4区分に分類して
+*>件数と構成比(%)をGRADE_DISTRIBUTION_FILEへ書き出す

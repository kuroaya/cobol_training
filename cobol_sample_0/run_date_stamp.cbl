@@ -0,0 +1,33 @@
+*>RUN_DATE_STAMP FUNCTION CURRENT-DATEで現在日時を取得し、年月日時分を
+*>呼び出し元へ返す共通サブルーチン(GETTING_STARTED_15_FUNCTIONのFUNCTION
+*>CURRENT-DATEパターンを帳票プログラムから共通で使えるように切り出した)
+*>呼び出し元は受け取った年月日時分を自分の見出し編集項目へMOVEするだけでよい
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RUN_DATE_STAMP.
+DATA DIVISION.
+    WORKING-STORAGE SECTION.
+        01 WK-CURRENT-DATE.
+            05 WK-CD-YY PIC X(4).
+            05 WK-CD-MM PIC X(2).
+            05 WK-CD-DD PIC X(2).
+            05 WK-CD-HH PIC X(2).
+            05 WK-CD-MI PIC X(2).
+            05 WK-CD-SS PIC X(2).
+            05 WK-CD-ETC PIC X(2).
+    LINKAGE SECTION.
+        01 RD-YEAR PIC 9(4).
+        01 RD-MONTH PIC 9(2).
+        01 RD-DAY PIC 9(2).
+        01 RD-HOUR PIC 9(2).
+        01 RD-MINUTE PIC 9(2).
+PROCEDURE DIVISION USING RD-YEAR RD-MONTH RD-DAY RD-HOUR RD-MINUTE.
+    MAIN-RTN SECTION.
+        MOVE FUNCTION CURRENT-DATE TO WK-CURRENT-DATE.
+        MOVE WK-CD-YY TO RD-YEAR.
+        MOVE WK-CD-MM TO RD-MONTH.
+        MOVE WK-CD-DD TO RD-DAY.
+        MOVE WK-CD-HH TO RD-HOUR.
+        MOVE WK-CD-MI TO RD-MINUTE.
+        EXIT PROGRAM.
+    MAIN-EXIT.
+END PROGRAM RUN_DATE_STAMP.

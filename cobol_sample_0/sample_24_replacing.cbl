@@ -4,6 +4,8 @@ PROGRAM-ID. SAMPLE_24_REPLACING.
 DATA DIVISION.
     WORKING-STORAGE SECTION.
     01 REPLACING_DATA PIC X(5).
+*>RULE_SPECIFYで使用する、DATA_CLEANSEへ渡す作業領域
+    01 WK_CLEANSE_BUF PIC X(10).
 PROCEDURE DIVISION.
     MAIN_PART.
     CHARACTERS_SPECIFY.
@@ -32,6 +34,13 @@ PROCEDURE DIVISION.
             FIRST "BC" BY "FG"
             CHARACTERS BY "*"
             DISPLAY REPLACING_DATA.
+    RULE_SPECIFY.
+*>個別にINSPECTを書く代わりに、CleanseRules.txt(無ければデモ2件)が定義する
+*>置換前/置換後/適用範囲(ALL・FIRST)のルール表をDATA_CLEANSEへ渡して一括適用する
+        MOVE SPACE TO WK_CLEANSE_BUF.
+        MOVE "ABCAB" TO WK_CLEANSE_BUF.
+        CALL "DATA_CLEANSE" USING WK_CLEANSE_BUF.
+        DISPLAY WK_CLEANSE_BUF.
     END_PART.
         STOP RUN.
 *>対象の文字列のうち、指定したものに該当する文字を置換する

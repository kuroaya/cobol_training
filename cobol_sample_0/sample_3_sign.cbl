@@ -1,20 +1,80 @@
 *>SIGN 数値属性のデータ項目に符号を格納する
 IDENTIFICATION DIVISION.
 PROGRAM-ID. SAMPLE_3_SIGN.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT TRANSACTION_FILE
+            ASSIGN TO "Transactions.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS TRANSACTION_STATUS.
+        SELECT PAYMENTS_OUT_FILE
+            ASSIGN TO "PaymentsOut.txt"
+            ORGANIZATION IS LINE SEQUENTIAL.
 DATA DIVISION.
+    FILE SECTION.
+    FD TRANSACTION_FILE.
+    01 TRANSACTION_RECORD.
+        05 TRAN_PAYEE PIC X(10).
+        05 TRAN_SIGN PIC X(01).
+        05 TRAN_AMOUNT PIC 9(07)V99.
+    FD PAYMENTS_OUT_FILE.
+    01 PAYMENTS_OUT_RECORD.
+        05 PO_PAYEE PIC X(11).
+        05 PO_AMOUNT PIC S9(7)V99 SIGN LEADING SEPARATE.
     WORKING-STORAGE SECTION.
         01 数値_1 PIC S9(5).
         01 数値_2 PIC S9(5) SIGN IS LEADING.
         01 数値_3 PIC S9(5) SIGN IS TRAILING.
         01 数値_4 PIC S9(5) SIGN LEADING SEPARATE.
+        01 TRANSACTION_STATUS PIC XX.
 PROCEDURE DIVISION.
     MAIN SECTION.
         符号付き転記.
             MOVE 12345 TO 数値_1 数値_2 数値_3 数値_4.
             DISPLAY 数値_1 " , " 数値_2 " , " 数値_3 " , " 数値_4.
+*>銀行向け出力ファイル(PIC S9(7)V99 SIGN LEADING SEPARATE)への出力
+            PERFORM WRITE-PAYMENTS-RTN.
             STOP RUN.
+*>取引ファイルを読み込み、銀行が求めるSIGN LEADING SEPARATE形式の
+*>金額項目を持つPAYMENTS_OUT_FILEへ1件ずつ書き出す
+    WRITE-PAYMENTS-RTN SECTION.
+        OPEN OUTPUT PAYMENTS_OUT_FILE.
+        OPEN INPUT TRANSACTION_FILE.
+        IF TRANSACTION_STATUS = "00"
+            THEN
+                PERFORM UNTIL TRANSACTION_STATUS NOT = "00"
+                    READ TRANSACTION_FILE
+                        AT END
+                            CONTINUE
+                        NOT AT END
+                            MOVE TRAN_PAYEE TO PO_PAYEE
+                            IF TRAN_SIGN = "-"
+                                THEN
+                                    COMPUTE PO_AMOUNT = TRAN_AMOUNT * -1
+                                ELSE
+                                    MOVE TRAN_AMOUNT TO PO_AMOUNT
+                            END-IF
+                            WRITE PAYMENTS_OUT_RECORD
+                    END-READ
+                END-PERFORM
+                CLOSE TRANSACTION_FILE
+            ELSE
+*>取引ファイルが無い場合は、デモ用に符号付き金額2件を出力する
+                MOVE "DEMO0001" TO PO_PAYEE
+                COMPUTE PO_AMOUNT = 12345.67
+                WRITE PAYMENTS_OUT_RECORD
+                MOVE "DEMO0002" TO PO_PAYEE
+                COMPUTE PO_AMOUNT = 12345.67 * -1
+                WRITE PAYMENTS_OUT_RECORD
+        END-IF.
+        CLOSE PAYMENTS_OUT_FILE.
+    WRITE-PAYMENTS-EXIT.
 *>SIGN IS LEADING.
 *>指定したデータ項目の左側に符号を格納する
 *>SIGN IS TRAILING.
 *>指定したデータ項目の右側に符号を格納する
-*>DISPLAY命令で上記を実行すると、符号は左側に表示される
\ No newline at end of file
+*>DISPLAY命令で上記を実行すると、符号は左側に表示される
+*>SIGN LEADING SEPARATE.
+*>符号を独立した1バイトの文字(+/-)として左側に格納する
+*>overpunchではなく銀行の外部インターフェース仕様が求める符号表現になる

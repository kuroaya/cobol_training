@@ -1,7 +1,17 @@
 *>多次元の表を作成する
 IDENTIFICATION DIVISION.
 PROGRAM-ID. SAMPLE_18_MULTITABLE.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT GRADEBOOK_FILE
+            ASSIGN TO "Gradebook.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS GRADEBOOK_STATUS.
 DATA DIVISION.
+    FILE SECTION.
+        FD GRADEBOOK_FILE.
+        01 GRADEBOOK_RECORD PIC X(40).
     WORKING-STORAGE SECTION.
         01 SCHOOL_YEAR.
             05 CLASS_DATA OCCURS 2 INDEXED BY L.
@@ -10,6 +20,35 @@ DATA DIVISION.
                     15 NAME_DATA PIC X(6).
                     15 POINT_DATA PIC 9(3).
                     15 SPA PIC X VALUE SPACE.
+        01 GRADEBOOK_STATUS PIC XX.
+*>クラスごとの集計項目(平均/最高点/最低点)
+        01 CLASS_TOTAL PIC 9(5).
+        01 CLASS_AVG PIC 999V99.
+        01 CLASS_HIGH PIC 9(3).
+        01 CLASS_LOW PIC 9(3).
+*>帳票明細行(クラス見出し/生徒1名分/クラス集計)
+        01 CLASS_HEADER_LINE.
+            05 PIC X(7) VALUE "CLASS: ".
+            05 HDR_CLASS_NO PIC Z9.
+            05 PIC X(31) VALUE SPACE.
+        01 STUDENT_DETAIL_LINE.
+            05 DET_NUMBER PIC Z9.
+            05 PIC X(2) VALUE SPACE.
+            05 DET_NAME PIC X(6).
+            05 PIC X(2) VALUE SPACE.
+            05 DET_POINT PIC ZZ9.
+            05 PIC X(27) VALUE SPACE.
+        01 CLASS_SUMMARY_LINE.
+            05 PIC X(5) VALUE "AVG:".
+            05 PIC X(1) VALUE SPACE.
+            05 SUM_AVG PIC ZZ9.99.
+            05 PIC X(3) VALUE SPACE.
+            05 PIC X(6) VALUE "HIGH:".
+            05 SUM_HIGH PIC ZZ9.
+            05 PIC X(3) VALUE SPACE.
+            05 PIC X(5) VALUE "LOW:".
+            05 SUM_LOW PIC ZZ9.
+            05 PIC X(11) VALUE SPACE.
 PROCEDURE DIVISION.
     MAIN_PART SECTION.
         INPUT_PART.
@@ -30,8 +69,42 @@ PROCEDURE DIVISION.
             MOVE 95 TO POINT_DATA(2,3).
         OUTPUT_PART.
             DISPLAY SCHOOL_YEAR.
+*>クラスごとの名簿と平均/最高点/最低点をGRADEBOOK_FILEへ印字する
+            PERFORM WRITE-GRADEBOOK-RTN.
             STOP RUN.
 *>OCCURS句で次元数を設定できる
 *>指定時は次元数をカンマで区切って記述する
+*>SCHOOL_YEARの2クラス分の名簿を、クラスごとに見出し/生徒明細/集計行として出力する
+    WRITE-GRADEBOOK-RTN SECTION.
+        OPEN OUTPUT GRADEBOOK_FILE.
+        PERFORM VARYING L FROM 1 BY 1 UNTIL L > 2
+            MOVE L TO HDR_CLASS_NO
+            WRITE GRADEBOOK_RECORD FROM CLASS_HEADER_LINE
+            MOVE ZERO TO CLASS_TOTAL
+            MOVE POINT_DATA(L,1) TO CLASS_HIGH
+            MOVE POINT_DATA(L,1) TO CLASS_LOW
+            PERFORM VARYING K FROM 1 BY 1 UNTIL K > 3
+                MOVE NUMBER_DATA(L,K) TO DET_NUMBER
+                MOVE NAME_DATA(L,K) TO DET_NAME
+                MOVE POINT_DATA(L,K) TO DET_POINT
+                WRITE GRADEBOOK_RECORD FROM STUDENT_DETAIL_LINE
+                ADD POINT_DATA(L,K) TO CLASS_TOTAL
+                IF POINT_DATA(L,K) > CLASS_HIGH
+                    THEN
+                        MOVE POINT_DATA(L,K) TO CLASS_HIGH
+                END-IF
+                IF POINT_DATA(L,K) < CLASS_LOW
+                    THEN
+                        MOVE POINT_DATA(L,K) TO CLASS_LOW
+                END-IF
+            END-PERFORM
+            COMPUTE CLASS_AVG ROUNDED = CLASS_TOTAL / 3
+            MOVE CLASS_AVG TO SUM_AVG
+            MOVE CLASS_HIGH TO SUM_HIGH
+            MOVE CLASS_LOW TO SUM_LOW
+            WRITE GRADEBOOK_RECORD FROM CLASS_SUMMARY_LINE
+        END-PERFORM.
+        CLOSE GRADEBOOK_FILE.
+    WRITE-GRADEBOOK-EXIT.
 
             
\ No newline at end of file

@@ -1,16 +1,32 @@
 *>SEARCH 条件に合致するデータを検索する
+*>合格ラインに達した生徒はHONOR_ROLLファイルへも書き出す
 IDENTIFICATION DIVISION.
 PROGRAM-ID. SAMPLE_20_SEARCH.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT HONOR_ROLL_FILE
+            ASSIGN TO "File1"
+            ORGANIZATION IS LINE SEQUENTIAL.
 DATA DIVISION.
+    FILE SECTION.
+    FD HONOR_ROLL_FILE.
+    01 HONOR_ROLL_RECORD PIC X(15).
     WORKING-STORAGE SECTION.
         01 CLASS_DATA.
             05 STUDENT_DATA OCCURS 3 INDEXED BY K.
                 10 NAME_DATA PIC X(10).
                 10 MATH_DATA PIC 9(3).
         01 PEOPLE_COUNT PIC 9 VALUE ZERO.
+*>HONOR_ROLLの1行分の編集項目(HONOR_ROLL_RECORDと同じ15バイト)
+        01 HONOR_ROLL_LINE.
+            05 HONOR_ROLL_NAME PIC X(10).
+            05 PIC X(02) VALUE SPACE.
+            05 HONOR_ROLL_MATH PIC 9(3).
 PROCEDURE DIVISION.
     MAIN_PART SECTION.
     INPUT_PART.
+        OPEN OUTPUT HONOR_ROLL_FILE.
         MOVE "TANAKA" TO NAME_DATA(1).
         MOVE "SUZUKI" TO NAME_DATA(2).
         MOVE "MIYAMOTO" TO NAME_DATA(3).
@@ -26,12 +42,16 @@ PROCEDURE DIVISION.
                     CONTINUE;
                 WHEN MATH_DATA(K) >= 90
                     ADD 1 TO PEOPLE_COUNT;
+                    MOVE NAME_DATA(K) TO HONOR_ROLL_NAME;
+                    MOVE MATH_DATA(K) TO HONOR_ROLL_MATH;
+                    WRITE HONOR_ROLL_RECORD FROM HONOR_ROLL_LINE;
                     SET K UP BY 1;
             END-SEARCH
         END-PERFORM.
     DISPLAY_PART.
         DISPLAY "MATH>=90 " PEOPLE_COUNT " PEOPLE".
     END_PART.
+        CLOSE HONOR_ROLL_FILE.
         STOP RUN.
 *>SEARCH データ項目 VARYING 指標名
 *>データ項目の指標名に対応するデータを検索対象とする

@@ -1,12 +1,27 @@
 *>表を記述する 入力人数が可変である
+*>クラス名簿ファイルを読み込んでPEOPLE人分のSTUDENTを組み立てる
 IDENTIFICATION DIVISION.
 PROGRAM-ID. SAMPLE_15_TABLE_SET.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT CLASS_ROSTER_FILE
+            ASSIGN TO "File1"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS ROSTER_FILE_STATUS.
 DATA DIVISION.
+    FILE SECTION.
+    FD CLASS_ROSTER_FILE.
+    01 ROSTER_RECORD.
+        05 ROSTER_NUM PIC 9(2).
+        05 ROSTER_NAME PIC X(10).
+        05 ROSTER_POINT PIC 9(3).
     WORKING-STORAGE SECTION.
     01 WORKING_AREA.
         05 CONSOLE_INPUT PIC 9(01).
+    01 ROSTER_FILE_STATUS PIC XX.
     01 CLASS_1.
-        05 PEOPLE PIC 9(2).
+        05 PEOPLE PIC 9(2) VALUE ZERO.
         05 STUDENT OCCURS 1 TO 50 DEPENDING ON PEOPLE INDEXED BY K.
             10 NUM PIC 9(2).
             10 SPA PIC X VALUE SPACE.
@@ -15,8 +30,39 @@ DATA DIVISION.
 PROCEDURE DIVISION.
     MAIN_PART SECTION.
         INPUT_PEOPLE.
-            SET PEOPLE TO 5.
+            OPEN INPUT CLASS_ROSTER_FILE.
+            IF ROSTER_FILE_STATUS = "00"
+                THEN
+                    PERFORM UNTIL ROSTER_FILE_STATUS NOT = "00"
+                        READ CLASS_ROSTER_FILE
+                            AT END
+                                DISPLAY "READ END"
+                            NOT AT END
+                                PERFORM INPUT_DATA
+                        END-READ
+                    END-PERFORM
+                    CLOSE CLASS_ROSTER_FILE
+            END-IF.
+*>名簿ファイルが無い場合は従来のデモ5件で起動する
+            IF PEOPLE = 0
+                THEN
+                    PERFORM SET_DEMO_DATA
+            END-IF.
+        OUTPUT_DATA.
+            DISPLAY "NUMBER INPUT".
+            ACCEPT CONSOLE_INPUT FROM CONSOLE.
+            DISPLAY STUDENT(CONSOLE_INPUT).
+            STOP RUN.
+*>名簿ファイルから読み込んだ1件分をSTUDENT表へ積み増す
         INPUT_DATA.
+            ADD 1 TO PEOPLE.
+            SET K TO PEOPLE.
+            MOVE ROSTER_NUM TO NUM(K).
+            MOVE ROSTER_NAME TO NAME(K).
+            MOVE ROSTER_POINT TO POINT(K).
+*>従来のデモ5件をSTUDENT表へ設定する
+        SET_DEMO_DATA.
+            SET PEOPLE TO 5.
             MOVE 1 TO NUM(1).
             MOVE 2 TO NUM(2).
             MOVE 3 TO NUM(3).
@@ -32,13 +78,7 @@ PROCEDURE DIVISION.
             MOVE 100 TO POINT(3).
             MOVE 99 TO POINT(4).
             MOVE 80 TO POINT(5).
-        OUTPUT_DATA.
-            DISPLAY "NUMBER INPUT".
-            ACCEPT CONSOLE_INPUT FROM CONSOLE.
-            DISPLAY STUDENT(CONSOLE_INPUT).
-            STOP RUN.
 *>データ項目 値1 TO 値2 DEPENDING ON カウント BY 字.
 *>値1から値2の間で、カウントに指定した数だけ、データを用意できる
 *>SET データ項目 TO 値
 *>値の数だけ、データを入力できる器が用意される
-

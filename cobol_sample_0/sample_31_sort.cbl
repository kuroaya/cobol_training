@@ -16,23 +16,108 @@ DATA DIVISION.
                 05 NAME_CODE PIC X(10).
                 05 HURIGANA_CODE PIC X(20).
         FD RESULT_FILE.
-            01 RESULT_RECORD PIC X(38).
+            01 RESULT_RECORD PIC X(40).
         SD SORT_FILE.
             01 SORT_RECORD.
                 05 ITEM_A PIC X(5).
                 05 BERONGS PIC X(3).
                 05 ITEM_B PIC X(10).
                 05 NAME_FURIGANA PIC X(20).
+    WORKING-STORAGE SECTION.
+        01 WK_SORT_END_SW PIC X VALUE "N".
+            88 WK_SORT_END VALUE "Y".
+        01 WK_FIRST_REC_SW PIC X VALUE "N".
+            88 WK_NOT_FIRST_REC VALUE "Y".
+        01 WK_PREV_BELONGS PIC X(3).
+        01 WK_DEPT_COUNT PIC 9(3) VALUE ZERO.
+*>社員コード(EMPLOYEE_CODE)の末尾桁をチェックデジットとしてCHECK_DIGITへ渡す領域
+        01 WK_CD_CODE PIC X(10).
+        01 WK_CD_LENGTH PIC 9(02) COMP VALUE 5.
+        01 WK_CD_RESULT PIC X(01).
+            88 WK_CD_VALID VALUE "V".
+*>部署(BERONGS)が変わるたびに印字する見出し行
+        01 DEPT_HEADER_LINE.
+            05 PIC X(16) VALUE "** DEPARTMENT - ".
+            05 HDR_BELONGS PIC X(3).
+            05 PIC X(3) VALUE " **".
+            05 PIC X(18) VALUE SPACE.
+*>社員1名分の明細行
+        01 EMP_DETAIL_LINE.
+            05 DET_CODE PIC X(5).
+            05 PIC X(2) VALUE SPACE.
+            05 DET_NAME PIC X(10).
+            05 PIC X(2) VALUE SPACE.
+            05 DET_FURIGANA PIC X(20).
+            05 PIC X(1) VALUE SPACE.
+*>部署が切り替わる直前(または最終部署の末尾)に印字する人数行
+        01 DEPT_COUNT_LINE.
+            05 PIC X(19) VALUE "  -- EMPLOYEE COUNT".
+            05 PIC X(1) VALUE ":".
+            05 PIC X(1) VALUE SPACE.
+            05 CNT_VALUE PIC ZZ9.
+            05 PIC X(16) VALUE SPACE.
 PROCEDURE DIVISION.
     MAIN_PART SECTION.
     SORT_PART.
+*>部署コード昇順(同部署内はフリガナ昇順)に並べ替え、出力手続きで部署ごとの社員名簿に整形する
         SORT SORT_FILE
+            ASCENDING BERONGS
             ASCENDING HURIGANA_CODE
-            DESCENDING BERONGS
             USING HUMAN_RESOURCE_FILE
-            GIVING RESULT_FILE.
+            OUTPUT PROCEDURE IS DIRECTORY-OUTPUT-RTN.
         END_PART.
             STOP RUN.
+*>部署の切り替わりを検出して見出し/人数行を挟みながら、整列済みレコードを社員名簿として出力する
+    DIRECTORY-OUTPUT-RTN SECTION.
+        OPEN OUTPUT RESULT_FILE.
+        PERFORM UNTIL WK_SORT_END
+            RETURN SORT_FILE
+                AT END
+                    SET WK_SORT_END TO TRUE;
+                NOT AT END
+*>社員コードをチェックデジットで検査し、不正な社員はエラー表示のうえ明細から除外する
+                    MOVE SPACE TO WK_CD_CODE;
+                    MOVE ITEM_A TO WK_CD_CODE(1:5);
+                    CALL "CHECK_DIGIT" USING WK_CD_CODE WK_CD_LENGTH
+                        WK_CD_RESULT;
+                    IF NOT WK_CD_VALID
+                        THEN
+                            DISPLAY "EMPLOYEE CODE ERROR: " ITEM_A
+                        ELSE
+                            IF WK_NOT_FIRST_REC AND
+                                BERONGS NOT = WK_PREV_BELONGS
+                                THEN
+                                    PERFORM WRITE-DEPT-COUNT-RTN;
+                            END-IF
+                            IF NOT WK_NOT_FIRST_REC OR
+                                BERONGS NOT = WK_PREV_BELONGS
+                                THEN
+                                    MOVE BERONGS TO HDR_BELONGS;
+                                    WRITE RESULT_RECORD
+                                        FROM DEPT_HEADER_LINE;
+                                    MOVE ZERO TO WK_DEPT_COUNT;
+                            END-IF
+                            MOVE ITEM_A TO DET_CODE;
+                            MOVE ITEM_B TO DET_NAME;
+                            MOVE NAME_FURIGANA TO DET_FURIGANA;
+                            WRITE RESULT_RECORD FROM EMP_DETAIL_LINE;
+                            ADD 1 TO WK_DEPT_COUNT;
+                            MOVE BERONGS TO WK_PREV_BELONGS;
+                            SET WK_NOT_FIRST_REC TO TRUE;
+                    END-IF
+            END-RETURN
+        END-PERFORM.
+        IF WK_NOT_FIRST_REC
+            THEN
+                PERFORM WRITE-DEPT-COUNT-RTN;
+        END-IF.
+        CLOSE RESULT_FILE.
+    DIRECTORY-OUTPUT-EXIT.
+*>現在の部署の人数行を印字する
+    WRITE-DEPT-COUNT-RTN SECTION.
+        MOVE WK_DEPT_COUNT TO CNT_VALUE.
+        WRITE RESULT_RECORD FROM DEPT_COUNT_LINE.
+    WRITE-DEPT-COUNT-EXIT.
 *>SELECT ファイル名 ASSIGN TO 対象ファイル.
 *>SORTで使用する対象ファイルのファイル名を「ファイル名」によって宣言する
 *>SORT ファイル名
@@ -43,5 +128,7 @@ PROCEDURE DIVISION.
 *>降順
 *>USING ファイル名
 *>入力ファイルを指定する
-*>GIVING ファイル名
-*>出力ファイルを指定する
\ No newline at end of file
+*>OUTPUT PROCEDURE IS 段落名
+*>整列結果を1件ずつ出力手続きに引き渡し、出力ファイルへ書く前に加工できるようにする
+*>RETURN ソートファイル名 AT END/NOT AT END
+*>出力手続きの中で、整列済みのレコードを1件ずつ取り出す

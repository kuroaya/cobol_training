@@ -0,0 +1,42 @@
+*>FILE_STATUS_CHECK OPEN直後のFILE STATUSを判定して、呼び出し元へ
+*>操作メッセージと処理方針(続行/代替パスで再試行/打ち切り)を返す共通サブルーチン
+*>呼び出し元のFILE-CONTROLには手を入れず、OPENの結果だけを判定するので
+*>どの入出力モードのOPENの後からでも同じ呼び出し方で使える
+IDENTIFICATION DIVISION.
+PROGRAM-ID. FILE_STATUS_CHECK.
+DATA DIVISION.
+    LINKAGE SECTION.
+    01 FS-CODE PIC XX.
+    01 FS-MESSAGE PIC X(40).
+    01 FS-ACTION PIC X(01).
+        88 FS-CONTINUE VALUE "C".
+        88 FS-RETRY VALUE "R".
+        88 FS-STOP VALUE "S".
+PROCEDURE DIVISION USING FS-CODE FS-MESSAGE FS-ACTION.
+    MAIN-RTN SECTION.
+        EVALUATE FS-CODE
+            WHEN "00"
+                MOVE SPACES TO FS-MESSAGE
+                SET FS-CONTINUE TO TRUE
+            WHEN "35"
+                MOVE "FILE NOT FOUND" TO FS-MESSAGE
+                SET FS-RETRY TO TRUE
+            WHEN "37"
+                MOVE "FILE NOT AVAILABLE (PERMISSION DENIED)" TO FS-MESSAGE
+                SET FS-STOP TO TRUE
+            WHEN "39"
+                MOVE "FILE ATTRIBUTE MISMATCH" TO FS-MESSAGE
+                SET FS-STOP TO TRUE
+            WHEN "41"
+                MOVE "FILE ALREADY OPEN" TO FS-MESSAGE
+                SET FS-STOP TO TRUE
+            WHEN OTHER
+                MOVE "UNEXPECTED FILE STATUS" TO FS-MESSAGE
+                SET FS-STOP TO TRUE
+        END-EVALUATE.
+        EXIT PROGRAM.
+    MAIN-EXIT.
+END PROGRAM FILE_STATUS_CHECK.
+*>FS-CODE OPEN後のFILE STATUSの値(呼び出し元のFILE STATUS項目をそのまま渡す)
+*>FS-MESSAGE 状況に応じた操作向けメッセージ
+*>FS-ACTION  "C"=続行可 "R"=代替パスで再試行 "S"=打ち切り

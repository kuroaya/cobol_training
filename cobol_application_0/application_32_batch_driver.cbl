@@ -0,0 +1,117 @@
+*>BATCH_DRIVER 分割/キーブレイク/マッチングのジョブストリームを順番に実行する
+*>各ステップはRETURN-CODEで成否を判定し、異常時はそこで処理を打ち切る
+*>DriverParm.txtで再開ステップ名を指定できる(再実行時に先頭から流し直さずに済む)
+*>注意:各ステップは互いに独立したデモプログラムであり、レコード様式も
+*>ステップごとに異なる(APPLICATION_14のIN01とAPPLICATION_16以降のIN01は別物)。
+*>このドライバが保証するのは実行順序とRETURN-CODEによる成否判定/打ち切りのみで、
+*>前段のOUT01を後段のIN01として連結する単一パイプラインではない。各ステップは
+*>実行のたびにFile1.txtを自分自身の入力として読み直す(単独実行時と同じ動作)。
+IDENTIFICATION DIVISION.
+PROGRAM-ID. APPLICATION_32_BATCH_DRIVER.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT DRIVER_PARM_FILE
+            ASSIGN TO "DriverParm.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS DRIVER_PARM_STATUS.
+DATA DIVISION.
+    FILE SECTION.
+        FD DRIVER_PARM_FILE.
+        01 DRIVER_PARM_RECORD.
+            05 DRIVER_PARM_START_STEP PIC X(10).
+    WORKING-STORAGE SECTION.
+        01 DRIVER_PARM_STATUS PIC XX.
+*>再開開始ステップ名(空白の場合は先頭ステップから実行する)
+        01 WK_START_STEP PIC X(10) VALUE SPACES.
+        01 SW_AREA.
+            05 SW_STEP_FAILED PIC X(01).
+        01 CST_AREA.
+            05 CST_1X PIC X(01) VALUE '1'.
+*>ジョブステップ定義テーブル(ステップ番号/ステップ名/実行プログラム名)
+        01 STEP_TBL_AREA.
+            05 STEP_TBL_SIZE PIC 9(02) VALUE 5.
+            05 STEP_TBL OCCURS 5 TIMES INDEXED BY STEP_IDX.
+                10 STEP_NO PIC 9(02).
+                10 STEP_NAME PIC X(10).
+                10 STEP_PROGRAM PIC X(30).
+PROCEDURE DIVISION.
+    MAIN_RTN SECTION.
+    *>初期処理(ステップ定義テーブルの構築、再開パラメータの読み込み)
+        PERFORM INIT-STEP-TBL-RTN.
+        PERFORM PARM-RTN.
+    *>主処理(ステップの順次実行)
+        PERFORM RUN-STEPS-RTN.
+        STOP RUN.
+    MAIN-EXIT.
+*>1.ステップ定義テーブルの構築(APPLICATION_14→16→17→18→19の順で実行する)
+    INIT-STEP-TBL-RTN SECTION.
+        MOVE 1 TO STEP_NO(1).
+        MOVE "SPLIT1" TO STEP_NAME(1).
+        MOVE "APPLICATION_14_SPLIT_FILE" TO STEP_PROGRAM(1).
+        MOVE 2 TO STEP_NO(2).
+        MOVE "KEYBREAK1" TO STEP_NAME(2).
+        MOVE "APPLICATION_16_KEY_BREAK" TO STEP_PROGRAM(2).
+        MOVE 3 TO STEP_NO(3).
+        MOVE "KEYBREAK2" TO STEP_NAME(3).
+        MOVE "APPLICATION_17_KEY_BREAK" TO STEP_PROGRAM(3).
+        MOVE 4 TO STEP_NO(4).
+        MOVE "MATCHING1" TO STEP_NAME(4).
+        MOVE "APPLICATION_18_MATCHING" TO STEP_PROGRAM(4).
+        MOVE 5 TO STEP_NO(5).
+        MOVE "MATCHING2" TO STEP_NAME(5).
+        MOVE "APPLICATION_19_MATCHING" TO STEP_PROGRAM(5).
+    INIT-STEP-TBL-EXIT.
+*>2.再開ステップパラメータの読み込み(ファイルが無い/空白の場合は先頭から実行する)
+    PARM-RTN SECTION.
+        OPEN INPUT DRIVER_PARM_FILE.
+        IF DRIVER_PARM_STATUS = "00"
+            THEN
+                READ DRIVER_PARM_FILE
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        MOVE DRIVER_PARM_START_STEP TO WK_START_STEP
+                END-READ
+                CLOSE DRIVER_PARM_FILE
+        END-IF.
+    PARM-EXIT.
+*>3.主処理(再開ステップの検索、ステップの順次実行)
+    RUN-STEPS-RTN SECTION.
+        SET STEP_IDX TO 1.
+        IF WK_START_STEP NOT = SPACES
+            THEN
+                SEARCH STEP_TBL
+                    AT END
+                        DISPLAY "START STEP NOT FOUND. STARTING FROM STEP 1."
+                        SET STEP_IDX TO 1
+                    WHEN STEP_NAME(STEP_IDX) = WK_START_STEP
+                        CONTINUE
+                END-SEARCH
+        END-IF.
+        PERFORM RUN-ONE-STEP-RTN
+            VARYING STEP_IDX FROM STEP_IDX BY 1
+            UNTIL STEP_IDX > STEP_TBL_SIZE OR SW_STEP_FAILED = CST_1X.
+        IF SW_STEP_FAILED = CST_1X
+            THEN
+                MOVE 16 TO RETURN-CODE
+            ELSE
+                MOVE ZERO TO RETURN-CODE
+        END-IF.
+    RUN-STEPS-EXIT.
+*>4.ステップ実行処理(1ステップ分のCALLとRETURN-CODE判定)
+    RUN-ONE-STEP-RTN SECTION.
+        DISPLAY "STEP " STEP_NO(STEP_IDX) " " STEP_NAME(STEP_IDX) " START".
+        CALL STEP_PROGRAM(STEP_IDX).
+        IF RETURN-CODE = ZERO
+            THEN
+                DISPLAY "STEP " STEP_NAME(STEP_IDX) " COMPLETE"
+            ELSE
+                DISPLAY "STEP " STEP_NAME(STEP_IDX)
+                    " FAILED RETURN-CODE=" RETURN-CODE
+                MOVE CST_1X TO SW_STEP_FAILED
+        END-IF.
+    RUN-ONE-STEP-EXIT.
+*>DriverParm.txtの内容例: STEP_NAME(MATCHING1など)を1件だけ書く
+*>再実行時に指定したステップ名から実行を再開できる
+*>各ステップはRETURN-CODE=0で成功、16で異常とみなし、異常時はそこで打ち切る

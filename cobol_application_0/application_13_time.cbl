@@ -1,31 +1,88 @@
-*>処理時間を取得する
+*>処理時間を取得してバッチ処理時間ログへ記録する
 IDENTIFICATION DIVISION.
 PROGRAM-ID. APPLICATION_13_TIME.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT BATCH_PERF_LOG_FILE
+            ASSIGN TO "BatchPerfLog.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS BATCH_PERF_LOG_STATUS.
 DATA DIVISION.
+    FILE SECTION.
+        FD BATCH_PERF_LOG_FILE.
+        01 BATCH_PERF_LOG_RECORD.
+            05 PERF_LOG_PROGRAM PIC X(25).
+            05 FILLER PIC X(01) VALUE SPACE.
+            05 PERF_LOG_STIME PIC 9(08).
+            05 FILLER PIC X(01) VALUE SPACE.
+            05 PERF_LOG_ETIME PIC 9(08).
+            05 FILLER PIC X(01) VALUE SPACE.
+            05 PERF_LOG_ELAPSED PIC 9(05).
     WORKING-STORAGE SECTION.
+        01 BATCH_PERF_LOG_STATUS PIC XX.
         01 CNT PIC 9(04) VALUE 0.
         01 STIME PIC 9(08).
+*>時刻項目(HH時MM分SS秒CCセンチ秒)を秒単位に分解するための編集項目
+        01 STIME_PARTS REDEFINES STIME.
+            05 WK_STIME_HH PIC 9(02).
+            05 WK_STIME_MM PIC 9(02).
+            05 WK_STIME_SS PIC 9(02).
+            05 WK_STIME_CC PIC 9(02).
         01 ETIME PIC 9(08).
-        01 RESULT PIC 9(03).
+        01 ETIME_PARTS REDEFINES ETIME.
+            05 WK_ETIME_HH PIC 9(02).
+            05 WK_ETIME_MM PIC 9(02).
+            05 WK_ETIME_SS PIC 9(02).
+            05 WK_ETIME_CC PIC 9(02).
+        01 WK_STIME_SECONDS PIC 9(05).
+        01 WK_ETIME_SECONDS PIC 9(05).
+*>経過秒数(深夜0時をまたいだ場合は24時間分を補正する)
+        01 RESULT PIC 9(05).
 PROCEDURE DIVISION.
     *>開始時刻を取得
     ACCEPT STIME FROM TIME.
-    
+
     *>1000回に達するまでループ
     PERFORM UNTIL CNT = 1000
         ADD 1 TO CNT
         DISPLAY CNT"COUNT."
     END-PERFORM.
-    
+
     *>終了時刻を取得
-    ACCEPT ETIME FROM TIME
-    
-    *>処理時間を算出
-    COMPUTE RESULT = STIME - ETIME.
+    ACCEPT ETIME FROM TIME.
+
+    *>処理時間を算出(終了時刻-開始時刻、日跨ぎは24時間分を補正)
+    COMPUTE WK_STIME_SECONDS =
+        WK_STIME_HH * 3600 + WK_STIME_MM * 60 + WK_STIME_SS.
+    COMPUTE WK_ETIME_SECONDS =
+        WK_ETIME_HH * 3600 + WK_ETIME_MM * 60 + WK_ETIME_SS.
+    IF WK_ETIME_SECONDS < WK_STIME_SECONDS
+        THEN
+            COMPUTE RESULT =
+                WK_ETIME_SECONDS - WK_STIME_SECONDS + 86400
+        ELSE
+            COMPUTE RESULT = WK_ETIME_SECONDS - WK_STIME_SECONDS
+    END-IF.
     DISPLAY "RESULT TIME:"RESULT.
-    
+
+    *>バッチ処理時間ログへ1行追記
+    OPEN EXTEND BATCH_PERF_LOG_FILE.
+    IF BATCH_PERF_LOG_STATUS NOT = "00"
+        THEN
+            OPEN OUTPUT BATCH_PERF_LOG_FILE
+    END-IF.
+    MOVE SPACE TO BATCH_PERF_LOG_RECORD.
+    MOVE "APPLICATION_13_TIME" TO PERF_LOG_PROGRAM.
+    MOVE STIME TO PERF_LOG_STIME.
+    MOVE ETIME TO PERF_LOG_ETIME.
+    MOVE RESULT TO PERF_LOG_ELAPSED.
+    WRITE BATCH_PERF_LOG_RECORD.
+    CLOSE BATCH_PERF_LOG_FILE.
+
     STOP RUN.
 *>ACCEPT 時刻を取得する項目 FROM TIME.
 *>システムの現在時刻を取得する
 *>処理開始時と終了時に時刻を取得して、その差を算出することで、処理にかかった時間を取得できる
+*>BATCH_PERF_LOGには呼び出しのたびに1行追記し、バッチウィンドウの推移を後から追跡できるようにする
 

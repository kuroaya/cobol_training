@@ -1,36 +1,86 @@
-*>多次元配列にループ処理で値を格納する
+*>多次元配列 倉庫/棚/棚段ごとの在庫数量を保持する
 IDENTIFICATION DIVISION.
 PROGRAM-ID. APPLICATION_9_MULTI_ARRAY_PER.
 ENVIRONMENT DIVISION.
     CONFIGURATION SECTION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT INVENTORY_POSITION_FILE
+            ASSIGN TO "InventoryPosition.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS INV_FILE_STATUS.
 DATA DIVISION.
+    FILE SECTION.
+        FD INVENTORY_POSITION_FILE.
+        01 INVENTORY_POSITION_RECORD.
+            05 INV_WAREHOUSE PIC 9(02).
+            05 INV_BIN PIC 9(02).
+            05 INV_SHELF PIC 9(02).
+            05 INV_QTY PIC 9(05).
     WORKING-STORAGE SECTION.
-*>多次元配列を定義
+        01 INV_FILE_STATUS PIC XX.
+*>多次元配列(倉庫×棚×棚段)を定義
         01 WORK_ITEM.
             03 WORK_DATA_1 OCCURS 2.
             05 WORK_DATA_2 OCCURS 2.
             07 WORK_DATA_3 OCCURS 3.
-            09 WORK_ITEM_1 PIC 9(02).
+            09 WORK_ITEM_1 PIC 9(05).
         01 CNT_1 PIC 9(02).
         01 CNT_2 PIC 9(02).
-        01 WORK_CNT_3.
-            03 CNT_3 PIC 9(02).
-            03 CNT_VAL PIC 9(05) VALUE 0.
+        01 CNT_3 PIC 9(02).
 PROCEDURE DIVISION.
     MAIN_PROCEDURE.
-        *>1次元配列
+*>在庫ポジションファイルから現在数量を読み込む
+        PERFORM LOAD-INVENTORY-RTN.
+
+        *>1次元配列(倉庫)
         PERFORM VARYING CNT_1 FROM 1 BY 1 UNTIL CNT_1 > 2
-            *>2次元配列
-            PERFORM VARYING CNT_2 FROM 1 BY 1 UNTIL CNT_2 > 2 
-                *>3次元配列
-                PERFORM VARYING CNT_3 FROM 1 BY 1 UNTIL CNT_3 > 3 
-                    *>値を格納
-                    ADD 1 TO CNT_VAL
-                    MOVE CNT_VAL TO WORK_ITEM_1(CNT_1 CNT_2 CNT_3)
+            *>2次元配列(棚)
+            PERFORM VARYING CNT_2 FROM 1 BY 1 UNTIL CNT_2 > 2
+                *>3次元配列(棚段)
+                PERFORM VARYING CNT_3 FROM 1 BY 1 UNTIL CNT_3 > 3
                     DISPLAY "WORK_ITEM("CNT_1" "CNT_2" "CNT_3"):"WORK_ITEM_1(CNT_1 CNT_2 CNT_3)
                 END-PERFORM
             END-PERFORM
         END-PERFORM.
-        
+
+*>更新後の数量を在庫ポジションファイルへ書き戻す
+        PERFORM SAVE-INVENTORY-RTN.
+
         STOP RUN.
-*>PERFORM UNTILで1次元配列から3次元配列を要素分ループして、配列の項目にデータを格納している
+*>在庫ポジションファイルの読み込み(無ければ全ポジション0で開始する)
+    LOAD-INVENTORY-RTN SECTION.
+        MOVE ZERO TO WORK_ITEM.
+        OPEN INPUT INVENTORY_POSITION_FILE.
+        IF INV_FILE_STATUS = "00"
+            THEN
+                PERFORM UNTIL INV_FILE_STATUS NOT = "00"
+                    READ INVENTORY_POSITION_FILE
+                        AT END
+                            CONTINUE
+                        NOT AT END
+                            MOVE INV_QTY TO
+                                WORK_ITEM_1(INV_WAREHOUSE INV_BIN INV_SHELF)
+                    END-READ
+                END-PERFORM
+                CLOSE INVENTORY_POSITION_FILE
+        END-IF.
+    LOAD-INVENTORY-EXIT.
+*>在庫ポジションファイルへの書き戻し(全ポジションを書き出す)
+    SAVE-INVENTORY-RTN SECTION.
+        OPEN OUTPUT INVENTORY_POSITION_FILE.
+        PERFORM VARYING CNT_1 FROM 1 BY 1 UNTIL CNT_1 > 2
+            PERFORM VARYING CNT_2 FROM 1 BY 1 UNTIL CNT_2 > 2
+                PERFORM VARYING CNT_3 FROM 1 BY 1 UNTIL CNT_3 > 3
+                    MOVE CNT_1 TO INV_WAREHOUSE
+                    MOVE CNT_2 TO INV_BIN
+                    MOVE CNT_3 TO INV_SHELF
+                    MOVE WORK_ITEM_1(CNT_1 CNT_2 CNT_3) TO INV_QTY
+                    WRITE INVENTORY_POSITION_RECORD
+                END-PERFORM
+            END-PERFORM
+        END-PERFORM.
+        CLOSE INVENTORY_POSITION_FILE.
+    SAVE-INVENTORY-EXIT.
+*>PERFORM VARYINGで1次元配列から3次元配列を要素分ループして、配列の項目を参照/更新している
+*>INVENTORY_POSITION_FILEは倉庫/棚/棚段ごとの現在庫数を保持し、実行のたびに読み込み→書き戻しを行う

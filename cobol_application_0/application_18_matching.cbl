@@ -5,7 +5,8 @@ ENVIRONMENT DIVISION.
     FILE-CONTROL.
         SELECT IN01_FILE
             ASSIGN TO "File1.txt"
-            ORGANIZATION IS LINE SEQUENTIAL.
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS IN01_STATUS.
         SELECT IN02_FILE
             ASSIGN TO "File2.txt"
             ORGANIZATION IS LINE SEQUENTIAL.
@@ -15,6 +16,9 @@ ENVIRONMENT DIVISION.
         SELECT OUT02_FILE
             ASSIGN TO "File4.txt"
             ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT OUT_EXCEPTION_FILE
+            ASSIGN TO "File5.txt"
+            ORGANIZATION IS LINE SEQUENTIAL.
 DATA DIVISION.
     FILE SECTION.
         FD IN01_FILE.
@@ -28,15 +32,48 @@ DATA DIVISION.
         01 OUT01.
             05 OUT01_KEY PIC X(04).
             05 OUT01_SUJI PIC 99.
+        01 OUT01_TRAILER.
+            05 OUT01_TRL_TAG PIC X(07).
+            05 OUT01_TRL_CNT PIC 9(07).
+            05 OUT01_TRL_TOTAL PIC 9(09).
         FD OUT02_FILE.
         01 OUT02.
             05 OUT02_KEY PIC X(04).
             05 OUT02_SUJI PIC 99.
+        01 OUT02_TRAILER.
+            05 OUT02_TRL_TAG PIC X(07).
+            05 OUT02_TRL_CNT PIC 9(07).
+            05 OUT02_TRL_TOTAL PIC 9(09).
+        FD OUT_EXCEPTION_FILE.
+        01 OUT_EXCEPTION.
+            05 OUT_EXCEPTION_KEY PIC X(04).
+            05 OUT_EXCEPTION_SUJI PIC 99.
+            05 OUT_EXCEPTION_REASON_CD PIC X(02).
+        01 OUT_EXCEPTION_TRAILER.
+            05 OUT_EXCEPTION_TRL_TAG PIC X(07).
+            05 OUT_EXCEPTION_TRL_CNT PIC 9(07).
+            05 OUT_EXCEPTION_TRL_TOTAL PIC 9(09).
     WORKING-STORAGE SECTION.
+        01 IN01_STATUS PIC XX.
+*>CLOSE実行後もEOF判定を保持するための退避領域(BATCH_DRIVERへの戻り値判定用)
+        01 WK_IN01_FINAL_STATUS PIC XX.
         01 SW_AREA.
             05 SW_IN01_END PIC X(01).
         01 CST_AREA.
             05 CST_1X PIC X(01) VALUE '1'.
+*>IN01に現れたらIN02(マスター)の再読込を指示する予約キー(同日中の訂正マスター反映用)
+            05 CST_RELOAD_KEY PIC X(04) VALUE "RELD".
+*>DATA_CLEANSEへ渡す作業領域(IN01_KEYの不正文字・旧コードを矯正する)
+        01 WK_CLEANSE_BUF PIC X(10).
+*>出力ファイルごとの制御合計(件数+合計値)。末尾のTRAILERレコードで検証できるようにする
+        01 WK_CTL_CNT.
+            05 WK_CTL_CNT_01 PIC 9(07) VALUE 0.
+            05 WK_CTL_CNT_02 PIC 9(07) VALUE 0.
+            05 WK_CTL_CNT_EXCEPTION PIC 9(07) VALUE 0.
+        01 WK_CTL_TOTAL.
+            05 WK_CTL_TOTAL_01 PIC 9(09) VALUE 0.
+            05 WK_CTL_TOTAL_02 PIC 9(09) VALUE 0.
+            05 WK_CTL_TOTAL_EXCEPTION PIC 9(09) VALUE 0.
 PROCEDURE DIVISION.
     MATCH_RTN SECTION.
     *>初期処理
@@ -46,7 +83,8 @@ PROCEDURE DIVISION.
             UNTIL SW_IN01_END = CST_1X.
     *>終了処理
         PERFORM END_RTN.
-        STOP RUN.
+        PERFORM RETURN-CD-RTN.
+        EXIT PROGRAM.
     MATCH_EXIT.
     *>1.初期処理(ファイルオープン)
     INIT_RTN SECTION.
@@ -54,17 +92,23 @@ PROCEDURE DIVISION.
         OPEN INPUT IN02_FILE.
         OPEN OUTPUT OUT01_FILE.
         OPEN OUTPUT OUT02_FILE.
+        OPEN OUTPUT OUT_EXCEPTION_FILE.
         PERFORM READ01_RTN.
         PERFORM READ02_RTN.
     INIT_EXIT.
     *>2.ファイル読み込み処理(IN01)
     READ01_RTN SECTION.
     *>入力ファイルREAD
-        READ IN01_FILE AT END 
+        READ IN01_FILE AT END
             DISPLAY "READ IN01 END"
             MOVE CST_1X TO SW_IN01_END
+            MOVE IN01_STATUS TO WK_IN01_FINAL_STATUS
             GO TO READ01-EXIT
         END-READ.
+        MOVE SPACE TO WK_CLEANSE_BUF.
+        MOVE IN01_KEY TO WK_CLEANSE_BUF.
+        CALL "DATA_CLEANSE" USING WK_CLEANSE_BUF.
+        MOVE WK_CLEANSE_BUF(1:4) TO IN01_KEY.
     READ01-EXIT.
     *>3.ファイル読み込み処理(IN02)
     READ02_RTN SECTION.
@@ -77,26 +121,77 @@ PROCEDURE DIVISION.
     READ02-EXIT.  
     *>4.主処理(マッチング処理)
     MAIN_RTN SECTION.
-        IF IN01_KEY = IN02_KEY
+        IF IN01_KEY = CST_RELOAD_KEY
             THEN
-                MOVE IN01 TO OUT01
-                WRITE OUT01
+*>予約キーの制御レコードを検出。マスターを再読込してから次のIN01へ進む
+                PERFORM REOPEN_MASTER_RTN
                 PERFORM READ01_RTN
             ELSE
-                IF IN01_KEY < IN02_KEY
-                    MOVE IN01 TO OUT02
-                    WRITE OUT02
-                    PERFORM READ01_RTN
-                END-IF
-                IF IN01_KEY > IN02_KEY
-                    PERFORM READ02_RTN
+                IF IN01_KEY = IN02_KEY
+                    THEN
+                        MOVE IN01 TO OUT01
+                        WRITE OUT01
+                        ADD 1 TO WK_CTL_CNT_01
+                        ADD OUT01_SUJI TO WK_CTL_TOTAL_01
+                        PERFORM READ01_RTN
+                    ELSE
+                        IF IN01_KEY < IN02_KEY
+                            MOVE IN01 TO OUT02
+                            WRITE OUT02
+                            ADD 1 TO WK_CTL_CNT_02
+                            ADD OUT02_SUJI TO WK_CTL_TOTAL_02
+                            MOVE IN01_KEY TO OUT_EXCEPTION_KEY
+                            MOVE IN01_SUJI TO OUT_EXCEPTION_SUJI
+                            MOVE "01" TO OUT_EXCEPTION_REASON_CD
+                            WRITE OUT_EXCEPTION
+                            ADD 1 TO WK_CTL_CNT_EXCEPTION
+                            ADD OUT_EXCEPTION_SUJI TO
+                                WK_CTL_TOTAL_EXCEPTION
+                            PERFORM READ01_RTN
+                        END-IF
+                        IF IN01_KEY > IN02_KEY
+                            PERFORM READ02_RTN
+                        END-IF
                 END-IF
         END-IF.
     MAIN-EXIT.
-    *>5.終了処理(ファイルクローズ)
+    *>4-1.マスターファイル(IN02)の再読込 同日中に訂正されたマスターへ入れ替えて
+    *>突合を継続するため、ジョブを再実行せずにIN02だけ閉じて開き直す
+    REOPEN_MASTER_RTN SECTION.
+        DISPLAY "REOPEN MASTER FILE: IN02_FILE".
+        CLOSE IN02_FILE.
+        OPEN INPUT IN02_FILE.
+        PERFORM READ02_RTN.
+    REOPEN_MASTER_EXIT.
+    *>5.終了処理(制御合計レコード出力、ファイルクローズ)
     END_RTN SECTION.
+        MOVE "TRAILER" TO OUT01_TRL_TAG.
+        MOVE WK_CTL_CNT_01 TO OUT01_TRL_CNT.
+        MOVE WK_CTL_TOTAL_01 TO OUT01_TRL_TOTAL.
+        WRITE OUT01_TRAILER.
+        MOVE "TRAILER" TO OUT02_TRL_TAG.
+        MOVE WK_CTL_CNT_02 TO OUT02_TRL_CNT.
+        MOVE WK_CTL_TOTAL_02 TO OUT02_TRL_TOTAL.
+        WRITE OUT02_TRAILER.
+        MOVE "TRAILER" TO OUT_EXCEPTION_TRL_TAG.
+        MOVE WK_CTL_CNT_EXCEPTION TO OUT_EXCEPTION_TRL_CNT.
+        MOVE WK_CTL_TOTAL_EXCEPTION TO OUT_EXCEPTION_TRL_TOTAL.
+        WRITE OUT_EXCEPTION_TRAILER.
         CLOSE IN01_FILE.
         CLOSE IN02_FILE.
         CLOSE OUT01_FILE.
         CLOSE OUT02_FILE.
+        CLOSE OUT_EXCEPTION_FILE.
     END-EXIT.
+    *>6.終了判定(IN01が正常にEOFへ到達した場合のみ正常終了とする)
+    RETURN-CD-RTN SECTION.
+        IF WK_IN01_FINAL_STATUS = "10"
+            THEN
+                MOVE ZERO TO RETURN-CODE
+            ELSE
+                DISPLAY "IN01_FILE ERROR STATUS=" WK_IN01_FINAL_STATUS
+                MOVE 16 TO RETURN-CODE
+        END-IF.
+    RETURN-CD-EXIT.
+*>OUT_EXCEPTION_REASON_CD = "01"
+*>IN01キーがIN02(マスター)に存在しない

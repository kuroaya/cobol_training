@@ -6,13 +6,17 @@ ENVIRONMENT DIVISION.
     FILE-CONTROL.
         SELECT IN01-FILE
             ASSIGN TO "File1.txt"
-            ORGANIZATION IS LINE SEQUENTIAL.
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS IN01-STATUS.
         SELECT IN02-FILE
             ASSIGN TO "File2.txt"
             ORGANIZATION IS LINE SEQUENTIAL.
         SELECT OUT01-FILE
             ASSIGN TO "File3.txt"
             ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT OUT-EXCEPTION-FILE
+            ASSIGN TO "File4.txt"
+            ORGANIZATION IS LINE SEQUENTIAL.
 DATA DIVISION.
     FILE SECTION.
         FD IN01-FILE.
@@ -27,11 +31,38 @@ DATA DIVISION.
         01 OUT01.
             05 OUT01-KEY PIC X(04).
             05 OUT01-SUJI PIC 99.
+        01 OUT01-TRAILER.
+            05 OUT01-TRL-TAG PIC X(07).
+            05 OUT01-TRL-CNT PIC 9(07).
+            05 OUT01-TRL-TOTAL PIC 9(09).
+        FD OUT-EXCEPTION-FILE.
+        01 OUT-EXCEPTION.
+            05 OUT-EXCEPTION-KEY PIC X(04).
+            05 OUT-EXCEPTION-SUJI PIC 99.
+            05 OUT-EXCEPTION-REASON-CD PIC X(02).
+        01 OUT-EXCEPTION-TRAILER.
+            05 OUT-EXCEPTION-TRL-TAG PIC X(07).
+            05 OUT-EXCEPTION-TRL-CNT PIC 9(07).
+            05 OUT-EXCEPTION-TRL-TOTAL PIC 9(09).
     WORKING-STORAGE SECTION.
+        01 IN01-STATUS PIC XX.
+*>CLOSE実行後もEOF判定を保持するための退避領域(BATCH_DRIVERへの戻り値判定用)
+        01 WK-IN01-FINAL-STATUS PIC XX.
         01 SW-AREA.
             05 SW-IN01-END PIC X(01).
         01 CST-AREA.
             05 CST-1X PIC X(01) VALUE '1'.
+*>IN01に現れたらIN02(マスター)の再読込を指示する予約キー(同日中の訂正マスター反映用)
+            05 CST-RELOAD-KEY PIC X(04) VALUE "RELD".
+*>DATA_CLEANSEへ渡す作業領域(IN01-KEYの不正文字・旧コードを矯正する)
+        01 WK-CLEANSE-BUF PIC X(10).
+*>出力ファイルごとの制御合計(件数+合計値)。末尾のTRAILERレコードで検証できるようにする
+        01 WK-CTL-CNT.
+            05 WK-CTL-CNT-01 PIC 9(07) VALUE 0.
+            05 WK-CTL-CNT-EXCEPTION PIC 9(07) VALUE 0.
+        01 WK-CTL-TOTAL.
+            05 WK-CTL-TOTAL-01 PIC 9(09) VALUE 0.
+            05 WK-CTL-TOTAL-EXCEPTION PIC 9(09) VALUE 0.
 PROCEDURE DIVISION.
     MATCH-RTN SECTION.
     *>初期処理
@@ -41,13 +72,15 @@ PROCEDURE DIVISION.
             UNTIL SW-IN01-END = CST-1X.
     *>終了処理
         PERFORM END-RTN.
-        STOP RUN.
+        PERFORM RETURN-CD-RTN.
+        EXIT PROGRAM.
     MATCH-EXIT.
     *>1.初期処理(ファイルオープン)
     INIT-RTN SECTION.
         OPEN INPUT IN01-FILE.
         OPEN INPUT IN02-FILE.
         OPEN OUTPUT OUT01-FILE.
+        OPEN OUTPUT OUT-EXCEPTION-FILE.
         PERFORM READ01-RTN.
         PERFORM READ02-RTN.
     INIT-EXIT.
@@ -57,8 +90,13 @@ PROCEDURE DIVISION.
         READ IN01-FILE AT END
             DISPLAY "READ IN01 END"
             MOVE CST-1X TO SW-IN01-END
+            MOVE IN01-STATUS TO WK-IN01-FINAL-STATUS
             GO TO READ01-EXIT
         END-READ.
+        MOVE SPACE TO WK-CLEANSE-BUF.
+        MOVE IN01-KEY TO WK-CLEANSE-BUF.
+        CALL "DATA_CLEANSE" USING WK-CLEANSE-BUF.
+        MOVE WK-CLEANSE-BUF(1:4) TO IN01-KEY.
     READ01-EXIT.
     *>3.ファイル読み込み処理(IN02)
     READ02-RTN SECTION.
@@ -70,30 +108,73 @@ PROCEDURE DIVISION.
     READ02-EXIT.
     *>4.主処理(マッチング処理)
     MAIN-RTN SECTION.
-        IF IN01-KEY =IN02-KEY
+        IF IN01-KEY = CST-RELOAD-KEY
             THEN
-                MOVE IN01-KEY TO OUT01-KEY
-                MOVE IN02-SUJI TO OUT01-SUJI
-                WRITE OUT01
+*>予約キーの制御レコードを検出。マスターを再読込してから次のIN01へ進む
+                PERFORM REOPEN-MASTER-RTN
                 PERFORM READ01-RTN
             ELSE
-                IF IN01-KEY < IN02-KEY
+                IF IN01-KEY = IN02-KEY
                     THEN
-                        MOVE IN01 TO OUT01
+                        MOVE IN01-KEY TO OUT01-KEY
+                        MOVE IN02-SUJI TO OUT01-SUJI
                         WRITE OUT01
+                        ADD 1 TO WK-CTL-CNT-01
+                        ADD OUT01-SUJI TO WK-CTL-TOTAL-01
                         PERFORM READ01-RTN
-                END-IF
-                IF IN01-KEY > IN02-KEY
-                    PERFORM READ02-RTN
+                    ELSE
+                        IF IN01-KEY < IN02-KEY
+                            THEN
+                                MOVE IN01-KEY TO OUT-EXCEPTION-KEY
+                                MOVE IN01-SUJI TO OUT-EXCEPTION-SUJI
+                                MOVE "01" TO OUT-EXCEPTION-REASON-CD
+                                WRITE OUT-EXCEPTION
+                                ADD 1 TO WK-CTL-CNT-EXCEPTION
+                                ADD OUT-EXCEPTION-SUJI TO
+                                    WK-CTL-TOTAL-EXCEPTION
+                                PERFORM READ01-RTN
+                        END-IF
+                        IF IN01-KEY > IN02-KEY
+                            PERFORM READ02-RTN
+                        END-IF
                 END-IF
         END-IF.
     MAIN-EXIT.
-    *>5.終了処理(ファイルクローズ)
+    *>4-1.マスターファイル(IN02)の再読込 同日中に訂正されたマスターへ入れ替えて
+    *>突合を継続するため、ジョブを再実行せずにIN02だけ閉じて開き直す
+    REOPEN-MASTER-RTN SECTION.
+        DISPLAY "REOPEN MASTER FILE: IN02-FILE".
+        CLOSE IN02-FILE.
+        OPEN INPUT IN02-FILE.
+        PERFORM READ02-RTN.
+    REOPEN-MASTER-EXIT.
+    *>5.終了処理(制御合計レコード出力、ファイルクローズ)
     END-RTN SECTION.
+        MOVE "TRAILER" TO OUT01-TRL-TAG.
+        MOVE WK-CTL-CNT-01 TO OUT01-TRL-CNT.
+        MOVE WK-CTL-TOTAL-01 TO OUT01-TRL-TOTAL.
+        WRITE OUT01-TRAILER.
+        MOVE "TRAILER" TO OUT-EXCEPTION-TRL-TAG.
+        MOVE WK-CTL-CNT-EXCEPTION TO OUT-EXCEPTION-TRL-CNT.
+        MOVE WK-CTL-TOTAL-EXCEPTION TO OUT-EXCEPTION-TRL-TOTAL.
+        WRITE OUT-EXCEPTION-TRAILER.
         CLOSE IN01-FILE.
         CLOSE IN02-FILE.
         CLOSE OUT01-FILE.
+        CLOSE OUT-EXCEPTION-FILE.
     END-EXIT.
+    *>6.終了判定(IN01が正常にEOFへ到達した場合のみ正常終了とする)
+    RETURN-CD-RTN SECTION.
+        IF WK-IN01-FINAL-STATUS = "10"
+            THEN
+                MOVE ZERO TO RETURN-CODE
+            ELSE
+                DISPLAY "IN01_FILE ERROR STATUS=" WK-IN01-FINAL-STATUS
+                MOVE 16 TO RETURN-CODE
+        END-IF.
+    RETURN-CD-EXIT.
+*>OUT-EXCEPTION-REASON-CD = "01"
+*>IN01キーがIN02(マスター)に存在しない
 *>マスターファイル 一度決めるとほとんど変更することのないファイル
 *>トランザクションファイル 頻繁に情報が更新されるようなファイル
 *>それぞれのファイルに共通するキー項目を使用して、一致するか否かを判定して処理を進める

@@ -2,21 +2,37 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. APPLICATION_31_SQLCODE_2.
 ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT INSERT_REJECT_FILE
+            ASSIGN TO "InsertReject.txt"
+            ORGANIZATION IS LINE SEQUENTIAL.
 DATA DIVISION.
+    FILE SECTION.
+    FD INSERT_REJECT_FILE.
+    01 INSERT_REJECT_RECORD.
+        05 INSERT_REJECT_TID PIC X(04).
+        05 INSERT_REJECT_TNAME PIC X(10).
+        05 INSERT_REJECT_SQLCODE PIC -(09).
+        05 INSERT_REJECT_SQLSTATE PIC X(05).
+        05 INSERT_REJECT_REASON PIC X(40).
     WORKING-STORAGE SECTION.
+        01 WK-DBERR-PROGRAM PIC X(25) VALUE "APPLICATION_31_SQLCODE_2".
+        01 WK-DBERR-KEY PIC X(20).
     *>1.ホスト変数の定義
     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-        01 DBNAME PIC X(32) VALUE "testdb".
-        01 USERNAME PIC X(32) VALUE "********".
-        01 PASSWORD PIC X(32) VALUE "********".
+        COPY DBCONN.
     EXEC SQL END DECLARE SECTION END-EXEC.
     
     *>2.共通領域の定義
     EXEC SQL INCLUDE SQLCA END-EXEC.
     
 PROCEDURE DIVISION.
+    OPEN OUTPUT INSERT_REJECT_FILE.
+
     *>3.データベース接続
-    EXEC SQL 
+    CALL "DBCONN_LOAD" USING DBCONN-INFO.
+    EXEC SQL
         CONNECT :USERNAME IDENTIFIED BY :PASSWORD
             USING :DBNAME
     END-EXEC.
@@ -36,13 +52,23 @@ PROCEDURE DIVISION.
                 COMMIT 
             END-EXEC
         WHEN OTHER
-            DISPLAY SQLCODE "," SQLSTATE 
+            DISPLAY SQLCODE "," SQLSTATE
             DISPLAY "ERROR"
+            MOVE "0002" TO WK-DBERR-KEY
+            CALL "DB_ERROR_LOG" USING BY CONTENT WK-DBERR-PROGRAM,
+                SQLCODE, SQLSTATE, WK-DBERR-KEY
+            MOVE "0002" TO INSERT_REJECT_TID
+            MOVE "grape" TO INSERT_REJECT_TNAME
+            MOVE SQLCODE TO INSERT_REJECT_SQLCODE
+            MOVE SQLSTATE TO INSERT_REJECT_SQLSTATE
+            CALL "SQL_REASON_LOOKUP" USING BY CONTENT SQLCODE
+                BY REFERENCE INSERT_REJECT_REASON
+            WRITE INSERT_REJECT_RECORD
             EXEC SQL
                 ROLLBACK
             END-EXEC
     END-EVALUATE.
-    
+
     *>4-1.INSERT2 正常
     EXEC SQL
         INSERT INTO test
@@ -57,13 +83,24 @@ PROCEDURE DIVISION.
                 COMMIT
             END-EXEC
         WHEN OTHER
-            DISPLAY SQLCODE "," SQLSTATE 
+            DISPLAY SQLCODE "," SQLSTATE
             DISPLAY "ERROR"
-            EXEC SQL 
+            MOVE "0003" TO WK-DBERR-KEY
+            CALL "DB_ERROR_LOG" USING BY CONTENT WK-DBERR-PROGRAM,
+                SQLCODE, SQLSTATE, WK-DBERR-KEY
+            MOVE "0003" TO INSERT_REJECT_TID
+            MOVE "grape" TO INSERT_REJECT_TNAME
+            MOVE SQLCODE TO INSERT_REJECT_SQLCODE
+            MOVE SQLSTATE TO INSERT_REJECT_SQLSTATE
+            CALL "SQL_REASON_LOOKUP" USING BY CONTENT SQLCODE
+                BY REFERENCE INSERT_REJECT_REASON
+            WRITE INSERT_REJECT_RECORD
+            EXEC SQL
                 ROLLBACK
             END-EXEC
     END-EVALUATE.
-    
+
+    CLOSE INSERT_REJECT_FILE.
     STOP RUN.
     END PROGRAM APPLICATION_31_SQLCODE_2.
 

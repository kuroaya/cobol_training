@@ -0,0 +1,10 @@
+*>DBCONN.cpy 共有DB接続ホスト変数
+*>値はDbConn.txt(パラメータファイル)からDBCONN_LOADで読み込む
+*>接続先DBの変更やパスワードの更新はDbConn.txtの書き換えのみで良く
+*>このコピー句をCOPYしている各プログラムの再コンパイルは不要となる
+*>起動時は "CALL "DBCONN_LOAD" USING DBCONN-INFO." を実行してから
+*>CONNECTすること
+    01 DBCONN-INFO.
+        05 DBNAME PIC X(32).
+        05 USERNAME PIC X(32).
+        05 PASSWORD PIC X(32).

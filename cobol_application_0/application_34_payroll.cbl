@@ -0,0 +1,75 @@
+*>給与計算 SAMPLE_5_COMPUTEの四則演算とCALL_2の税額計算を組み合わせて
+*>支給額から差引額を引いた手取り額(NET_PAY)を算出する
+IDENTIFICATION DIVISION.
+PROGRAM-ID. APPLICATION_34_PAYROLL.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT PAY_INPUT_FILE
+            ASSIGN TO "PayInput.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS IN_FILE_STATUS.
+        SELECT PAY_DETAIL_FILE
+            ASSIGN TO "PayDetail.txt"
+            ORGANIZATION IS LINE SEQUENTIAL.
+DATA DIVISION.
+    FILE SECTION.
+        FD PAY_INPUT_FILE.
+        01 PAY_INPUT_RECORD.
+            05 IN_EMPLOYEE_ID PIC X(05).
+            05 IN_GROSS_PAY PIC 9(05).
+*>固定控除コード(健康保険・厚生年金など)はこの額をそのまま差し引く
+            05 IN_HEALTH_DEDUCTION PIC 9(05).
+            05 IN_PENSION_DEDUCTION PIC 9(05).
+        FD PAY_DETAIL_FILE.
+        01 PAY_DETAIL_RECORD.
+            05 OUT_EMPLOYEE_ID PIC X(05).
+            05 OUT_GROSS_PAY PIC 9(05).
+            05 OUT_TAX_AMOUNT PIC 9(05).
+            05 OUT_HEALTH_DEDUCTION PIC 9(05).
+            05 OUT_PENSION_DEDUCTION PIC 9(05).
+            05 OUT_NET_PAY PIC 9(05).
+    WORKING-STORAGE SECTION.
+        01 IN_FILE_STATUS PIC XX.
+*>CALL_2への受け渡し領域(CALL_2は税込額=支給額+税額を返す)
+        01 WK_TAX_INCLUDED PIC 9(06).
+        01 WK_TAX_AMOUNT PIC 9(05).
+PROCEDURE DIVISION.
+    PAYROLL_RTN SECTION.
+        OPEN INPUT PAY_INPUT_FILE.
+        OPEN OUTPUT PAY_DETAIL_FILE.
+        PERFORM UNTIL IN_FILE_STATUS NOT = "00"
+            READ PAY_INPUT_FILE
+                AT END
+                    DISPLAY "READ END"
+                NOT AT END
+                    PERFORM CALCULATE_NET_PAY_RTN
+            END-READ
+        END-PERFORM.
+        CLOSE PAY_INPUT_FILE.
+        CLOSE PAY_DETAIL_FILE.
+        STOP RUN.
+    PAYROLL_EXIT.
+*>支給額から税額・固定控除額を差し引いて手取り額を求め、明細を1行書き出す
+    CALCULATE_NET_PAY_RTN SECTION.
+        CALL "CALL_2" USING BY CONTENT IN_GROSS_PAY
+                BY REFERENCE WK_TAX_INCLUDED
+            ON EXCEPTION
+                DISPLAY "CALL_2 ERROR"
+                MOVE ZERO TO WK_TAX_AMOUNT
+            NOT ON EXCEPTION
+                SUBTRACT IN_GROSS_PAY FROM WK_TAX_INCLUDED
+                    GIVING WK_TAX_AMOUNT
+        END-CALL.
+        MOVE IN_EMPLOYEE_ID TO OUT_EMPLOYEE_ID.
+        MOVE IN_GROSS_PAY TO OUT_GROSS_PAY.
+        MOVE WK_TAX_AMOUNT TO OUT_TAX_AMOUNT.
+        MOVE IN_HEALTH_DEDUCTION TO OUT_HEALTH_DEDUCTION.
+        MOVE IN_PENSION_DEDUCTION TO OUT_PENSION_DEDUCTION.
+        COMPUTE OUT_NET_PAY =
+            IN_GROSS_PAY - WK_TAX_AMOUNT
+                - IN_HEALTH_DEDUCTION - IN_PENSION_DEDUCTION.
+        WRITE PAY_DETAIL_RECORD.
+    CALCULATE_NET_PAY_EXIT.
+*>新しい固定控除コードを追加する場合はPAY_INPUT_RECORD/PAY_DETAIL_RECORDへ
+*>項目を追加し、CALCULATE_NET_PAY_RTNのCOMPUTE式に差し引く項を足すだけでよい

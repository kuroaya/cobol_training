@@ -17,7 +17,9 @@ ENVIRONMENT DIVISION.
             ORGANIZATION IS LINE SEQUENTIAL
             STATUS IS IN_ASCENDING_STATUS.
         SELECT MERGE_FILE ASSIGN TO 'File5'.*>併合用ファイル
-        
+        SELECT DUPLICATE_FILE ASSIGN TO 'File6'*>重複キー用ファイル
+            ORGANIZATION IS LINE SEQUENTIAL.
+
 DATA DIVISION.
     FILE SECTION.
         *>入力ファイル1
@@ -43,34 +45,70 @@ DATA DIVISION.
             01 MERGE_RECORD.
                 05 SORT_KEY PIC 9(5).
                 05 SORT_DATA PIC X(10).
-            
+        *>重複キーファイル(先に見つかったレコードと、重複したレコードを並べて出力する)
+        FD DUPLICATE_FILE.
+            01 DUPLICATE_RECORD.
+                05 DUPLICATE_RECORD_1 PIC X(15).
+                05 DUPLICATE_RECORD_2 PIC X(15).
+
     WORKING-STORAGE SECTION.
         01 IN_FILE_STATUS PIC XX.
         01 IN_DESCENDING_STATUS PIC XX.
         01 IN_ASCENDING_STATUS PIC XX.
-        
+        01 WK_MERGE_AREA.
+            05 WK_MERGE_END_SW PIC X(01) VALUE "N".
+                88 WK_MERGE_END VALUE "Y".
+            05 WK_FIRST_REC_SW PIC X(01) VALUE "N".
+                88 WK_NOT_FIRST_REC VALUE "Y".
+            05 WK_PREV_KEY PIC 9(5).
+            05 WK_PREV_RECORD PIC X(15).
+
 PROCEDURE DIVISION.
-    OPEN INPUT TEST_FILE1.
-    OPEN INPUT TEST_FILE2.
-    
-*>ファイルを結合して昇順でソートする
+    MAIN_PROCEDURE SECTION.
+*>MERGE文のUSING句が入力ファイルのオープン・クローズを自動で行うため
+*>ここで明示的にOPENしてはいけない(二重オープンになり併合結果が空になる)
+
+*>ファイルを結合して昇順でソートする(出力手続きで重複キーを検出する)
     MERGE MERGE_FILE
         ASCENDING KEY SORT_KEY
         USING TEST_FILE1 TEST_FILE2
-        GIVING DESCENDING_FILE.
-        
+        OUTPUT PROCEDURE IS MERGE-OUTPUT-RTN.
+
 *>ファイルを結合して降順でソートする
     MERGE MERGE_FILE
         DESCENDING KEY SORT_KEY
         USING TEST_FILE1 TEST_FILE2
         GIVING ASCENDING_FILE.
-        
-    CLOSE TEST_FILE1.
-    CLOSE TEST_FILE2.
-    
+
     DISPLAY "プログラム終了".
-    
+
     STOP RUN.
+*>併合出力手続き 併合済みレコードをDESCENDING_FILEへ書き出しながら
+*>直前レコードとキーが一致するものをDUPLICATE_FILEへ書き出す
+    MERGE-OUTPUT-RTN SECTION.
+        OPEN OUTPUT DESCENDING_FILE.
+        OPEN OUTPUT DUPLICATE_FILE.
+        PERFORM UNTIL WK_MERGE_END
+            RETURN MERGE_FILE
+                AT END
+                    SET WK_MERGE_END TO TRUE
+                NOT AT END
+                    MOVE MERGE_RECORD TO DESCENDING_RECORD
+                    WRITE DESCENDING_RECORD
+                    IF WK_NOT_FIRST_REC AND SORT_KEY = WK_PREV_KEY
+                        THEN
+                            MOVE WK_PREV_RECORD TO DUPLICATE_RECORD_1
+                            MOVE MERGE_RECORD TO DUPLICATE_RECORD_2
+                            WRITE DUPLICATE_RECORD
+                    END-IF
+                    MOVE SORT_KEY TO WK_PREV_KEY
+                    MOVE MERGE_RECORD TO WK_PREV_RECORD
+                    SET WK_NOT_FIRST_REC TO TRUE
+            END-RETURN
+        END-PERFORM.
+        CLOSE DESCENDING_FILE.
+        CLOSE DUPLICATE_FILE.
+    MERGE-OUTPUT-EXIT.
 *>データを昇順と降順でソートをしてファイルを作成する
 *>降順、昇順用のファイルがそれぞれ必要となる
 *>MERGE文はSORT文と同様にデータをソートすることができる

@@ -8,9 +8,7 @@ DATA DIVISION.
         
 *>ホスト変数の定義
     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-        01 DBNAME PIC X(32) VALUE "testdb".
-        01 USERNAME PIC X(32) VALUE "PostgreSQLユーザーID".
-        01 PASSWORD PIC X(32) VALUE "ユーザーIDのパスワード".
+        COPY DBCONN.
     EXEC SQL END DECLARE SECTION END-EXEC.
 
 *>共通領域の定義
@@ -20,7 +18,8 @@ PROCEDURE DIVISION.
     MAIN_PROCEDURE.
     
 *>データベースと接続
-    EXEC SQL 
+    CALL "DBCONN_LOAD" USING DBCONN-INFO.
+    EXEC SQL
         CONNECT:USERNAME IDENTIFIED BY :PASSWORD
             USING:DBNAME
     END-EXEC.

@@ -2,38 +2,87 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. APPLICATION_26_INSERT.
 ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT INSERT_REJECT_FILE
+            ASSIGN TO "InsertReject.txt"
+            ORGANIZATION IS LINE SEQUENTIAL.
 DATA DIVISION.
+    FILE SECTION.
+    FD INSERT_REJECT_FILE.
+    01 INSERT_REJECT_RECORD.
+        05 INSERT_REJECT_TID PIC X(04).
+        05 INSERT_REJECT_TNAME PIC X(10).
+        05 INSERT_REJECT_SQLCODE PIC -(09).
+        05 INSERT_REJECT_SQLSTATE PIC X(05).
+        05 INSERT_REJECT_REASON PIC X(40).
     WORKING-STORAGE SECTION.
+    01 WK-DBERR-PROGRAM PIC X(25) VALUE "APPLICATION_26_INSERT".
+    01 WK-DBERR-KEY PIC X(20).
+    01 WK-AUDIT-OPERATION PIC X(10) VALUE "INSERT".
+    01 WK-AUDIT-BEFORE PIC X(10) VALUE SPACES.
+    01 WK-AUDIT-AFTER PIC X(10) VALUE "orange".
+    01 WK-DML-SW PIC X(01) VALUE "1".
+        88 WK-DML-OK VALUE "1".
+        88 WK-DML-NG VALUE "2".
     *>1.ホスト変数の定義
         EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-            01 DBNAME PIC X(32) VALUE "testdb".
-            01 USERNAME PIC X(32) VALUE "********".
-            01 PASSWORD PIC X(32) VALUE "********".
+            COPY DBCONN.
         EXEC SQL END DECLARE SECTION END-EXEC.
         
     *>2.共通領域の定義
         EXEC SQL INCLUDE SQLCA END-EXEC.
         
 PROCEDURE DIVISION.
+        OPEN OUTPUT INSERT_REJECT_FILE.
+
     *>3.データベース接続
-        EXEC SQL 
+        CALL "DBCONN_LOAD" USING DBCONN-INFO.
+        EXEC SQL
             CONNECT :USERNAME IDENTIFIED BY :PASSWORD
                 USING :DBNAME
         END-EXEC.
         
     *>4.データベースアクセス
-        EXEC SQL 
+        EXEC SQL
             INSERT INTO test
             (tid,tname)
             VALUES ('0002','orange')
         END-EXEC.
-        
+
+        IF SQLCODE NOT = ZERO
+            THEN
+                MOVE "0002" TO WK-DBERR-KEY
+                CALL "DB_ERROR_LOG" USING BY CONTENT WK-DBERR-PROGRAM,
+                    SQLCODE, SQLSTATE, WK-DBERR-KEY
+    *>4-1.追加できなかった行をSQLCODE/SQLSTATEと理由つきでリジェクトへ残す
+                MOVE "0002" TO INSERT_REJECT_TID
+                MOVE "orange" TO INSERT_REJECT_TNAME
+                MOVE SQLCODE TO INSERT_REJECT_SQLCODE
+                MOVE SQLSTATE TO INSERT_REJECT_SQLSTATE
+                CALL "SQL_REASON_LOOKUP" USING BY CONTENT SQLCODE
+                    BY REFERENCE INSERT_REJECT_REASON
+                WRITE INSERT_REJECT_RECORD
+                SET WK-DML-NG TO TRUE
+        END-IF.
+
         DISPLAY "DB INSERT END".
-        
-        EXEC SQL 
+
+        EXEC SQL
             COMMIT
         END-EXEC.
-        
+
+    *>5.変更内容を監査証跡へ記録する(追加なので変更前の値はなし、追加が成功
+    *>した場合のみ記録する。失敗分はリジェクトファイルにのみ残す)
+        IF WK-DML-OK
+            THEN
+                MOVE "0002" TO WK-DBERR-KEY
+                CALL "AUDIT_LOG" USING BY CONTENT WK-DBERR-PROGRAM,
+                    WK-AUDIT-OPERATION, WK-DBERR-KEY, WK-AUDIT-BEFORE,
+                    WK-AUDIT-AFTER
+        END-IF.
+
+        CLOSE INSERT_REJECT_FILE.
         STOP RUN.
         END PROGRAM APPLICATION_26_INSERT.
 

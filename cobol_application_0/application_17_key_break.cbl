@@ -24,8 +24,17 @@ DATA DIVISION.
             05 OUT01_MONTH PIC X(02).
             05 OUT01_SUJI PIC 999.
             05 OUT01_SUJI_ALL PIC 999.
+        01 OUT01_TRAILER.
+            05 OUT01_TRL_TAG PIC X(07).
+            05 OUT01_TRL_CNT PIC 9(07).
+            05 OUT01_TRL_TOTAL PIC 9(09).
     WORKING-STORAGE SECTION.
         01 IN_FILE_STATUS PIC XX.
+*>CLOSE実行後もEOF判定を保持するための退避領域(BATCH_DRIVERへの戻り値判定用)
+        01 WK_IN_FINAL_STATUS PIC XX.
+*>出力件数と合計値(OUT01_SUJIの累計)。末尾のTRAILERレコードで検証できるようにする
+        01 WK_OUT_CNT PIC 9(07) VALUE ZERO.
+        01 WK_OUT_TOTAL PIC 9(09) VALUE ZERO.
         01 WI_KEY_AREA.
             05 WK_KEY_OLD.
                 10 WK_KEY_OLD_YEAR PIC X(04).
@@ -36,14 +45,37 @@ DATA DIVISION.
         01 WK_SUM_AREA.
             05 WK_SUM_SUJI PIC 999.
             05 WK_SUM_SUJI_ALL PIC 999.
+        01 WK_MONTH_GAP_AREA.
+            05 WK_MONTH_OLD_NUM PIC 99.
+            05 WK_MONTH_NEW_NUM PIC 99.
+            05 WK_MONTH_FILL PIC 99.
+*>DATA_CLEANSEへ渡す作業領域(IN01_YEAR/IN01_MONTHの不正文字・旧コードを矯正する)
+        01 WK_CLEANSE_BUF PIC X(10).
+*>FILE_STATUS_CHECKからの戻りエリア(OPEN結果の診断メッセージ用)
+        01 WK_FS_MESSAGE PIC X(40).
+        01 WK_FS_ACTION PIC X(01).
 PROCEDURE DIVISION.
     *>初期処理(ファイルオープン)
         OPEN INPUT IN01_FILE.
+        CALL "FILE_STATUS_CHECK" USING IN_FILE_STATUS
+            WK_FS_MESSAGE WK_FS_ACTION.
+        IF WK_FS_ACTION NOT = "C"
+            THEN
+                DISPLAY "IN01_FILE " WK_FS_MESSAGE
+        END-IF.
         OPEN OUTPUT OUT01_FILE.
         READ IN01_FILE
             AT END
                 DISPLAY "READ END"
             NOT AT END
+                MOVE SPACE TO WK_CLEANSE_BUF
+                MOVE IN01_YEAR TO WK_CLEANSE_BUF
+                CALL "DATA_CLEANSE" USING WK_CLEANSE_BUF
+                MOVE WK_CLEANSE_BUF(1:4) TO IN01_YEAR
+                MOVE SPACE TO WK_CLEANSE_BUF
+                MOVE IN01_MONTH TO WK_CLEANSE_BUF
+                CALL "DATA_CLEANSE" USING WK_CLEANSE_BUF
+                MOVE WK_CLEANSE_BUF(1:2) TO IN01_MONTH
                 MOVE IN01_YEAR TO WK_KEY_NEW_YEAR
                     WK_KEY_OLD_YEAR
                 MOVE IN01_MONTH TO WK_KEY_NEW_MONTH
@@ -54,16 +86,26 @@ PROCEDURE DIVISION.
     *>主処理(キーブレイク処理、データ集計処理)
         PERFORM UNTIL IN_FILE_STATUS NOT = "00"
             READ IN01_FILE
-                AT END 
+                AT END
                     DISPLAY "READ END"
                     MOVE WK_KEY_OLD_YEAR TO OUT01_YEAR
                     MOVE WK_KEY_OLD_MONTH TO OUT01_MONTH
                     MOVE WK_SUM_SUJI TO OUT01_SUJI
                     MOVE WK_SUM_SUJI_ALL TO OUT01_SUJI_ALL
                     WRITE OUT01
+                    ADD 1 TO WK_OUT_CNT
+                    ADD OUT01_SUJI TO WK_OUT_TOTAL
                 NOT AT END
+                    MOVE SPACE TO WK_CLEANSE_BUF
+                    MOVE IN01_YEAR TO WK_CLEANSE_BUF
+                    CALL "DATA_CLEANSE" USING WK_CLEANSE_BUF
+                    MOVE WK_CLEANSE_BUF(1:4) TO IN01_YEAR
+                    MOVE SPACE TO WK_CLEANSE_BUF
+                    MOVE IN01_MONTH TO WK_CLEANSE_BUF
+                    CALL "DATA_CLEANSE" USING WK_CLEANSE_BUF
+                    MOVE WK_CLEANSE_BUF(1:2) TO IN01_MONTH
                     MOVE IN01_YEAR TO WK_KEY_NEW_YEAR
-                    MOVE IN01_MONTH TO WK_KEY_OLD_MONTH
+                    MOVE IN01_MONTH TO WK_KEY_NEW_MONTH
     *>キーブレイク1
                     IF WK_KEY_NEW_YEAR = WK_KEY_OLD_YEAR
     *>データ集計
@@ -80,6 +122,21 @@ PROCEDURE DIVISION.
                                     MOVE WK_SUM_SUJI TO OUT01_SUJI
                                     MOVE WK_SUM_SUJI_ALL TO OUT01_SUJI_ALL
                                     WRITE OUT01
+                                    ADD 1 TO WK_OUT_CNT
+                                    ADD OUT01_SUJI TO WK_OUT_TOTAL
+    *>欠落月のゼロ補完
+                                    MOVE WK_KEY_OLD_MONTH TO WK_MONTH_OLD_NUM
+                                    MOVE WK_KEY_NEW_MONTH TO WK_MONTH_NEW_NUM
+                                    ADD 1 TO WK_MONTH_OLD_NUM GIVING WK_MONTH_FILL
+                                    PERFORM UNTIL WK_MONTH_FILL NOT < WK_MONTH_NEW_NUM
+                                        MOVE WK_KEY_OLD_YEAR TO OUT01_YEAR
+                                        MOVE WK_MONTH_FILL TO OUT01_MONTH
+                                        MOVE ZERO TO OUT01_SUJI
+                                        MOVE WK_SUM_SUJI_ALL TO OUT01_SUJI_ALL
+                                        WRITE OUT01
+                                        ADD 1 TO WK_OUT_CNT
+                                        ADD 1 TO WK_MONTH_FILL
+                                    END-PERFORM
     *>次のキーをセット
                                     MOVE WK_KEY_NEW TO WK_KEY_OLD
                                     MOVE IN01_SUJI TO WK_SUM_SUJI
@@ -92,6 +149,8 @@ PROCEDURE DIVISION.
                                     MOVE WK_SUM_SUJI TO OUT01_SUJI
                                     MOVE WK_SUM_SUJI_ALL TO OUT01_SUJI_ALL
                                     WRITE OUT01
+                                    ADD 1 TO WK_OUT_CNT
+                                    ADD OUT01_SUJI TO WK_OUT_TOTAL
     *>次のキーをセット
                                     MOVE WK_KEY_NEW TO WK_KEY_OLD
                                     MOVE IN01_SUJI TO WK_SUM_SUJI
@@ -99,8 +158,23 @@ PROCEDURE DIVISION.
                     END-IF
             END-READ
         END-PERFORM.
+    *>CLOSEでファイル状態が上書きされる前に読込結果を保存しておく
+        MOVE IN_FILE_STATUS TO WK_IN_FINAL_STATUS.
+    *>制御合計レコード出力(件数+合計値)
+        MOVE "TRAILER" TO OUT01_TRL_TAG.
+        MOVE WK_OUT_CNT TO OUT01_TRL_CNT.
+        MOVE WK_OUT_TOTAL TO OUT01_TRL_TOTAL.
+        WRITE OUT01_TRAILER.
     *>終了処理(ファイルクローズ)
         CLOSE IN01_FILE.
         CLOSE OUT01_FILE.
-        STOP RUN.
+    *>入力ファイルが正常にEOFへ到達した場合のみ正常終了とする(BATCH_DRIVERから戻り値を判定できるようにする)
+        IF WK_IN_FINAL_STATUS = "10"
+            THEN
+                MOVE ZERO TO RETURN-CODE
+            ELSE
+                DISPLAY "IN01_FILE ERROR STATUS=" WK_IN_FINAL_STATUS
+                MOVE 16 TO RETURN-CODE
+        END-IF.
+        EXIT PROGRAM.
 *>キー項目を二つ作ることで二つのグループ単位に数字を集計することができる

@@ -20,23 +20,47 @@ DATA DIVISION.
             05 IN01_SUJI PIC 99.
         FD OUT01_FILE.
         01  OUT01.
-            05 OUT01_YEAR PIC X(04).
-            05 OUT01_SUJI PIC 999.
+            05 OUT01_YEAR PIC X(05).
+            05 OUT01_SUJI PIC 9(05).
+        01  OUT01_TRAILER.
+            05 OUT01_TRL_TAG PIC X(07).
+            05 OUT01_TRL_CNT PIC 9(07).
+            05 OUT01_TRL_TOTAL PIC 9(09).
     WORKING-STORAGE SECTION.
         01 IN_FILE_STATUS PIC XX.
+*>CLOSE実行後もEOF判定を保持するための退避領域(BATCH_DRIVERへの戻り値判定用)
+        01 WK_IN_FINAL_STATUS PIC XX.
         01 WK_KEY_AREA.
             05 WK_KEY_OLD PIC X(04).
             05 WK_KEY_NEW PIC X(04).
         01 WK_SUM_AREA.
             05 WK_SUM_SUJI PIC 999.
+            05 WK_GRAND_TOTAL PIC 9(05) VALUE ZERO.
+*>出力件数(年ごとの集計行数)。末尾のTRAILERレコードで検証できるようにする
+        01 WK_OUT_CNT PIC 9(07) VALUE ZERO.
+*>DATA_CLEANSEへ渡す作業領域(IN01_YEARの不正文字・旧コードを矯正する)
+        01 WK_CLEANSE_BUF PIC X(10).
+*>FILE_STATUS_CHECKからの戻りエリア(OPEN結果の診断メッセージ用)
+        01 WK_FS_MESSAGE PIC X(40).
+        01 WK_FS_ACTION PIC X(01).
 PROCEDURE DIVISION.
     *>初期処理(ファイルオープン)
         OPEN INPUT IN01_FILE.
+        CALL "FILE_STATUS_CHECK" USING IN_FILE_STATUS
+            WK_FS_MESSAGE WK_FS_ACTION.
+        IF WK_FS_ACTION NOT = "C"
+            THEN
+                DISPLAY "IN01_FILE " WK_FS_MESSAGE
+        END-IF.
         OPEN OUTPUT OUT01_FILE.
         READ IN01_FILE
-            AT END 
+            AT END
                 DISPLAY "READ END"
             NOT AT END
+                MOVE SPACE TO WK_CLEANSE_BUF
+                MOVE IN01_YEAR TO WK_CLEANSE_BUF
+                CALL "DATA_CLEANSE" USING WK_CLEANSE_BUF
+                MOVE WK_CLEANSE_BUF(1:4) TO IN01_YEAR
                 MOVE IN01_YEAR TO WK_KEY_NEW
                     WK_KEY_OLD
                 MOVE IN01_SUJI TO WK_SUM_SUJI
@@ -49,7 +73,13 @@ PROCEDURE DIVISION.
                     MOVE WK_KEY_OLD TO OUT01_YEAR
                     MOVE WK_SUM_SUJI TO OUT01_SUJI
                     WRITE OUT01
+                    ADD WK_SUM_SUJI TO WK_GRAND_TOTAL
+                    ADD 1 TO WK_OUT_CNT
                 NOT AT END
+                    MOVE SPACE TO WK_CLEANSE_BUF
+                    MOVE IN01_YEAR TO WK_CLEANSE_BUF
+                    CALL "DATA_CLEANSE" USING WK_CLEANSE_BUF
+                    MOVE WK_CLEANSE_BUF(1:4) TO IN01_YEAR
                     MOVE IN01_YEAR TO WK_KEY_NEW
     *>キーブレイク
                     IF WK_KEY_NEW = WK_KEY_OLD
@@ -60,17 +90,38 @@ PROCEDURE DIVISION.
                     ELSE
                         MOVE WK_KEY_OLD TO OUT01_YEAR
                         MOVE WK_SUM_SUJI TO OUT01_SUJI
-                        WRITE OUT01 
+                        WRITE OUT01
+                        ADD WK_SUM_SUJI TO WK_GRAND_TOTAL
+                        ADD 1 TO WK_OUT_CNT
     *>次のキーをセット
                         MOVE WK_KEY_NEW TO WK_KEY_OLD
                         MOVE IN01_SUJI TO WK_SUM_SUJI
                     END-IF
             END-READ
         END-PERFORM.
+    *>CLOSEでファイル状態が上書きされる前に読込結果を保存しておく
+        MOVE IN_FILE_STATUS TO WK_IN_FINAL_STATUS.
+    *>合計行出力
+        MOVE "TOTAL" TO OUT01_YEAR.
+        MOVE WK_GRAND_TOTAL TO OUT01_SUJI.
+        WRITE OUT01.
+    *>制御合計レコード出力(件数+合計値)
+        MOVE "TRAILER" TO OUT01_TRL_TAG.
+        MOVE WK_OUT_CNT TO OUT01_TRL_CNT.
+        MOVE WK_GRAND_TOTAL TO OUT01_TRL_TOTAL.
+        WRITE OUT01_TRAILER.
     *>終了処理
         CLOSE IN01_FILE.
         CLOSE OUT01_FILE.
-        STOP RUN.
+    *>入力ファイルが正常にEOFへ到達した場合のみ正常終了とする(BATCH_DRIVERから戻り値を判定できるようにする)
+        IF WK_IN_FINAL_STATUS = "10"
+            THEN
+                MOVE ZERO TO RETURN-CODE
+            ELSE
+                DISPLAY "IN01_FILE ERROR STATUS=" WK_IN_FINAL_STATUS
+                MOVE 16 TO RETURN-CODE
+        END-IF.
+        EXIT PROGRAM.
 *>処理はファイルのレコードがキー順にソートされている事が前提となる
 *>1.初期処理 ファイルオープン処理を行う
 *>2.ファイル読み込み処理、キーブレイク、データ集計処理を行う

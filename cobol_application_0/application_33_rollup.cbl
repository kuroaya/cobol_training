@@ -0,0 +1,117 @@
+*>多店舗日次売上集計 MOVE CORRESPONDING/ADD CORRESPONDINGで店舗別レコードを
+*>共通レイアウトへ正規化してから全社合計へ積み上げる
+IDENTIFICATION DIVISION.
+PROGRAM-ID. APPLICATION_33_ROLLUP.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT STORE1_FILE
+            ASSIGN TO "Store1Sales.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS STORE1_STATUS.
+        SELECT STORE2_FILE
+            ASSIGN TO "Store2Sales.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS STORE2_STATUS.
+        SELECT STORE3_FILE
+            ASSIGN TO "Store3Sales.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS STORE3_STATUS.
+        SELECT SUMMARY_FILE
+            ASSIGN TO "DailySalesSummary.txt"
+            ORGANIZATION IS LINE SEQUENTIAL.
+DATA DIVISION.
+    FILE SECTION.
+*>各店舗の抽出ファイルはレイアウト(項目の並び・追加項目)が店舗ごとに異なって
+*>よい。SALES_DATE/SALES_AMOUNT/CUSTOMER_COUNTの項目名さえ揃っていれば
+*>MOVE CORRESPONDINGで共通レコードへ正規化できる
+        FD STORE1_FILE.
+        01 STORE1_RECORD.
+            05 STORE1_STORE_ID PIC X(04).
+            05 SALES_DATE PIC X(08).
+            05 SALES_AMOUNT PIC 9(07).
+            05 CUSTOMER_COUNT PIC 9(05).
+        FD STORE2_FILE.
+        01 STORE2_RECORD.
+            05 SALES_DATE PIC X(08).
+            05 STORE2_REGION PIC X(10).
+            05 SALES_AMOUNT PIC 9(07).
+            05 CUSTOMER_COUNT PIC 9(05).
+        FD STORE3_FILE.
+        01 STORE3_RECORD.
+            05 SALES_AMOUNT PIC 9(07).
+            05 SALES_DATE PIC X(08).
+            05 CUSTOMER_COUNT PIC 9(05).
+            05 STORE3_MANAGER PIC X(10).
+        FD SUMMARY_FILE.
+        01 SUMMARY_RECORD.
+            05 SUMMARY_TAG PIC X(07).
+            05 SALES_AMOUNT PIC 9(09).
+            05 CUSTOMER_COUNT PIC 9(07).
+    WORKING-STORAGE SECTION.
+        01 STORE1_STATUS PIC XX.
+        01 STORE2_STATUS PIC XX.
+        01 STORE3_STATUS PIC XX.
+*>店舗ごとのレコードを正規化して積み上げる共通ワークレコード
+        01 STORE_SALES_COMMON.
+            05 SALES_DATE PIC X(08).
+            05 SALES_AMOUNT PIC 9(07).
+            05 CUSTOMER_COUNT PIC 9(05).
+*>全社集計(店舗数分ADD CORRESPONDINGで積み上げる)
+        01 COMPANY_TOTALS.
+            05 SALES_AMOUNT PIC 9(09) VALUE ZERO.
+            05 CUSTOMER_COUNT PIC 9(07) VALUE ZERO.
+PROCEDURE DIVISION.
+    ROLLUP_RTN SECTION.
+    *>初期処理(各店舗ファイルのオープンと読込)
+        PERFORM INIT_RTN.
+    *>主処理(正規化と全社集計への積み上げ)
+        PERFORM ACCUMULATE_RTN.
+    *>終了処理(集計レコードの出力とファイルクローズ)
+        PERFORM END_RTN.
+        STOP RUN.
+    ROLLUP_EXIT.
+    *>1.初期処理(店舗ファイルオープン)
+    INIT_RTN SECTION.
+        OPEN INPUT STORE1_FILE.
+        OPEN INPUT STORE2_FILE.
+        OPEN INPUT STORE3_FILE.
+        OPEN OUTPUT SUMMARY_FILE.
+    INIT_EXIT.
+    *>2.主処理(各店舗レコードをSTORE_SALES_COMMONへ正規化してから積み上げる)
+    ACCUMULATE_RTN SECTION.
+        READ STORE1_FILE
+            AT END
+                DISPLAY "READ STORE1 END"
+            NOT AT END
+                MOVE CORRESPONDING STORE1_RECORD TO STORE_SALES_COMMON
+                ADD CORRESPONDING STORE_SALES_COMMON TO COMPANY_TOTALS
+        END-READ.
+        READ STORE2_FILE
+            AT END
+                DISPLAY "READ STORE2 END"
+            NOT AT END
+                MOVE CORRESPONDING STORE2_RECORD TO STORE_SALES_COMMON
+                ADD CORRESPONDING STORE_SALES_COMMON TO COMPANY_TOTALS
+        END-READ.
+        READ STORE3_FILE
+            AT END
+                DISPLAY "READ STORE3 END"
+            NOT AT END
+                MOVE CORRESPONDING STORE3_RECORD TO STORE_SALES_COMMON
+                ADD CORRESPONDING STORE_SALES_COMMON TO COMPANY_TOTALS
+        END-READ.
+    ACCUMULATE_EXIT.
+    *>3.終了処理(全社合計の出力とファイルクローズ)
+    END_RTN SECTION.
+        MOVE "SUMMARY" TO SUMMARY_TAG.
+        MOVE CORRESPONDING COMPANY_TOTALS TO SUMMARY_RECORD.
+        WRITE SUMMARY_RECORD.
+        CLOSE STORE1_FILE.
+        CLOSE STORE2_FILE.
+        CLOSE STORE3_FILE.
+        CLOSE SUMMARY_FILE.
+    END_EXIT.
+*>新しい店舗の抽出フォーマットを追加するときは、その店舗用のFD/SELECTを
+*>増やしてSALES_DATE/SALES_AMOUNT/CUSTOMER_COUNTの項目名さえ合わせれば、
+*>ACCUMULATE_RTNの積み上げロジック自体は書き直さなくてよい

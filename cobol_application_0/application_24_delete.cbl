@@ -4,11 +4,18 @@ PROGRAM-ID. APPLICATION_24_DELETE.
 ENVIRONMENT DIVISION.
 DATA DIVISION.
     WORKING-STORAGE SECTION.
+        01 WK-DBERR-PROGRAM PIC X(25) VALUE "APPLICATION_24_DELETE".
+        01 WK-DBERR-KEY PIC X(20).
+        01 WK-AUDIT-OPERATION PIC X(10) VALUE "DELETE".
+        01 WK-AUDIT-AFTER PIC X(10) VALUE SPACES.
+        01 WK-DML-SW PIC X(01) VALUE "1".
+            88 WK-DML-OK VALUE "1".
+            88 WK-DML-NG VALUE "2".
         *>1.ホスト変数の定義
         EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-            01 DBNAME PIC X(32) VALUE "testdb".
-            01 USERNAME PIC X(32) VALUE "********".
-            01 PASSWORD PIC X(32) VALUE "********".
+            COPY DBCONN.
+            01 ARC-TNAME PIC X(10).
+            01 ARC-DATE PIC 9(08).
         EXEC SQL END DECLARE SECTION END-EXEC.
         
         *>2.共通領域の定義
@@ -16,23 +23,72 @@ DATA DIVISION.
         
 PROCEDURE DIVISION.
     *>3.データベース接続
-        EXEC SQL 
+        CALL "DBCONN_LOAD" USING DBCONN-INFO.
+        EXEC SQL
             CONNECT :USERNAME IDENTIFIED BY :PASSWORD
                 USING :DBNAME
         END-EXEC.
         
     *>4.データベースアクセス
-        EXEC SQL 
-            DELETE FROM test 
+    *>4-1.削除前に対象行をTEST_ARCHIVEへ退避する
+        EXEC SQL
+            SELECT tname
+            INTO :ARC-TNAME
+            FROM test
             WHERE tid = '0002'
         END-EXEC.
-        
+
+        ACCEPT ARC-DATE FROM DATE YYYYMMDD.
+
+        EXEC SQL
+            INSERT INTO test_archive
+            (tid, tname, del_date)
+            VALUES ('0002', :ARC-TNAME, :ARC-DATE)
+        END-EXEC.
+
+        IF SQLCODE NOT = ZERO
+            THEN
+                MOVE "0002" TO WK-DBERR-KEY
+                CALL "DB_ERROR_LOG" USING BY CONTENT WK-DBERR-PROGRAM,
+                    SQLCODE, SQLSTATE, WK-DBERR-KEY
+                SET WK-DML-NG TO TRUE
+        END-IF.
+
+    *>4-2.本体行の削除(退避INSERTが失敗した場合は、退避できなかった行を
+    *>消してしまわないよう削除自体を行わない)
+        IF WK-DML-OK
+            THEN
+                EXEC SQL
+                    DELETE FROM test
+                    WHERE tid = '0002'
+                END-EXEC
+
+                IF SQLCODE NOT = ZERO
+                    THEN
+                        MOVE "0002" TO WK-DBERR-KEY
+                        CALL "DB_ERROR_LOG" USING BY CONTENT
+                            WK-DBERR-PROGRAM, SQLCODE, SQLSTATE,
+                            WK-DBERR-KEY
+                        SET WK-DML-NG TO TRUE
+                END-IF
+        END-IF.
+
         DISPLAY "DB DELETE END".
-        
-        EXEC SQL 
+
+        EXEC SQL
             COMMIT
         END-EXEC.
-        
+
+    *>5.変更内容を監査証跡へ記録する(削除後なので変更後の値はなし、退避・削除が
+    *>両方とも成功した場合のみ記録する)
+        IF WK-DML-OK
+            THEN
+                MOVE "0002" TO WK-DBERR-KEY
+                CALL "AUDIT_LOG" USING BY CONTENT WK-DBERR-PROGRAM,
+                    WK-AUDIT-OPERATION, WK-DBERR-KEY, ARC-TNAME,
+                    WK-AUDIT-AFTER
+        END-IF.
+
         STOP RUN.
         END PROGRAM APPLICATION_24_DELETE.
 

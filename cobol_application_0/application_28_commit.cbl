@@ -4,43 +4,84 @@ PROGRAM-ID. APPLICATION_28_COMMIT.
 ENVIRONMENT DIVISION.
 DATA DIVISION.
     WORKING-STORAGE SECTION.
+        01 WK-DBERR-PROGRAM PIC X(25) VALUE "APPLICATION_28_COMMIT".
+        01 WK-DBERR-KEY PIC X(20).
+        01 WK-AUDIT-OPERATION PIC X(10) VALUE "UPDATE".
+        01 WK-AUDIT-AFTER PIC X(10) VALUE "peach".
+        01 WK-DML-SW PIC X(01) VALUE "2".
+            88 WK-DML-OK VALUE "1".
+            88 WK-DML-NG VALUE "2".
     *>1.ホスト変数の定義
     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-        01 DBNAME PIC X(32) VALUE "testdb".
-        01 USERNAME PIC X(32) VALUE "********".
-        01 PASSWORD PIC X(32) VALUE "********".
+        COPY DBCONN.
+        01 OLD-TNAME PIC X(10).
     EXEC SQL END DECLARE SECTION END-EXEC.
     *>2.共通領域の定義
     EXEC SQL INCLUDE SQLCA END-EXEC.
     
 PROCEDURE DIVISION.
     *>3.データベース接続
+    CALL "DBCONN_LOAD" USING DBCONN-INFO.
     EXEC SQL
         CONNECT :USERNAME IDENTIFIED BY :PASSWORD
             USING :DBNAME
     END-EXEC.
     
     *>4.データベースアクセス
-    EXEC SQL 
+    EXEC SQL
         UPDATE test
         SET tname = 'peach'
         WHERE tid = '0001'
     END-EXEC.
+
+    IF SQLCODE NOT = ZERO
+        THEN
+            MOVE "0001" TO WK-DBERR-KEY
+            CALL "DB_ERROR_LOG" USING BY CONTENT WK-DBERR-PROGRAM,
+                SQLCODE, SQLSTATE, WK-DBERR-KEY
+    END-IF.
+
     DISPLAY "DB UPDATE1 END".
     EXEC SQL
         ROLLBACK
     END-EXEC.
-    
-    EXEC SQL 
-        UPDATE test 
+
+    *>4-1.更新前の値を変更前値として退避する(ROLLBACKされた1件目は監査証跡の対象外)
+    EXEC SQL
+        SELECT tname
+        INTO :OLD-TNAME
+        FROM test
+        WHERE tid = '0002'
+    END-EXEC.
+
+    EXEC SQL
+        UPDATE test
         SET tname = 'peach'
         WHERE tid = '0002'
     END-EXEC.
+
+    IF SQLCODE NOT = ZERO
+        THEN
+            MOVE "0002" TO WK-DBERR-KEY
+            CALL "DB_ERROR_LOG" USING BY CONTENT WK-DBERR-PROGRAM,
+                SQLCODE, SQLSTATE, WK-DBERR-KEY
+        ELSE
+            SET WK-DML-OK TO TRUE
+    END-IF.
+
     DISPLAY "DB UPDATE2 END".
-    EXEC SQL 
+    EXEC SQL
         COMMIT
     END-EXEC.
-    
+
+    *>5.変更内容を監査証跡へ記録する(COMMITされた2件目が成功した場合のみ)
+    IF WK-DML-OK
+        THEN
+            MOVE "0002" TO WK-DBERR-KEY
+            CALL "AUDIT_LOG" USING BY CONTENT WK-DBERR-PROGRAM,
+                WK-AUDIT-OPERATION, WK-DBERR-KEY, OLD-TNAME, WK-AUDIT-AFTER
+    END-IF.
+
     STOP RUN.
     END PROGRAM APPLICATION_28_COMMIT.
 

@@ -0,0 +1,30 @@
+*>SQL_REASON_LOOKUP SQLCODEを判定して、呼び出し元へ人が読める理由文を返す共通サブルーチン
+*>呼び出し元のINSERT_REJECTファイルへそのまま書ける40バイトの理由文を組み立てるので
+*>どのDMLプログラムのSQLCODE判定の後からでも同じ呼び出し方で使える
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SQL_REASON_LOOKUP.
+DATA DIVISION.
+    LINKAGE SECTION.
+    01 SRL-SQLCODE PIC S9(09) COMP-5.
+    01 SRL-REASON PIC X(40).
+PROCEDURE DIVISION USING SRL-SQLCODE SRL-REASON.
+    MAIN-RTN SECTION.
+        EVALUATE SRL-SQLCODE
+            WHEN ZERO
+                MOVE SPACES TO SRL-REASON
+            WHEN -1
+                MOVE "DUPLICATE KEY VALUE" TO SRL-REASON
+            WHEN 100
+                MOVE "NO DATA FOUND" TO SRL-REASON
+            WHEN -1400
+                MOVE "REQUIRED VALUE IS MISSING" TO SRL-REASON
+            WHEN -2291
+                MOVE "REFERENCED KEY DOES NOT EXIST" TO SRL-REASON
+            WHEN OTHER
+                MOVE "DATABASE ERROR (SEE SQLCODE)" TO SRL-REASON
+        END-EVALUATE.
+        EXIT PROGRAM.
+    MAIN-EXIT.
+END PROGRAM SQL_REASON_LOOKUP.
+*>SRL-SQLCODE 判定対象のSQLCODE(呼び出し元のSQLCODEをそのまま渡す)
+*>SRL-REASON  INSERT_REJECTファイル等にそのまま書ける理由文(40バイト)

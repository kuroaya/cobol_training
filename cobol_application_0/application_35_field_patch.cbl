@@ -0,0 +1,124 @@
+*>訂正指示ファイル駆動のフィールド補正 SAMPLE_0_MOVEのMOVE "ZZZ" TO 出力_1(3:3)
+*>(部分転記)を一般化し、キー・開始位置・長さ・置換文字列を指示ファイルから読み込んで
+*>対象ファイルの該当レコードへ参照修飾MOVEで適用する
+IDENTIFICATION DIVISION.
+PROGRAM-ID. APPLICATION_35_FIELD_PATCH.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT CORRECTION_FILE
+            ASSIGN TO "Corrections.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS CORRECTION_STATUS.
+        SELECT TARGET_FILE
+            ASSIGN TO "File1.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS TARGET_STATUS.
+        SELECT PATCHED_FILE
+            ASSIGN TO "File2.txt"
+            ORGANIZATION IS LINE SEQUENTIAL.
+DATA DIVISION.
+    FILE SECTION.
+*>1件の訂正指示 = 対象レコードのキー、開始位置、長さ、置換文字列
+    FD CORRECTION_FILE.
+    01 CORRECTION_RECORD.
+        05 CORR_KEY PIC X(07).
+        05 CORR_START PIC 9(03).
+        05 CORR_LENGTH PIC 9(03).
+        05 CORR_TEXT PIC X(20).
+    FD TARGET_FILE.
+    01 TARGET_RECORD.
+        05 TARGET_KEY PIC X(07).
+        05 TARGET_DATA PIC X(50).
+    FD PATCHED_FILE.
+    01 PATCHED_RECORD PIC X(57).
+    WORKING-STORAGE SECTION.
+        01 CORRECTION_STATUS PIC XX.
+        01 TARGET_STATUS PIC XX.
+*>TARGET_DATAの範囲チェック用(開始位置+長さ-1がTARGET_DATAの末尾を超えないか)
+        01 WK_CORR_END PIC 9(04).
+*>訂正指示を保持する表(同じキーに複数の訂正があってもよい)
+        01 CORRECTION_TBL_MASTER.
+            05 CORR_TBL_SIZE PIC 9(03) VALUE ZERO.
+            05 CORRECTION_TBL OCCURS 0 TO 100
+                DEPENDING ON CORR_TBL_SIZE
+                INDEXED BY CORR_IDX.
+                10 TBL_CORR_KEY PIC X(07).
+                10 TBL_CORR_START PIC 9(03).
+                10 TBL_CORR_LENGTH PIC 9(03).
+                10 TBL_CORR_TEXT PIC X(20).
+PROCEDURE DIVISION.
+    FIELD_PATCH_RTN SECTION.
+*>初期処理(訂正指示ファイルの読込と表への積み込み)
+        PERFORM LOAD_CORRECTIONS_RTN.
+*>主処理(対象ファイルを1件ずつ読み、該当する訂正を適用して出力する)
+        PERFORM APPLY_CORRECTIONS_RTN.
+        STOP RUN.
+    FIELD_PATCH_EXIT.
+*>1.初期処理(訂正指示ファイルを表CORRECTION_TBLへ読み込む)
+    LOAD_CORRECTIONS_RTN SECTION.
+        OPEN INPUT CORRECTION_FILE.
+        PERFORM UNTIL CORRECTION_STATUS NOT = "00"
+            READ CORRECTION_FILE
+                AT END
+                    CONTINUE
+                NOT AT END
+*>TARGET_DATA PIC X(50)の範囲を超える訂正指示は積み込まずに読み飛ばす
+                    COMPUTE WK_CORR_END = CORR_START + CORR_LENGTH - 1
+                    IF CORR_START < 1 OR CORR_LENGTH < 1
+                            OR WK_CORR_END > 50
+                        THEN
+                            DISPLAY "CORRECTION REJECTED (OUT OF RANGE) KEY="
+                                CORR_KEY " START=" CORR_START
+                                " LENGTH=" CORR_LENGTH
+                        ELSE
+                            IF CORR_TBL_SIZE < 100
+                                THEN
+                                    ADD 1 TO CORR_TBL_SIZE
+                                    SET CORR_IDX TO CORR_TBL_SIZE
+                                    MOVE CORR_KEY TO
+                                        TBL_CORR_KEY(CORR_IDX)
+                                    MOVE CORR_START TO
+                                        TBL_CORR_START(CORR_IDX)
+                                    MOVE CORR_LENGTH TO
+                                        TBL_CORR_LENGTH(CORR_IDX)
+                                    MOVE CORR_TEXT TO
+                                        TBL_CORR_TEXT(CORR_IDX)
+                            END-IF
+                    END-IF
+            END-READ
+        END-PERFORM.
+        CLOSE CORRECTION_FILE.
+    LOAD_CORRECTIONS_EXIT.
+*>2.主処理(対象ファイルの各レコードに、キーの一致する訂正を順に適用する)
+    APPLY_CORRECTIONS_RTN SECTION.
+        OPEN INPUT TARGET_FILE.
+        OPEN OUTPUT PATCHED_FILE.
+        PERFORM UNTIL TARGET_STATUS NOT = "00"
+            READ TARGET_FILE
+                AT END
+                    DISPLAY "READ END"
+                NOT AT END
+                    PERFORM PATCH_RECORD_RTN
+                    WRITE PATCHED_RECORD FROM TARGET_RECORD
+            END-READ
+        END-PERFORM.
+        CLOSE TARGET_FILE.
+        CLOSE PATCHED_FILE.
+    APPLY_CORRECTIONS_EXIT.
+*>2-1.対象レコード1件分について、キーが一致する訂正指示を表から全て適用する
+    PATCH_RECORD_RTN SECTION.
+        SET CORR_IDX TO 1.
+        PERFORM UNTIL CORR_IDX > CORR_TBL_SIZE
+            IF TBL_CORR_KEY(CORR_IDX) = TARGET_KEY
+                THEN
+                    MOVE TBL_CORR_TEXT(CORR_IDX)
+                        TO TARGET_DATA(TBL_CORR_START(CORR_IDX):
+                            TBL_CORR_LENGTH(CORR_IDX))
+            END-IF
+            SET CORR_IDX UP BY 1
+        END-PERFORM.
+    PATCH_RECORD_EXIT.
+*>訂正指示ファイル(CORRECTION_FILE)の1行 = CORR_KEY(7) CORR_START(3) CORR_LENGTH(3) CORR_TEXT(20)
+*>対象ファイル(TARGET_FILE)の1行 = TARGET_KEY(7) TARGET_DATA(50)
+*>同じキーに複数の訂正指示があれば、ファイルに現れた順に全て適用される

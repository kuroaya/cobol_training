@@ -0,0 +1,48 @@
+*>DBCONN_LOAD DbConn.txtからDB接続情報を読み込んで呼び出し元へ返す共通サブルーチン
+*>パラメータファイルが存在しない場合はデフォルト値(testdb/********/********)を返す
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DBCONN_LOAD.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT DBCONN_PARM_FILE
+            ASSIGN TO "DbConn.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS DBCONN_PARM_STATUS.
+DATA DIVISION.
+    FILE SECTION.
+    FD DBCONN_PARM_FILE.
+    01 DBCONN_PARM_RECORD.
+        05 DBCONN_PARM_DBNAME PIC X(32).
+        05 DBCONN_PARM_USERNAME PIC X(32).
+        05 DBCONN_PARM_PASSWORD PIC X(32).
+    WORKING-STORAGE SECTION.
+    01 DBCONN_PARM_STATUS PIC XX.
+    LINKAGE SECTION.
+    01 DBCONN-INFO.
+        05 DBNAME PIC X(32).
+        05 USERNAME PIC X(32).
+        05 DB-PASSWORD PIC X(32).
+PROCEDURE DIVISION USING DBCONN-INFO.
+    MAIN-RTN SECTION.
+        MOVE "testdb" TO DBNAME.
+        MOVE "********" TO USERNAME.
+        MOVE "********" TO DB-PASSWORD.
+
+        OPEN INPUT DBCONN_PARM_FILE.
+        IF DBCONN_PARM_STATUS = "00"
+            THEN
+                READ DBCONN_PARM_FILE
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        MOVE DBCONN_PARM_DBNAME TO DBNAME
+                        MOVE DBCONN_PARM_USERNAME TO USERNAME
+                        MOVE DBCONN_PARM_PASSWORD TO DB-PASSWORD
+                END-READ
+                CLOSE DBCONN_PARM_FILE
+        END-IF.
+
+        EXIT PROGRAM.
+    MAIN-EXIT.
+    END PROGRAM DBCONN_LOAD.

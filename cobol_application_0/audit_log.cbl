@@ -0,0 +1,65 @@
+*>AUDIT_LOG DMLプログラムがCOMMITに成功した直後に呼び出す共通サブルーチン
+*>呼び出し元のプログラム名、発生日時、操作種別、対象キー、変更前後の値を
+*>AUDIT_LOG_FILEへ1行追記し、"test"テーブルの変更履歴を永続的に残す
+IDENTIFICATION DIVISION.
+PROGRAM-ID. AUDIT_LOG.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT AUDIT_LOG_FILE
+            ASSIGN TO "AuditLog.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS AUDIT_LOG_STATUS.
+DATA DIVISION.
+    FILE SECTION.
+    FD AUDIT_LOG_FILE.
+    01 AUDIT_LOG_RECORD.
+        05 AUDIT_LOG_PROGRAM PIC X(25).
+        05 FILLER PIC X(01) VALUE SPACE.
+        05 AUDIT_LOG_DATE PIC 9(08).
+        05 FILLER PIC X(01) VALUE SPACE.
+        05 AUDIT_LOG_TIME PIC 9(08).
+        05 FILLER PIC X(01) VALUE SPACE.
+        05 AUDIT_LOG_OPERATION PIC X(10).
+        05 FILLER PIC X(01) VALUE SPACE.
+        05 AUDIT_LOG_KEY PIC X(20).
+        05 FILLER PIC X(01) VALUE SPACE.
+        05 AUDIT_LOG_BEFORE PIC X(10).
+        05 FILLER PIC X(01) VALUE SPACE.
+        05 AUDIT_LOG_AFTER PIC X(10).
+    WORKING-STORAGE SECTION.
+    01 AUDIT_LOG_STATUS PIC XX.
+    01 AUDIT_LOG_SW PIC X(01) VALUE "N".
+        88 AUDIT_LOG_OPENED VALUE "Y".
+    LINKAGE SECTION.
+    01 AUDIT-PROGRAM-NAME PIC X(25).
+    01 AUDIT-OPERATION PIC X(10).
+    01 AUDIT-KEY PIC X(20).
+    01 AUDIT-BEFORE-VALUE PIC X(10).
+    01 AUDIT-AFTER-VALUE PIC X(10).
+PROCEDURE DIVISION USING AUDIT-PROGRAM-NAME, AUDIT-OPERATION, AUDIT-KEY,
+        AUDIT-BEFORE-VALUE, AUDIT-AFTER-VALUE.
+    MAIN-RTN SECTION.
+        IF NOT AUDIT_LOG_OPENED
+            THEN
+                OPEN EXTEND AUDIT_LOG_FILE
+                IF AUDIT_LOG_STATUS NOT = "00"
+                    THEN
+                        OPEN OUTPUT AUDIT_LOG_FILE
+                END-IF
+                SET AUDIT_LOG_OPENED TO TRUE
+        END-IF.
+
+        MOVE SPACE TO AUDIT_LOG_RECORD.
+        MOVE AUDIT-PROGRAM-NAME TO AUDIT_LOG_PROGRAM.
+        ACCEPT AUDIT_LOG_DATE FROM DATE YYYYMMDD.
+        ACCEPT AUDIT_LOG_TIME FROM TIME.
+        MOVE AUDIT-OPERATION TO AUDIT_LOG_OPERATION.
+        MOVE AUDIT-KEY TO AUDIT_LOG_KEY.
+        MOVE AUDIT-BEFORE-VALUE TO AUDIT_LOG_BEFORE.
+        MOVE AUDIT-AFTER-VALUE TO AUDIT_LOG_AFTER.
+        WRITE AUDIT_LOG_RECORD.
+
+        EXIT PROGRAM.
+    MAIN-EXIT.
+    END PROGRAM AUDIT_LOG.

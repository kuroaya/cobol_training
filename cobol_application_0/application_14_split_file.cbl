@@ -13,6 +13,13 @@ ENVIRONMENT DIVISION.
         SELECT OUT02_FILE
             ASSIGN TO "File3.txt"
             ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT OUT03_FILE
+            ASSIGN TO "File4.txt"
+            ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT SPLIT_PARM_FILE
+            ASSIGN TO "SplitParm.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS SPLIT_PARM_STATUS.
 DATA DIVISION.
     FILE SECTION.
         FD IN01_FILE.
@@ -21,36 +28,126 @@ DATA DIVISION.
         FD OUT01_FILE.
         01 OUT01.
             05 OUT01_SUJI PIC 99.
+        01 OUT01_TRAILER.
+            05 OUT01_TRL_TAG PIC X(07).
+            05 OUT01_TRL_CNT PIC 9(07).
+            05 OUT01_TRL_TOTAL PIC 9(09).
         FD OUT02_FILE.
         01 OUT02.
             05 OUT02_SUJI PIC 99.
+        01 OUT02_TRAILER.
+            05 OUT02_TRL_TAG PIC X(07).
+            05 OUT02_TRL_CNT PIC 9(07).
+            05 OUT02_TRL_TOTAL PIC 9(09).
+        FD OUT03_FILE.
+        01 OUT03.
+            05 OUT03_SUJI PIC 99.
+        01 OUT03_TRAILER.
+            05 OUT03_TRL_TAG PIC X(07).
+            05 OUT03_TRL_CNT PIC 9(07).
+            05 OUT03_TRL_TOTAL PIC 9(09).
+        FD SPLIT_PARM_FILE.
+        01 SPLIT_PARM_RECORD.
+            05 SPLIT_PARM_THRESHOLD PIC 99.
     WORKING-STORAGE SECTION.
         01 IN_FILE_STATUS PIC XX.
+*>CLOSE実行後もEOF判定を保持するための退避領域(BATCH_DRIVERへの戻り値判定用)
+        01 WK-IN-FINAL-STATUS PIC XX.
+        01 SPLIT_PARM_STATUS PIC XX.
+        01 WK-THRESHOLD PIC 99 VALUE 20.
+*>出力ファイルごとの制御合計(件数+合計値)。末尾のTRAILERレコードで検証できるようにする
+        01 WK_CTL_CNT.
+            05 WK_CTL_CNT_01 PIC 9(07) VALUE 0.
+            05 WK_CTL_CNT_02 PIC 9(07) VALUE 0.
+            05 WK_CTL_CNT_03 PIC 9(07) VALUE 0.
+        01 WK_CTL_TOTAL.
+            05 WK_CTL_TOTAL_01 PIC 9(09) VALUE 0.
+            05 WK_CTL_TOTAL_02 PIC 9(09) VALUE 0.
+            05 WK_CTL_TOTAL_03 PIC 9(09) VALUE 0.
+*>FILE_STATUS_CHECKからの戻りエリア(OPEN結果の診断メッセージ用)
+        01 WK-FS-MESSAGE PIC X(40).
+        01 WK-FS-ACTION PIC X(01).
 PROCEDURE DIVISION.
     *>初期処理 ファイルオープン
+        PERFORM PARM-RTN.
         OPEN INPUT IN01_FILE.
+        CALL "FILE_STATUS_CHECK" USING IN_FILE_STATUS
+            WK-FS-MESSAGE WK-FS-ACTION.
+        IF WK-FS-ACTION NOT = "C"
+            THEN
+                DISPLAY "IN01_FILE " WK-FS-MESSAGE
+        END-IF.
         OPEN OUTPUT OUT01_FILE.
         OPEN OUTPUT OUT02_FILE.
+        OPEN OUTPUT OUT03_FILE.
     *>主処理 ファイル読込処理、分割処理
         PERFORM UNTIL IN_FILE_STATUS NOT = "00"
             READ IN01_FILE
                 AT END
                     DISPLAY "READ END"
                 NOT AT END
-                    IF IN01_SUJI < 20
+                    IF IN01_SUJI < WK-THRESHOLD
                         THEN
                             MOVE IN01_SUJI TO OUT01_SUJI
-                            WRITE OUT01 
+                            ADD 1 TO WK_CTL_CNT_01
+                            ADD OUT01_SUJI TO WK_CTL_TOTAL_01
+                            WRITE OUT01
                         ELSE
-                            MOVE IN01_SUJI TO OUT02_SUJI
-                            WRITE OUT02 
+                            IF IN01_SUJI = WK-THRESHOLD
+                                THEN
+                                    MOVE IN01_SUJI TO OUT03_SUJI
+                                    ADD 1 TO WK_CTL_CNT_03
+                                    ADD OUT03_SUJI TO WK_CTL_TOTAL_03
+                                    WRITE OUT03
+                                ELSE
+                                    MOVE IN01_SUJI TO OUT02_SUJI
+                                    ADD 1 TO WK_CTL_CNT_02
+                                    ADD OUT02_SUJI TO WK_CTL_TOTAL_02
+                                    WRITE OUT02
+                            END-IF
                     END-IF
             END-READ
         END-PERFORM.
-    *>終了処理 ファイルクローズ
+    *>CLOSEでファイル状態が上書きされる前に読込結果を保存しておく
+        MOVE IN_FILE_STATUS TO WK-IN-FINAL-STATUS.
+    *>終了処理 各出力ファイルの末尾に制御合計レコードを書き出してからクローズ
+        MOVE "TRAILER" TO OUT01_TRL_TAG.
+        MOVE WK_CTL_CNT_01 TO OUT01_TRL_CNT.
+        MOVE WK_CTL_TOTAL_01 TO OUT01_TRL_TOTAL.
+        WRITE OUT01_TRAILER.
+        MOVE "TRAILER" TO OUT02_TRL_TAG.
+        MOVE WK_CTL_CNT_02 TO OUT02_TRL_CNT.
+        MOVE WK_CTL_TOTAL_02 TO OUT02_TRL_TOTAL.
+        WRITE OUT02_TRAILER.
+        MOVE "TRAILER" TO OUT03_TRL_TAG.
+        MOVE WK_CTL_CNT_03 TO OUT03_TRL_CNT.
+        MOVE WK_CTL_TOTAL_03 TO OUT03_TRL_TOTAL.
+        WRITE OUT03_TRAILER.
         CLOSE IN01_FILE.
         CLOSE OUT01_FILE.
         CLOSE OUT02_FILE.
-        
-        STOP RUN.
+        CLOSE OUT03_FILE.
+    *>入力ファイルが正常にEOFへ到達した場合のみ正常終了とする(BATCH_DRIVERから戻り値を判定できるようにする)
+        IF WK-IN-FINAL-STATUS = "10"
+            THEN
+                MOVE ZERO TO RETURN-CODE
+            ELSE
+                DISPLAY "IN01_FILE ERROR STATUS=" WK-IN-FINAL-STATUS
+                MOVE 16 TO RETURN-CODE
+        END-IF.
+        EXIT PROGRAM.
+    *>しきい値パラメータの読み込み
+        PARM-RTN SECTION.
+            OPEN INPUT SPLIT_PARM_FILE.
+            IF SPLIT_PARM_STATUS = "00"
+                THEN
+                    READ SPLIT_PARM_FILE
+                        AT END
+                            CONTINUE
+                        NOT AT END
+                            MOVE SPLIT_PARM_THRESHOLD TO WK-THRESHOLD
+                    END-READ
+                    CLOSE SPLIT_PARM_FILE
+            END-IF.
+        PARM-EXIT.
 

@@ -0,0 +1,60 @@
+*>DB_ERROR_LOG SQLのDML処理で異常が発生した際に、DB_ERROR_LOGファイルへ1行追記する共通サブルーチン
+*>呼び出し元のプログラム名、発生日時、SQLCODE、SQLSTATE、対象キーを記録する
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DB_ERROR_LOG.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT DB_ERROR_LOG_FILE
+            ASSIGN TO "DbErrorLog.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS DB_ERROR_LOG_STATUS.
+DATA DIVISION.
+    FILE SECTION.
+    FD DB_ERROR_LOG_FILE.
+    01 DB_ERROR_LOG_RECORD.
+        05 DBERR_LOG_PROGRAM PIC X(25).
+        05 FILLER PIC X(01) VALUE SPACE.
+        05 DBERR_LOG_DATE PIC 9(08).
+        05 FILLER PIC X(01) VALUE SPACE.
+        05 DBERR_LOG_TIME PIC 9(08).
+        05 FILLER PIC X(01) VALUE SPACE.
+        05 DBERR_LOG_SQLCODE PIC -(09).
+        05 FILLER PIC X(01) VALUE SPACE.
+        05 DBERR_LOG_SQLSTATE PIC X(05).
+        05 FILLER PIC X(01) VALUE SPACE.
+        05 DBERR_LOG_KEY PIC X(20).
+    WORKING-STORAGE SECTION.
+    01 DB_ERROR_LOG_STATUS PIC XX.
+    01 DB_ERROR_LOG_SW PIC X(01) VALUE "N".
+        88 DB_ERROR_LOG_OPENED VALUE "Y".
+    LINKAGE SECTION.
+    01 DBERR-PROGRAM-NAME PIC X(25).
+    01 DBERR-SQLCODE PIC S9(09) COMP-5.
+    01 DBERR-SQLSTATE PIC X(05).
+    01 DBERR-KEY PIC X(20).
+PROCEDURE DIVISION USING DBERR-PROGRAM-NAME, DBERR-SQLCODE, DBERR-SQLSTATE,
+        DBERR-KEY.
+    MAIN-RTN SECTION.
+        IF NOT DB_ERROR_LOG_OPENED
+            THEN
+                OPEN EXTEND DB_ERROR_LOG_FILE
+                IF DB_ERROR_LOG_STATUS NOT = "00"
+                    THEN
+                        OPEN OUTPUT DB_ERROR_LOG_FILE
+                END-IF
+                SET DB_ERROR_LOG_OPENED TO TRUE
+        END-IF.
+
+        MOVE SPACE TO DB_ERROR_LOG_RECORD.
+        MOVE DBERR-PROGRAM-NAME TO DBERR_LOG_PROGRAM.
+        ACCEPT DBERR_LOG_DATE FROM DATE YYYYMMDD.
+        ACCEPT DBERR_LOG_TIME FROM TIME.
+        MOVE DBERR-SQLCODE TO DBERR_LOG_SQLCODE.
+        MOVE DBERR-SQLSTATE TO DBERR_LOG_SQLSTATE.
+        MOVE DBERR-KEY TO DBERR_LOG_KEY.
+        WRITE DB_ERROR_LOG_RECORD.
+
+        EXIT PROGRAM.
+    MAIN-EXIT.
+    END PROGRAM DB_ERROR_LOG.

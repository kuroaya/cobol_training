@@ -0,0 +1,79 @@
+*>VALID-NUM-RANGE/VALID-DATE 各プログラムで個別に書かれがちなIS NUMERIC/日付チェックを
+*>共通のユーザー定義関数としてまとめたもの。APPLICATION_2_FUNCTIONのFUNCと同じ形で、
+*>REPOSITORY FUNCTIONを介して他プログラムから呼び出せる
+IDENTIFICATION DIVISION.
+FUNCTION-ID. VALID-NUM-RANGE.
+DATA DIVISION.
+    LINKAGE SECTION.
+        01 VNR-NUM PIC 9(18).
+        01 VNR-LOW PIC 9(18).
+        01 VNR-HIGH PIC 9(18).
+        01 VNR-RET PIC 9.
+PROCEDURE DIVISION
+    USING BY VALUE VNR-NUM VNR-LOW VNR-HIGH
+    RETURNING VNR-RET.
+        IF VNR-NUM IS NOT NUMERIC
+            THEN
+                COMPUTE VNR-RET = 0
+            ELSE
+                IF VNR-NUM >= VNR-LOW AND VNR-NUM <= VNR-HIGH
+                    THEN
+                        COMPUTE VNR-RET = 1
+                    ELSE
+                        COMPUTE VNR-RET = 0
+                END-IF
+        END-IF.
+        EXIT FUNCTION.
+END FUNCTION VALID-NUM-RANGE.
+
+IDENTIFICATION DIVISION.
+FUNCTION-ID. VALID-DATE.
+DATA DIVISION.
+    WORKING-STORAGE SECTION.
+        01 VD-YYYY PIC 9(04).
+        01 VD-MM PIC 9(02).
+        01 VD-DD PIC 9(02).
+        01 VD-MAX-DD PIC 9(02).
+    LINKAGE SECTION.
+        01 VD-DATE PIC X(08).
+        01 VD-RET PIC 9.
+PROCEDURE DIVISION
+    USING BY VALUE VD-DATE
+    RETURNING VD-RET.
+        COMPUTE VD-RET = 0.
+        IF VD-DATE IS NOT NUMERIC
+            THEN
+                GOBACK
+        END-IF.
+        MOVE VD-DATE(1:4) TO VD-YYYY.
+        MOVE VD-DATE(5:2) TO VD-MM.
+        MOVE VD-DATE(7:2) TO VD-DD.
+        IF VD-YYYY = ZERO OR VD-MM < 1 OR VD-MM > 12 OR VD-DD < 1
+            THEN
+                GOBACK
+        END-IF.
+        EVALUATE VD-MM
+            WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                MOVE 30 TO VD-MAX-DD
+            WHEN 2
+                IF FUNCTION MOD(VD-YYYY, 4) = 0 AND
+                    (FUNCTION MOD(VD-YYYY, 100) NOT = 0 OR
+                     FUNCTION MOD(VD-YYYY, 400) = 0)
+                    THEN
+                        MOVE 29 TO VD-MAX-DD
+                    ELSE
+                        MOVE 28 TO VD-MAX-DD
+                END-IF
+            WHEN OTHER
+                MOVE 31 TO VD-MAX-DD
+        END-EVALUATE.
+        IF VD-DD <= VD-MAX-DD
+            THEN
+                COMPUTE VD-RET = 1
+        END-IF.
+        GOBACK.
+END FUNCTION VALID-DATE.
+*>VNR-NUM/VNR-LOW/VNR-HIGH 数値と下限・上限(全てBY VALUEで受け取る)
+*>VNR-RET   1=NUM_がNUMERIC、かつLOW以上HIGH以下 0=それ以外
+*>VD-DATE   YYYYMMDD形式の8桁文字列
+*>VD-RET    1=実在する日付 0=非数字、桁あふれ、存在しない日付(2月30日等)

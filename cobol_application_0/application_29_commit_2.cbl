@@ -8,65 +8,165 @@ ENVIRONMENT DIVISION.
         ASSIGN TO "File1.txt"
         ORGANIZATION IS LINE SEQUENTIAL
         FILE STATUS IS IN_FILE_STATUS.
-        
+    SELECT CHECKPOINT_FILE
+        ASSIGN TO "Checkpoint.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CHECKPOINT_STATUS.
+
 DATA DIVISION.
     FILE SECTION.
     FD IN01_FILE.
     01 IN01.
         05 IN01_TID PIC X(04).
         05 IN01_TNAME PIC X(10).
+    FD CHECKPOINT_FILE.
+    01 CHECKPOINT_RECORD.
+        05 CHECKPOINT_TID PIC X(04).
     WORKING-STORAGE SECTION.
     01 IN_FILE_STATUS PIC XX.
+    01 CHECKPOINT_STATUS PIC XX.
+    01 WK_CHECKPOINT_AREA.
+        05 WK_LAST_COMMITTED_TID PIC X(04) VALUE SPACE.
+        05 WK_SKIP_SW PIC X(01) VALUE "1".
+            88 WK_SKIPPING VALUE "1".
+            88 WK_NOT_SKIPPING VALUE "2".
+    01 WK_COMMIT_AREA.
+        05 COMMIT-COUNT PIC 9(05) VALUE ZERO.
+        05 WK_COMMIT_INTERVAL PIC 9(05) VALUE 100.
+*>直近でINSERTした(まだコミットしていない)TID。TID="0003"の特殊行の前に
+*>未コミット分を確定するときの、チェックポイント更新用に保持しておく
+        05 WK_LAST_INSERTED_TID PIC X(04) VALUE SPACE.
+*>FILE_STATUS_CHECKからの戻りエリア(OPEN結果の診断メッセージ用)
+    01 WK_FS_MESSAGE PIC X(40).
+    01 WK_FS_ACTION PIC X(01).
     *>1.ホスト変数の定義
     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-        01 DBNAME PIC X(32) VALUE "testdb".
-        01 USERNAME PIC X(32) VALUE "********".
-        01 PASSWORD PIC X(32) VALUE "********".
+        COPY DBCONN.
         01 WK_IN01.
             05 TID PIC X(4).
             05 TNAME PIC X(10).
     EXEC SQL END DECLARE SECTION END-EXEC.
-    
+
     *>2.共通領域の定義
     EXEC SQL INCLUDE SQLCA END-EXEC.
-    
+
 PROCEDURE DIVISION.
     OPEN INPUT IN01_FILE.
-    
+    CALL "FILE_STATUS_CHECK" USING IN_FILE_STATUS
+        WK_FS_MESSAGE WK_FS_ACTION.
+    IF WK_FS_ACTION NOT = "C"
+        THEN
+            DISPLAY "IN01_FILE " WK_FS_MESSAGE
+    END-IF.
+
+    *>再起動時の読み飛ばし対象(前回コミット済みのTID)を読み込む
+    SET WK_NOT_SKIPPING TO TRUE.
+    OPEN INPUT CHECKPOINT_FILE.
+    IF CHECKPOINT_STATUS = "00"
+        THEN
+*>チェックポイントファイルは常に最新1件のみを保持するが、念のため
+*>末尾まで読み切って最後のレコードを採用する(最終コミット分のTID)
+            PERFORM UNTIL CHECKPOINT_STATUS NOT = "00"
+                READ CHECKPOINT_FILE
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        MOVE CHECKPOINT_TID TO WK_LAST_COMMITTED_TID
+                        SET WK_SKIPPING TO TRUE
+                END-READ
+            END-PERFORM
+            CLOSE CHECKPOINT_FILE
+    END-IF.
+
     *>3.データベース接続
-    EXEC SQL 
+    CALL "DBCONN_LOAD" USING DBCONN-INFO.
+    EXEC SQL
         CONNECT :USERNAME IDENTIFIED BY :PASSWORD
             USING :DBNAME
     END-EXEC.
-    
+
     PERFORM UNTIL IN_FILE_STATUS NOT = "00"
         READ IN01_FILE
-            AT END 
+            AT END
                 DISPLAY "READ END"
             NOT AT END
                 MOVE IN01 TO WK_IN01
+    *>再起動時は前回コミット済みのTIDまで読み飛ばす
+                IF WK_SKIPPING
+                    THEN
+                        IF TID = WK_LAST_COMMITTED_TID
+                            THEN
+                                SET WK_NOT_SKIPPING TO TRUE
+                        END-IF
+                    ELSE
     *>4.データベースアクセス
-        EXEC SQL
-            INSERT INTO test
-            (tid,tname)
-            VALUES(:TID,:TNAME)
-        END-EXEC
-        
-        IF TID = "0003"
-            THEN
-                EXEC SQL 
-                    ROLLBACK
-                END-EXEC
-            ELSE
-                EXEC SQL
-                    COMMIT 
-                END-EXEC
-        END-IF
+                        IF TID = "0003"
+                            THEN
+    *>ROLLBACKは未コミットのトランザクション全体を取り消してしまうため、
+    *>この特殊行をINSERTする前に、それまでの未コミット分を先に確定する
+                                IF COMMIT-COUNT > ZERO
+                                    THEN
+                                        EXEC SQL
+                                            COMMIT
+                                        END-EXEC
+                                        MOVE WK_LAST_INSERTED_TID TO
+                                            WK_LAST_COMMITTED_TID
+                                        PERFORM WRITE_CHECKPOINT_RTN
+                                        MOVE ZERO TO COMMIT-COUNT
+                                END-IF
+                                EXEC SQL
+                                    INSERT INTO test
+                                    (tid,tname)
+                                    VALUES(:TID,:TNAME)
+                                END-EXEC
+                                EXEC SQL
+                                    ROLLBACK
+                                END-EXEC
+                                MOVE ZERO TO COMMIT-COUNT
+                            ELSE
+                                EXEC SQL
+                                    INSERT INTO test
+                                    (tid,tname)
+                                    VALUES(:TID,:TNAME)
+                                END-EXEC
+                                MOVE TID TO WK_LAST_INSERTED_TID
+                                ADD 1 TO COMMIT-COUNT
+                                IF COMMIT-COUNT >= WK_COMMIT_INTERVAL
+                                    THEN
+                                        EXEC SQL
+                                            COMMIT
+                                        END-EXEC
+                                        MOVE TID TO WK_LAST_COMMITTED_TID
+                                        PERFORM WRITE_CHECKPOINT_RTN
+                                        MOVE ZERO TO COMMIT-COUNT
+                                END-IF
+                        END-IF
+                END-IF
         END-READ
     END-PERFORM.
-    
+
+    *>端数分を最終コミットする
+    IF COMMIT-COUNT > ZERO
+        THEN
+            EXEC SQL
+                COMMIT
+            END-EXEC
+            PERFORM WRITE_CHECKPOINT_RTN
+    END-IF.
+
     CLOSE IN01_FILE.
     STOP RUN.
+
+    *>コミット済みTIDをチェックポイントファイルへ書き出す
+*>OPEN OUTPUTで都度開き直し、ファイルの中身を常に最新1件だけにする
+*>(追記すると再起動時に最初期のTIDを拾ってしまい、二重INSERTの原因になる)
+    WRITE_CHECKPOINT_RTN SECTION.
+        OPEN OUTPUT CHECKPOINT_FILE.
+        MOVE WK_LAST_COMMITTED_TID TO CHECKPOINT_TID.
+        WRITE CHECKPOINT_RECORD.
+        CLOSE CHECKPOINT_FILE.
+    WRITE-CHECKPOINT-EXIT.
+
     END PROGRAM APPLICATION_29_COMMIT_2.
 
 *>入力データを基にして、テーブル「test」にデータを新設する処理となる

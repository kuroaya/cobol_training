@@ -0,0 +1,49 @@
+*>CALL_2 税率区分テーブルを検索してEARNINGSの税込額を算出する共通サブルーチン
+*>SAMPLE_35_CALLのCALL文デモ、およびAPPLICATION_34_PAYROLLの給与計算から
+*>共通で呼び出されるため、独立したCALL可能なプログラムとして切り出した
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CALL_2.
+DATA DIVISION.
+    WORKING-STORAGE SECTION.
+*>税率区分テーブル(EARNINGSの範囲ごとに税率を持つ)
+        01 TAX_BRACKET_TBL_MASTER.
+            05 TAX_BRACKET_TBL_SIZE PIC 9(01) VALUE 4.
+            05 TAX_BRACKET_TBL OCCURS 4 TIMES
+                INDEXED BY TAX_BRACKET_IDX.
+                10 TAX_BRACKET_LOW PIC 9(05).
+                10 TAX_BRACKET_HIGH PIC 9(05).
+                10 TAX_BRACKET_RATE PIC 9(02).
+    LINKAGE SECTION.
+        01 EARNINGS PIC 9(5).
+        01 TAX_INCLUDED PIC 9(6).
+PROCEDURE DIVISION USING EARNINGS, TAX_INCLUDED.
+    MAIN_PART SECTION.
+    INIT-BRACKET-TBL.
+*>区分1:0~9999は5% 区分2:10000~29999は10%
+*>区分3:30000~59999は15% 区分4:60000~99999は20%
+        MOVE 00000 TO TAX_BRACKET_LOW(1).
+        MOVE 09999 TO TAX_BRACKET_HIGH(1).
+        MOVE 05 TO TAX_BRACKET_RATE(1).
+        MOVE 10000 TO TAX_BRACKET_LOW(2).
+        MOVE 29999 TO TAX_BRACKET_HIGH(2).
+        MOVE 10 TO TAX_BRACKET_RATE(2).
+        MOVE 30000 TO TAX_BRACKET_LOW(3).
+        MOVE 59999 TO TAX_BRACKET_HIGH(3).
+        MOVE 15 TO TAX_BRACKET_RATE(3).
+        MOVE 60000 TO TAX_BRACKET_LOW(4).
+        MOVE 99999 TO TAX_BRACKET_HIGH(4).
+        MOVE 20 TO TAX_BRACKET_RATE(4).
+    CALCULATION.
+*>EARNINGSが属する税率区分を検索して税込額を算出する
+        SET TAX_BRACKET_IDX TO 1.
+        SEARCH TAX_BRACKET_TBL
+            AT END
+                COMPUTE TAX_INCLUDED =
+                    EARNINGS + EARNINGS * TAX_BRACKET_RATE(4) / 100
+            WHEN EARNINGS NOT < TAX_BRACKET_LOW(TAX_BRACKET_IDX)
+                AND EARNINGS NOT > TAX_BRACKET_HIGH(TAX_BRACKET_IDX)
+                COMPUTE TAX_INCLUDED =
+                    EARNINGS + EARNINGS * TAX_BRACKET_RATE(TAX_BRACKET_IDX) / 100
+        END-SEARCH.
+    SUB_END.
+        END PROGRAM "CALL_2".

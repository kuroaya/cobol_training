@@ -6,6 +6,10 @@ ENVIRONMENT DIVISION.
     FILE-CONTROL.
         SELECT IN01_FILE
             ASSIGN TO "File1"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS IN_FILE_STATUS.
+        SELECT REJECT01_FILE
+            ASSIGN TO "Reject1.txt"
             ORGANIZATION IS LINE SEQUENTIAL.
 DATA DIVISION.
     FILE SECTION.
@@ -13,46 +17,79 @@ DATA DIVISION.
         01 IN01.
             05 IN01_TID PIC X(04).
             05 IN01_TNAME PIC X(10).
+        FD REJECT01_FILE.
+        01 REJECT01.
+            05 REJECT01_TID PIC X(04).
+            05 REJECT01_TNAME PIC X(10).
+            05 REJECT01_SQLCODE PIC -(09).
+            05 REJECT01_SQLSTATE PIC X(05).
+            05 REJECT01_REASON PIC X(40).
     WORKING-STORAGE SECTION.
+        01 IN_FILE_STATUS PIC XX.
+        01 WK_COUNT_AREA.
+            05 WK_INSERT_COUNT PIC 9(07) VALUE ZERO.
+            05 WK_REJECT_COUNT PIC 9(07) VALUE ZERO.
     *>1.ホスト変数の定義
         EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-            01 DBNAME PIC X(32) VALUE "testdb".
-            01 USERNAME PIC X(32) VALUE "********".
-            01 PASSWORD PIC X(32) VALUE "********".
+            COPY DBCONN.
             01 WK_IN01.
                 05 TID PIC X(4).
                 05 TNAME PIC X(10).
         EXEC SQL END DECLARE SECTION END-EXEC.
-        
+
     *>2.共通領域の定義
         EXEC SQL INCLUDE SQLCA END-EXEC.
-        
+
 PROCEDURE DIVISION.
     OPEN INPUT IN01_FILE.
-    READ IN01_FILE
-    END-READ.
-    MOVE IN01 TO WK_IN01.
-    
+    OPEN OUTPUT REJECT01_FILE.
+
     *>3.データベース接続
+    CALL "DBCONN_LOAD" USING DBCONN-INFO.
     EXEC SQL
-        CONNECT :USERNAME IDENTIFIED :PASSWORD
+        CONNECT :USERNAME IDENTIFIED BY :PASSWORD
             USING :DBNAME
     END-EXEC.
-    
-    *>4.データベースアクセス
-    EXEC SQL
-        INSERT INTO test
-        (tid,tname)
-        VALUES (:TID,:TNAME)
-    END-EXEC.
-    
+
+    *>4.データベースアクセス(入力ファイルを全件読み込んで追加する)
+    PERFORM UNTIL IN_FILE_STATUS NOT = "00"
+        READ IN01_FILE
+            AT END
+                DISPLAY "READ END"
+            NOT AT END
+                MOVE IN01 TO WK_IN01
+                EXEC SQL
+                    INSERT INTO test
+                    (tid,tname)
+                    VALUES (:TID,:TNAME)
+                END-EXEC
+                IF SQLCODE = ZERO
+                    THEN
+                        EXEC SQL
+                            COMMIT
+                        END-EXEC
+                        ADD 1 TO WK_INSERT_COUNT
+                    ELSE
+                        EXEC SQL
+                            ROLLBACK
+                        END-EXEC
+                        MOVE TID TO REJECT01_TID
+                        MOVE TNAME TO REJECT01_TNAME
+                        MOVE SQLCODE TO REJECT01_SQLCODE
+                        MOVE SQLSTATE TO REJECT01_SQLSTATE
+                        CALL "SQL_REASON_LOOKUP" USING BY CONTENT SQLCODE
+                            BY REFERENCE REJECT01_REASON
+                        WRITE REJECT01
+                        ADD 1 TO WK_REJECT_COUNT
+                END-IF
+        END-READ
+    END-PERFORM.
+
     DISPLAY "DB INSERT END".
-    
-    EXEC SQL
-        COMMIT
-    END-EXEC.
-    
+    DISPLAY "INSERT COUNT:" WK_INSERT_COUNT " REJECT COUNT:" WK_REJECT_COUNT.
+
     CLOSE IN01_FILE.
+    CLOSE REJECT01_FILE.
     STOP RUN.
     END PROGRAM APPLICATION_27_INSERT_2.
 

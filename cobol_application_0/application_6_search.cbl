@@ -2,55 +2,117 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. APPLICATION_6_SEARCH.
 ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT PRODUCT_MASTER_FILE
+            ASSIGN TO "ProductMaster.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS PRODUCT_MASTER_STATUS.
 DATA DIVISION.
+    FILE SECTION.
+        FD PRODUCT_MASTER_FILE.
+        01 PRODUCT_MASTER_RECORD.
+            05 PM_HINBAN PIC 9(02).
+            05 PM_HINMEI PIC X(10).
     WORKING-STORAGE SECTION.
         01 WORKING_AREA.
 *>コンソール入力&表示バッファ
-            05 CONSOLE_INPUT PIC 9(01).
+            05 CONSOLE_MODE PIC 9(01).
+            05 CONSOLE_INPUT PIC 9(02).
+            05 CONSOLE_NAME PIC X(10).
             05 DISP_BUF PIC X(20).
-*>商品テーブル
+        01 PRODUCT_MASTER_STATUS PIC XX.
+*>商品テーブル(HINMEIの昇順ソート済み。SEARCH ALLによる名前検索のため)
         01 SHOHIN_TBL_MASTER.
-            05 TBL_SIZE PIC 9(01).
-            05 SHOHIN_TBL OCCURS 0 TO 5
+            05 TBL_SIZE PIC 9(02).
+            05 SHOHIN_TBL OCCURS 0 TO 99
                 DEPENDING ON TBL_SIZE
+                ASCENDING KEY IS HINMEI
                 INDEXED BY TBL_IDX.
-                10 HINBAN PIC 9(01).
+                10 HINBAN PIC 9(02).
                 10 HINMEI PIC X(10).
 PROCEDURE DIVISION.
     MAIN_PROCEDURE SECTION.
 *>コンソール入力エリアの初期化
         MOVE ZERO TO CONSOLE_INPUT.
-        
-*>商品テーブルの初期化
-        SET TBL_SIZE TO 5.
-        MOVE 1 TO HINBAN(1).
-        MOVE 2 TO HINBAN(2).
-        MOVE 3 TO HINBAN(3).
-        MOVE 4 TO HINBAN(4).
-        MOVE 5 TO HINBAN(5).
-        MOVE "みかん" TO HINMEI(1).
-        MOVE "りんご" TO HINMEI(2).
-        MOVE "バナナ" TO HINMEI(3).
-        MOVE "いちご" TO HINMEI(4).
-        MOVE "メロン" TO HINMEI(5).
-        
+
+*>商品テーブルの初期化(商品マスタファイルから読み込む)
+        PERFORM LOAD-SHOHIN-RTN.
+
+*>HINMEIの昇順に並び替える(SEARCH ALLで名前検索を行うための前提)
+        SORT SHOHIN_TBL ASCENDING KEY HINMEI.
+
     EXEC-DISPLAY-INPUT-PROC.
-    *>コンソール表示&入力
-        DISPLAY "PLEASE INPUT NUMBER(1~5)".
-        ACCEPT CONSOLE_INPUT FROM CONSOLE.
-        
-    *>商品テーブルの逐次検索
-        SET TBL_IDX TO 1.
-        SEARCH SHOHIN_TBL
-            AT END
-                DISPLAY "1~5 NUMBER INPUT."
-                GO TO EXEC-DISPLAY-INPUT-PROC
-                WHEN HINBAN(TBL_IDX) = CONSOLE_INPUT
-                DISPLAY HINMEI(TBL_IDX)
-        END-SEARCH.
+    *>コンソール表示&入力(品番検索/品名検索の選択)
+        DISPLAY "SEARCH BY (1)HINBAN OR (2)HINMEI".
+        ACCEPT CONSOLE_MODE FROM CONSOLE.
+
+        IF CONSOLE_MODE = 2
+            THEN
+    *>商品テーブルのSEARCH ALL検索(HINMEIの昇順ソート済みテーブルを二分探索する)
+                DISPLAY "PLEASE INPUT HINMEI NAME"
+                ACCEPT CONSOLE_NAME FROM CONSOLE
+                SET TBL_IDX TO 1
+                SEARCH ALL SHOHIN_TBL
+                    AT END
+                        DISPLAY "HINMEI NOT FOUND. INPUT AGAIN."
+                        GO TO EXEC-DISPLAY-INPUT-PROC
+                        WHEN HINMEI(TBL_IDX) = CONSOLE_NAME
+                        DISPLAY HINBAN(TBL_IDX)
+                END-SEARCH
+            ELSE
+    *>商品テーブルの逐次検索(従来どおりHINBANの値で検索する)
+                DISPLAY "PLEASE INPUT HINBAN NUMBER"
+                ACCEPT CONSOLE_INPUT FROM CONSOLE
+                SET TBL_IDX TO 1
+                SEARCH SHOHIN_TBL
+                    AT END
+                        DISPLAY "HINBAN NOT FOUND. INPUT AGAIN."
+                        GO TO EXEC-DISPLAY-INPUT-PROC
+                        WHEN HINBAN(TBL_IDX) = CONSOLE_INPUT
+                        DISPLAY HINMEI(TBL_IDX)
+                END-SEARCH
+        END-IF.
 
     END-PROC.
         STOP RUN.
+*>商品マスタファイルの読み込み(見つからない場合は従来のデモ5件で起動する)
+    LOAD-SHOHIN-RTN SECTION.
+        SET TBL_SIZE TO 0.
+        OPEN INPUT PRODUCT_MASTER_FILE.
+        IF PRODUCT_MASTER_STATUS = "00"
+            THEN
+                PERFORM UNTIL PRODUCT_MASTER_STATUS NOT = "00"
+                    READ PRODUCT_MASTER_FILE
+                        AT END
+                            CONTINUE
+                        NOT AT END
+                            IF TBL_SIZE < 99
+                                THEN
+                                    ADD 1 TO TBL_SIZE
+                                    SET TBL_IDX TO TBL_SIZE
+                                    MOVE PM_HINBAN TO HINBAN(TBL_IDX)
+                                    MOVE PM_HINMEI TO HINMEI(TBL_IDX)
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE PRODUCT_MASTER_FILE
+        END-IF.
+        IF TBL_SIZE = 0
+            THEN
+                SET TBL_SIZE TO 5
+                MOVE 1 TO HINBAN(1)
+                MOVE 2 TO HINBAN(2)
+                MOVE 3 TO HINBAN(3)
+                MOVE 4 TO HINBAN(4)
+                MOVE 5 TO HINBAN(5)
+                MOVE "みかん" TO HINMEI(1)
+                MOVE "りんご" TO HINMEI(2)
+                MOVE "バナナ" TO HINMEI(3)
+                MOVE "いちご" TO HINMEI(4)
+                MOVE "メロン" TO HINMEI(5)
+        END-IF.
+    LOAD-SHOHIN-EXIT.
 END PROGRAM APPLICATION_6_SEARCH.
 *>SEARCH~AT END~WHEN~END-SEARCH
 *>検索表領域内を逐次検索して、WHENの検索条件に一致するデータがある場合に、

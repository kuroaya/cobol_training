@@ -0,0 +1,67 @@
+*>CHECK_DIGIT 入力コードの最終桁をチェックデジットとしてMOD10検査する共通サブルーチン
+*>SAMPLE_16_INITIAL_VALUEのALPHABET_DATAと同じ「VALUE句で埋めた集団項目を
+*>OCCURS表として指標で引く」やり方で、1桁おきの重み(2,1,2,1...)を持つ
+*>WEIGHT_DATA表を用意し、各桁にかけた値を積み上げてチェックデジットと比較する
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CHECK_DIGIT.
+DATA DIVISION.
+    WORKING-STORAGE SECTION.
+    01 WEIGHT_TABLE_AREA VALUE "21212121".
+        05 WEIGHT_DATA PIC 9 OCCURS 8.
+    01 CD-IDX PIC 9(02) COMP.
+    01 CD-DATA-LEN PIC 9(02) COMP.
+    01 CD-DIGIT PIC 9(01).
+    01 CD-PRODUCT PIC 9(02).
+    01 CD-SUM PIC 9(03) VALUE ZERO.
+    01 CD-CALC-CHECK PIC 9(01).
+    01 CD-REMAINDER PIC 9(01).
+    LINKAGE SECTION.
+    01 CD-CODE PIC X(10).
+    01 CD-LENGTH PIC 9(02) COMP.
+    01 CD-RESULT PIC X(01).
+        88 CD-IS-VALID VALUE "V".
+        88 CD-IS-INVALID VALUE "I".
+PROCEDURE DIVISION USING CD-CODE CD-LENGTH CD-RESULT.
+    MAIN-RTN SECTION.
+        MOVE ZERO TO CD-SUM.
+        COMPUTE CD-DATA-LEN = CD-LENGTH - 1.
+        IF CD-DATA-LEN < 1 OR CD-LENGTH > 8
+            THEN
+                SET CD-IS-INVALID TO TRUE
+                GO TO MAIN-EXIT
+        END-IF.
+        IF CD-CODE(1:CD-LENGTH) NOT NUMERIC
+            THEN
+                SET CD-IS-INVALID TO TRUE
+                GO TO MAIN-EXIT
+        END-IF.
+        SET CD-IDX TO 1.
+        PERFORM UNTIL CD-IDX > CD-DATA-LEN
+            MOVE CD-CODE(CD-IDX:1) TO CD-DIGIT
+            COMPUTE CD-PRODUCT = CD-DIGIT * WEIGHT_DATA(CD-IDX)
+            IF CD-PRODUCT > 9
+                THEN
+                    SUBTRACT 9 FROM CD-PRODUCT
+            END-IF
+            ADD CD-PRODUCT TO CD-SUM
+            ADD 1 TO CD-IDX
+        END-PERFORM.
+        COMPUTE CD-REMAINDER = FUNCTION MOD(CD-SUM, 10).
+        IF CD-REMAINDER = ZERO
+            THEN
+                MOVE ZERO TO CD-CALC-CHECK
+            ELSE
+                COMPUTE CD-CALC-CHECK = 10 - CD-REMAINDER
+        END-IF.
+        IF CD-CODE(CD-LENGTH:1) = CD-CALC-CHECK
+            THEN
+                SET CD-IS-VALID TO TRUE
+            ELSE
+                SET CD-IS-INVALID TO TRUE
+        END-IF.
+    MAIN-EXIT.
+        EXIT PROGRAM.
+    END PROGRAM CHECK_DIGIT.
+*>CD-CODE   検査対象のコード(右詰め不要、左から1桁目以降にチェックデジットまで並べる)
+*>CD-LENGTH データ桁数+チェックデジット1桁を合わせた全体の桁数(8桁まで)
+*>CD-RESULT "V"=合格 "I"=不合格(非数字または最大桁数超過も不合格)

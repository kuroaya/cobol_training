@@ -2,16 +2,28 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. APPLICATION_20_FETCH.
 ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT FETCH_PARM_FILE
+            ASSIGN TO "FetchParm.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS FETCH_PARM_STATUS.
 DATA DIVISION.
 *>*****************************
+    FILE SECTION.
+    FD FETCH_PARM_FILE.
+    01 FETCH_PARM_RECORD.
+        05 FETCH_PARM_TID_FROM PIC X(4).
+        05 FETCH_PARM_TID_TO PIC X(4).
     WORKING-STORAGE SECTION.
+    01 FETCH_PARM_STATUS PIC XX.
     *>1.ホスト変数の定義
         EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-            01 DBNAME PIC X(32) VALUE "testdb".
-            01 USERNAME PIC X(32) VALUE "********".
-            01 PASSWORD PIC X(32) VALUE "********".
+            COPY DBCONN.
             01 TID PIC X(4).
             01 TNAME PIC X(10).
+            01 PARM-TID-FROM PIC X(4) VALUE "0000".
+            01 PARM-TID-TO PIC X(4) VALUE "9999".
             01 SW-AREA.
                 05 SW-NOTFOUND PIC X(01) VALUE SPACE.
             01 CST-AREA.
@@ -25,10 +37,13 @@ DATA DIVISION.
 PROCEDURE DIVISION.
     MAIN-RTN SECTION.
     *>3.データベース接続
+        CALL "DBCONN_LOAD" USING DBCONN-INFO.
         EXEC SQL
             CONNECT :USERNAME IDENTIFIED BY :PASSWORD
                 USING :DBNAME
         END-EXEC.
+    *>***** 検索条件パラメータの読み込み
+        PERFORM PARM-RTN.
     *>4.データベースアクセス
     *>***** DB カーソルオープン処理
         PERFORM OPEN-RTN.
@@ -38,6 +53,22 @@ PROCEDURE DIVISION.
         PERFORM CLOSE-RTN.
     STOP RUN.
     MAIN-EXIT.
+*>*****************************
+    *>***** 検索条件パラメータの読み込み
+        PARM-RTN SECTION.
+            OPEN INPUT FETCH_PARM_FILE.
+            IF FETCH_PARM_STATUS = "00"
+                THEN
+                    READ FETCH_PARM_FILE
+                        AT END
+                            CONTINUE
+                        NOT AT END
+                            MOVE FETCH_PARM_TID_FROM TO PARM-TID-FROM
+                            MOVE FETCH_PARM_TID_TO TO PARM-TID-TO
+                    END-READ
+                    CLOSE FETCH_PARM_FILE
+            END-IF.
+        PARM-EXIT.
 *>*****************************
     *>***** DB カーソルオープン処理
         OPEN-RTN SECTION.
@@ -45,6 +76,7 @@ PROCEDURE DIVISION.
                 DECLARE CSR01 CURSOR FOR
                 SELECT tid,tname
                 FROM test
+                WHERE tid BETWEEN :PARM-TID-FROM AND :PARM-TID-TO
             END-EXEC.
             EXEC SQL
                 OPEN CSR01

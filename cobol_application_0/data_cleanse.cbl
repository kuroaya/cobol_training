@@ -0,0 +1,99 @@
+*>DATA_CLEANSE 渡された項目に対し、CleanseRules.txtで定義したルールに従いINSPECT REPLACINGを適用する共通サブルーチン
+*>ルールファイルが存在しない場合は、旧SAMPLE_24_REPLACINGと同じ2件のデモルールで動作する
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DATA_CLEANSE.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT CLEANSE_RULE_FILE
+            ASSIGN TO "CleanseRules.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS CLEANSE_RULE_STATUS.
+DATA DIVISION.
+    FILE SECTION.
+    FD CLEANSE_RULE_FILE.
+    01 CLEANSE_RULE_RECORD.
+        05 CRULE_FROM PIC X(10).
+        05 CRULE_TO PIC X(10).
+        05 CRULE_LEN PIC 9(02).
+        05 CRULE_SCOPE PIC X(01).
+    WORKING-STORAGE SECTION.
+    01 CLEANSE_RULE_STATUS PIC XX.
+    01 CLEANSE_LOADED_SW PIC X(01) VALUE "N".
+        88 CLEANSE_LOADED VALUE "Y".
+*>置換ルール表(置換前/置換後/対象文字数/適用範囲)
+    01 CLEANSE_RULE_TBL.
+        05 CLEANSE_RULE_CNT PIC 9(02) VALUE ZERO.
+        05 CLEANSE_RULE OCCURS 0 TO 20 TIMES
+            DEPENDING ON CLEANSE_RULE_CNT
+            INDEXED BY CR_IDX.
+            10 CLEANSE_FROM PIC X(10).
+            10 CLEANSE_TO PIC X(10).
+            10 CLEANSE_LEN PIC 9(02).
+            10 CLEANSE_SCOPE PIC X(01).
+                88 CLEANSE_SCOPE_ALL VALUE "A".
+                88 CLEANSE_SCOPE_FIRST VALUE "F".
+    LINKAGE SECTION.
+    01 DCLN-FIELD PIC X(10).
+PROCEDURE DIVISION USING DCLN-FIELD.
+    MAIN-RTN SECTION.
+        IF NOT CLEANSE_LOADED
+            THEN
+                PERFORM LOAD-RULES-RTN
+                SET CLEANSE_LOADED TO TRUE
+        END-IF.
+        PERFORM APPLY-RULE-RTN
+            VARYING CR_IDX FROM 1 BY 1 UNTIL CR_IDX > CLEANSE_RULE_CNT.
+        EXIT PROGRAM.
+    MAIN-EXIT.
+*>ルールファイルの読み込み(無ければデモ2件 ALL "AB"->"YZ" / FIRST "BC"->"YZ" で動作する)
+    LOAD-RULES-RTN SECTION.
+        MOVE ZERO TO CLEANSE_RULE_CNT.
+        OPEN INPUT CLEANSE_RULE_FILE.
+        IF CLEANSE_RULE_STATUS = "00"
+            THEN
+                PERFORM UNTIL CLEANSE_RULE_STATUS NOT = "00"
+                    READ CLEANSE_RULE_FILE
+                        AT END
+                            CONTINUE
+                        NOT AT END
+                            IF CLEANSE_RULE_CNT < 20
+                                THEN
+                                    ADD 1 TO CLEANSE_RULE_CNT
+                                    SET CR_IDX TO CLEANSE_RULE_CNT
+                                    MOVE CRULE_FROM TO CLEANSE_FROM(CR_IDX)
+                                    MOVE CRULE_TO TO CLEANSE_TO(CR_IDX)
+                                    MOVE CRULE_LEN TO CLEANSE_LEN(CR_IDX)
+                                    MOVE CRULE_SCOPE TO CLEANSE_SCOPE(CR_IDX)
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE CLEANSE_RULE_FILE
+        END-IF.
+        IF CLEANSE_RULE_CNT = 0
+            THEN
+                SET CLEANSE_RULE_CNT TO 2
+                MOVE "AB" TO CLEANSE_FROM(1)
+                MOVE "YZ" TO CLEANSE_TO(1)
+                MOVE 2 TO CLEANSE_LEN(1)
+                MOVE "A" TO CLEANSE_SCOPE(1)
+                MOVE "BC" TO CLEANSE_FROM(2)
+                MOVE "YZ" TO CLEANSE_TO(2)
+                MOVE 2 TO CLEANSE_LEN(2)
+                MOVE "F" TO CLEANSE_SCOPE(2)
+        END-IF.
+    LOAD-RULES-EXIT.
+*>1件分のルールをDCLN-FIELDへ適用する(ALLは全件置換、FIRSTは最初の1件のみ置換)
+    APPLY-RULE-RTN SECTION.
+        IF CLEANSE_SCOPE_ALL(CR_IDX)
+            THEN
+                INSPECT DCLN-FIELD REPLACING ALL
+                    CLEANSE_FROM(CR_IDX) (1:CLEANSE_LEN(CR_IDX))
+                    BY CLEANSE_TO(CR_IDX) (1:CLEANSE_LEN(CR_IDX))
+            ELSE
+                INSPECT DCLN-FIELD REPLACING FIRST
+                    CLEANSE_FROM(CR_IDX) (1:CLEANSE_LEN(CR_IDX))
+                    BY CLEANSE_TO(CR_IDX) (1:CLEANSE_LEN(CR_IDX))
+        END-IF.
+    APPLY-RULE-EXIT.
+    END PROGRAM DATA_CLEANSE.

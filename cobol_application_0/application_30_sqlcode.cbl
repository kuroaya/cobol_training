@@ -4,11 +4,11 @@ PROGRAM-ID. APPLICATION_30_SQLCODE.
 ENVIRONMENT DIVISION.
 DATA DIVISION.
     WORKING-STORAGE SECTION.
+        01 WK-DBERR-PROGRAM PIC X(25) VALUE "APPLICATION_30_SQLCODE".
+        01 WK-DBERR-KEY PIC X(20).
     *>1.ホスト変数の定義
     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-        01 DBNAME PIC X(32) VALUE "testdb".
-        01 USERNAME PIC X(32) VALUE "********".
-        01 PASSWORD PIC X(32) VALUE "********".
+        COPY DBCONN.
         01 TID PIC X(4).
         01 TNAME PIC X(10).
         01 SW_AREA.
@@ -16,12 +16,20 @@ DATA DIVISION.
         01 CST_AREA.
             05 CST_1X PIC X(01) VALUE "1".
             05 CST_SQL_NF PIC S9(09) COMP-5 VALUE +100.
+*>一時的な失敗(ロック待ちタイムアウト/デッドロック)として扱うSQLCODE
+            05 CST_SQL_TIMEOUT PIC S9(09) COMP-5 VALUE -51.
+            05 CST_SQL_DEADLOCK PIC S9(09) COMP-5 VALUE -60.
     EXEC SQL END DECLARE SECTION END-EXEC.
     *>2.共通領域の定義
     EXEC SQL INCLUDE SQLCA END-EXEC.
+    *>一時的な失敗のリトライ制御(再試行回数と1回あたりの待機時間)
+        01 WK-RETRY-COUNT PIC 9(02) VALUE ZERO.
+        01 WK-RETRY-MAX PIC 9(02) VALUE 3.
+        01 WK-RETRY-DELAY-NANOS PIC 9(09) COMP-5 VALUE 500000000.
 PROCEDURE DIVISION.
     MAIN-RTN SECTION.
     *>3.データベース接続
+    CALL "DBCONN_LOAD" USING DBCONN-INFO.
     EXEC SQL
         CONNECT :USERNAME IDENTIFIED BY :PASSWORD
             USING :DBNAME
@@ -48,22 +56,47 @@ PROCEDURE DIVISION.
             OPEN CSR01
         END-EXEC.
     OPEN-EXIT.
-    *>DB FETCH処理　
+    *>DB FETCH処理
     FETCH-RTN SECTION.
-        EXEC SQL 
+    FETCH-ATTEMPT.
+        EXEC SQL
             FETCH CSR01
             INTO :TID,:TNAME
         END-EXEC.
-        
+
         EVALUATE SQLCODE
-            WHEN ZERO 
+            WHEN ZERO
+                MOVE ZERO TO WK-RETRY-COUNT
                 DISPLAY TID TNAME SQLCODE
             WHEN CST_SQL_NF
                 DISPLAY SQLCODE
                 MOVE CST_1X TO SW_NOTFOUND
+            WHEN CST_SQL_TIMEOUT
+            WHEN CST_SQL_DEADLOCK
+*>一時的な失敗はしばらく待って既定回数まで再試行する。超えたら通常のエラー処理へ
+                IF WK-RETRY-COUNT < WK-RETRY-MAX
+                    THEN
+                        ADD 1 TO WK-RETRY-COUNT
+                        DISPLAY "TEMPORARY SQLCODE " SQLCODE
+                            " RETRY " WK-RETRY-COUNT
+                        CALL "CBL_GC_NANOSLEEP" USING WK-RETRY-DELAY-NANOS
+                        GO TO FETCH-ATTEMPT
+                    ELSE
+                        DISPLAY SQLCODE
+                        DISPLAY "ERROR"
+                        MOVE TID TO WK-DBERR-KEY
+                        CALL "DB_ERROR_LOG" USING BY CONTENT
+                            WK-DBERR-PROGRAM,
+                            SQLCODE, SQLSTATE, WK-DBERR-KEY
+                        MOVE ZERO TO WK-RETRY-COUNT
+                        MOVE CST_1X TO SW_NOTFOUND
+                END-IF
             WHEN OTHER
                 DISPLAY SQLCODE
                 DISPLAY "ERROR"
+                MOVE TID TO WK-DBERR-KEY
+                CALL "DB_ERROR_LOG" USING BY CONTENT WK-DBERR-PROGRAM,
+                    SQLCODE, SQLSTATE, WK-DBERR-KEY
         END-EVALUATE.
     FETCH-EXIT.
     *>DB カーソルクローズ処理
@@ -83,4 +116,8 @@ PROCEDURE DIVISION.
 *>SQLCODE < 0 処理異常終了
 *>検索後にSQLCODEが0(正常終了)か、100(該当データなし)か、それ以外(異常終了)かを
 *>判断して、後続処理を実施している
+*>SQLCODE = -51  ロック待ちタイムアウト(一時的な失敗)
+*>SQLCODE = -60  デッドロック検出(一時的な失敗)
+*>上記2つはCST_SQL_TIMEOUT/CST_SQL_DEADLOCKとして扱い、WK-RETRY-MAX回を上限に
+*>少し待ってからFETCHを再試行する。再試行しても解消しない場合のみ異常終了として扱う
 

@@ -6,7 +6,8 @@ ENVIRONMENT DIVISION.
     FILE-CONTROL.
         SELECT IN01_FILE
             ASSIGN TO "File1.txt"
-            ORGANIZATION IS LINE SEQUENTIAL.
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS IN_FILE_STATUS.
 DATA DIVISION.
     FILE SECTION.
         FD IN01_FILE.
@@ -14,44 +15,61 @@ DATA DIVISION.
             05 IN01_TID PIC X(04).
             05 IN01_TNAME PIC X(10).
     WORKING-STORAGE SECTION.
+        01 IN_FILE_STATUS PIC XX.
+        01 WK_COUNT_AREA.
+            05 WK_UPDATE_COUNT PIC 9(07) VALUE ZERO.
+*>FILE_STATUS_CHECKからの戻りエリア(OPEN結果の診断メッセージ用)
+        01 WK_FS_MESSAGE PIC X(40).
+        01 WK_FS_ACTION PIC X(01).
         *>1.ホスト変数の定義
         EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-            01 DBNAME PIC X(32) VALUE "testdb".
-            01 USERNAME PIC X(32) VALUE "********".
-            01 PASSWORD PIC X(32) VALUE "********".
+            COPY DBCONN.
             01 WK-IN01.
                 05 TID PIC X(4).
                 05 TNAME PIC X(10).
         EXEC SQL END DECLARE SECTION END-EXEC.
-        
+
         *>2.共通領域の定義
         EXEC SQL INCLUDE SQLCA END-EXEC.
-        
+
 PROCEDURE DIVISION.
     OPEN INPUT IN01_FILE.
-    READ IN01_FILE
-    END-READ.
-    MOVE IN01 TO WK-IN01.
-    
+    CALL "FILE_STATUS_CHECK" USING IN_FILE_STATUS
+        WK_FS_MESSAGE WK_FS_ACTION.
+    IF WK_FS_ACTION NOT = "C"
+        THEN
+            DISPLAY "IN01_FILE " WK_FS_MESSAGE
+    END-IF.
+
     *>3.データベース接続
+    CALL "DBCONN_LOAD" USING DBCONN-INFO.
     EXEC SQL
         CONNECT :USERNAME IDENTIFIED BY :PASSWORD
             USING :DBNAME
     END-EXEC.
 
-    *>4.データベースアクセス
-    EXEC SQL
-        UPDATE test
-        SET tname = :TNAME
-        WHERE tid = :TID
-    END-EXEC.
-    
+    *>4.データベースアクセス(入力ファイルを全件読み込んで更新する)
+    PERFORM UNTIL IN_FILE_STATUS NOT = "00"
+        READ IN01_FILE
+            AT END
+                DISPLAY "READ END"
+            NOT AT END
+                MOVE IN01 TO WK-IN01
+                EXEC SQL
+                    UPDATE test
+                    SET tname = :TNAME
+                    WHERE tid = :TID
+                END-EXEC
+                ADD 1 TO WK_UPDATE_COUNT
+                EXEC SQL
+                    COMMIT
+                END-EXEC
+        END-READ
+    END-PERFORM.
+
     DISPLAY "DB UPDATE END".
-    
-    EXEC SQL
-        COMMIT
-    END-EXEC.
-    
+    DISPLAY "UPDATE COUNT:" WK_UPDATE_COUNT.
+
     CLOSE IN01_FILE.
     STOP RUN.
     END PROGRAM APPLICATION_23_UPDATE_2.

@@ -2,6 +2,9 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. APPLICATION_15_SPLIT_FILE.
 ENVIRONMENT DIVISION.
+    CONFIGURATION SECTION.
+        REPOSITORY.
+        FUNCTION VALID-DATE.
     INPUT-OUTPUT SECTION.
     FILE-CONTROL.
         SELECT IN01_FILE
@@ -14,6 +17,18 @@ ENVIRONMENT DIVISION.
         SELECT OUT02_FILE
             ASSIGN TO "File3.txt"
             ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT OUT03_FILE
+            ASSIGN TO "File4.txt"
+            ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT OUT04_FILE
+            ASSIGN TO "File5.txt"
+            ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT OUT05_FILE
+            ASSIGN TO "File6.txt"
+            ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT REJECT01_FILE
+            ASSIGN TO "File7.txt"
+            ORGANIZATION IS LINE SEQUENTIAL.
 DATA DIVISION.
     FILE SECTION.
     FD IN01_FILE.
@@ -28,41 +43,198 @@ DATA DIVISION.
         05 OUT01_JNAME PIC X(10).
         05 OUT01_KINZOKU PIC 99.
         05 OUT01_NDATE PIC X(08).
+    01 OUT01_TRAILER.
+        05 OUT01_TRL_TAG PIC X(07).
+        05 OUT01_TRL_CNT PIC 9(07).
+        05 OUT01_TRL_TOTAL PIC 9(09).
     FD OUT02_FILE.
     01 OUT02.
         05 OUT02_JCODE PIC X(07).
+    01 OUT02_TRAILER.
+        05 OUT02_TRL_TAG PIC X(07).
+        05 OUT02_TRL_CNT PIC 9(07).
+        05 OUT02_TRL_TOTAL PIC 9(09).
+    FD OUT03_FILE.
+    01 OUT03.
+        05 OUT03_JCODE PIC X(07).
+        05 OUT03_JNAME PIC X(10).
+        05 OUT03_KINZOKU PIC 99.
+        05 OUT03_NDATE PIC X(08).
+    01 OUT03_TRAILER.
+        05 OUT03_TRL_TAG PIC X(07).
+        05 OUT03_TRL_CNT PIC 9(07).
+        05 OUT03_TRL_TOTAL PIC 9(09).
+    FD OUT04_FILE.
+    01 OUT04.
+        05 OUT04_JCODE PIC X(07).
+        05 OUT04_JNAME PIC X(10).
+        05 OUT04_KINZOKU PIC 99.
+        05 OUT04_NDATE PIC X(08).
+    01 OUT04_TRAILER.
+        05 OUT04_TRL_TAG PIC X(07).
+        05 OUT04_TRL_CNT PIC 9(07).
+        05 OUT04_TRL_TOTAL PIC 9(09).
+    FD OUT05_FILE.
+    01 OUT05.
+        05 OUT05_JCODE PIC X(07).
+        05 OUT05_JNAME PIC X(10).
+        05 OUT05_KINZOKU PIC 99.
+        05 OUT05_NDATE PIC X(08).
+    01 OUT05_TRAILER.
+        05 OUT05_TRL_TAG PIC X(07).
+        05 OUT05_TRL_CNT PIC 9(07).
+        05 OUT05_TRL_TOTAL PIC 9(09).
+    FD REJECT01_FILE.
+    01 REJECT01.
+        05 REJECT01_JCODE PIC X(07).
+        05 REJECT01_JNAME PIC X(10).
+        05 REJECT01_KINZOKU PIC 99.
+        05 REJECT01_NDATE PIC X(08).
+    01 REJECT01_TRAILER.
+        05 REJECT01_TRL_TAG PIC X(07).
+        05 REJECT01_TRL_CNT PIC 9(07).
+        05 REJECT01_TRL_TOTAL PIC 9(09).
     WORKING-STORAGE SECTION.
         01 IN_FILE_STATUS PIC XX.
+*>金属コード検索テーブル
+        01 KINZOKU_TBL_MASTER.
+            05 KINZOKU_TBL_SIZE PIC 9(01) VALUE 3.
+            05 KINZOKU_TBL OCCURS 3 TIMES INDEXED BY KINZOKU_IDX.
+                10 KINZOKU_CODE PIC 99.
+                10 KINZOKU_NAME PIC X(10).
+*>出力ファイルごとの制御合計(件数+金属コード合計値)。OUT02は金属コードを持たないため件数のみ
+        01 WK_CTL_CNT.
+            05 WK_CTL_CNT_01 PIC 9(07) VALUE 0.
+            05 WK_CTL_CNT_02 PIC 9(07) VALUE 0.
+            05 WK_CTL_CNT_03 PIC 9(07) VALUE 0.
+            05 WK_CTL_CNT_04 PIC 9(07) VALUE 0.
+            05 WK_CTL_CNT_05 PIC 9(07) VALUE 0.
+            05 WK_CTL_CNT_REJECT01 PIC 9(07) VALUE 0.
+        01 WK_CTL_TOTAL.
+            05 WK_CTL_TOTAL_01 PIC 9(09) VALUE 0.
+            05 WK_CTL_TOTAL_03 PIC 9(09) VALUE 0.
+            05 WK_CTL_TOTAL_04 PIC 9(09) VALUE 0.
+            05 WK_CTL_TOTAL_05 PIC 9(09) VALUE 0.
+            05 WK_CTL_TOTAL_REJECT01 PIC 9(09) VALUE 0.
+*>FILE_STATUS_CHECKからの戻りエリア(OPEN結果の診断メッセージ用)
+        01 WK-FS-MESSAGE PIC X(40).
+        01 WK-FS-ACTION PIC X(01).
 PROCEDURE DIVISION.
+    MAIN_PROCEDURE SECTION.
+    *>初期処理 金属コード検索テーブルの初期化
+        MOVE 1 TO KINZOKU_CODE(1).
+        MOVE "TETSU" TO KINZOKU_NAME(1).
+        MOVE 2 TO KINZOKU_CODE(2).
+        MOVE "DOU" TO KINZOKU_NAME(2).
+        MOVE 3 TO KINZOKU_CODE(3).
+        MOVE "ARUMI" TO KINZOKU_NAME(3).
     *>初期処理 ファイルオープン
     OPEN INPUT IN01_FILE.
+    CALL "FILE_STATUS_CHECK" USING IN_FILE_STATUS
+        WK-FS-MESSAGE WK-FS-ACTION.
+    IF WK-FS-ACTION NOT = "C"
+        THEN
+            DISPLAY "IN01_FILE " WK-FS-MESSAGE
+    END-IF.
     OPEN OUTPUT OUT01_FILE.
     OPEN OUTPUT OUT02_FILE.
+    OPEN OUTPUT OUT03_FILE.
+    OPEN OUTPUT OUT04_FILE.
+    OPEN OUTPUT OUT05_FILE.
+    OPEN OUTPUT REJECT01_FILE.
     *>主処理 ファイル読み込み処理、ファイル分割処理
     PERFORM UNTIL IN_FILE_STATUS NOT = "00"
         READ IN01_FILE
-            AT END 
+            AT END
                 DISPLAY "READ END"
-            NOT AT END 
-                MOVE IN01 TO OUT01 
-                IF IN01_KINZOKU = ZERO 
+            NOT AT END
+*>IN01_NDATEが実在しない日付であれば、金属コードの判定に進む前にREJECT01へ回す
+                IF FUNCTION VALID-DATE(IN01_NDATE) = 0
                     THEN
-                        MOVE "20190401" TO OUT01_NDATE
-                        WRITE OUT01
-                        MOVE IN01_JCODE TO OUT02_JCODE
-                        WRITE OUT02 
+                        MOVE IN01 TO REJECT01
+                        ADD 1 TO WK_CTL_CNT_REJECT01
+                        ADD REJECT01_KINZOKU TO WK_CTL_TOTAL_REJECT01
+                        WRITE REJECT01
                     ELSE
-                        ADD 1 TO OUT01_KINZOKU
-                        WRITE OUT01
-                    
+                        MOVE IN01 TO OUT01
+                        IF IN01_KINZOKU = ZERO
+                            THEN
+                                MOVE "20190401" TO OUT01_NDATE
+                                ADD 1 TO WK_CTL_CNT_01
+                                ADD OUT01_KINZOKU TO WK_CTL_TOTAL_01
+                                WRITE OUT01
+                                MOVE IN01_JCODE TO OUT02_JCODE
+                                ADD 1 TO WK_CTL_CNT_02
+                                WRITE OUT02
+                            ELSE
+                                SET KINZOKU_IDX TO 1
+                                SEARCH KINZOKU_TBL
+                                    AT END
+                                        MOVE IN01 TO REJECT01
+                                        ADD 1 TO WK_CTL_CNT_REJECT01
+                                        ADD REJECT01_KINZOKU TO
+                                            WK_CTL_TOTAL_REJECT01
+                                        WRITE REJECT01
+                                    WHEN KINZOKU_CODE(KINZOKU_IDX) =
+                                        IN01_KINZOKU
+                                        EVALUATE KINZOKU_IDX
+                                            WHEN 1
+                                                MOVE IN01 TO OUT03
+                                                ADD 1 TO WK_CTL_CNT_03
+                                                ADD OUT03_KINZOKU TO
+                                                    WK_CTL_TOTAL_03
+                                                WRITE OUT03
+                                            WHEN 2
+                                                MOVE IN01 TO OUT04
+                                                ADD 1 TO WK_CTL_CNT_04
+                                                ADD OUT04_KINZOKU TO
+                                                    WK_CTL_TOTAL_04
+                                                WRITE OUT04
+                                            WHEN 3
+                                                MOVE IN01 TO OUT05
+                                                ADD 1 TO WK_CTL_CNT_05
+                                                ADD OUT05_KINZOKU TO
+                                                    WK_CTL_TOTAL_05
+                                                WRITE OUT05
+                                        END-EVALUATE
+                                END-SEARCH
+                        END-IF
                 END-IF
         END-READ
     END-PERFORM.
-    *>終了処理 ファイルクローズ
+    *>終了処理 各出力ファイルの末尾に制御合計レコードを書き出してからクローズ
+        MOVE "TRAILER" TO OUT01_TRL_TAG.
+        MOVE WK_CTL_CNT_01 TO OUT01_TRL_CNT.
+        MOVE WK_CTL_TOTAL_01 TO OUT01_TRL_TOTAL.
+        WRITE OUT01_TRAILER.
+        MOVE "TRAILER" TO OUT02_TRL_TAG.
+        MOVE WK_CTL_CNT_02 TO OUT02_TRL_CNT.
+        MOVE ZERO TO OUT02_TRL_TOTAL.
+        WRITE OUT02_TRAILER.
+        MOVE "TRAILER" TO OUT03_TRL_TAG.
+        MOVE WK_CTL_CNT_03 TO OUT03_TRL_CNT.
+        MOVE WK_CTL_TOTAL_03 TO OUT03_TRL_TOTAL.
+        WRITE OUT03_TRAILER.
+        MOVE "TRAILER" TO OUT04_TRL_TAG.
+        MOVE WK_CTL_CNT_04 TO OUT04_TRL_CNT.
+        MOVE WK_CTL_TOTAL_04 TO OUT04_TRL_TOTAL.
+        WRITE OUT04_TRAILER.
+        MOVE "TRAILER" TO OUT05_TRL_TAG.
+        MOVE WK_CTL_CNT_05 TO OUT05_TRL_CNT.
+        MOVE WK_CTL_TOTAL_05 TO OUT05_TRL_TOTAL.
+        WRITE OUT05_TRAILER.
+        MOVE "TRAILER" TO REJECT01_TRL_TAG.
+        MOVE WK_CTL_CNT_REJECT01 TO REJECT01_TRL_CNT.
+        MOVE WK_CTL_TOTAL_REJECT01 TO REJECT01_TRL_TOTAL.
+        WRITE REJECT01_TRAILER.
         CLOSE IN01_FILE.
         CLOSE OUT01_FILE.
         CLOSE OUT02_FILE.
-        
+        CLOSE OUT03_FILE.
+        CLOSE OUT04_FILE.
+        CLOSE OUT05_FILE.
+        CLOSE REJECT01_FILE.
+
         STOP RUN.
 *>条件に従い、入力ファイルを加工した結果と、入力ファイルからデータを抜き出した
 *>結果の2つに分けてファイルを出力している
